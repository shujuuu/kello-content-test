@@ -0,0 +1,309 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP011.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Cadastro do complemento de cliente (CGD011), com
+      *validação do dígito verificador do CPF do responsável
+      *(pessoa física) e do formando antes de gravar o registro.
+      *Quando o endereço de cobrança (ENDERECO1-CG11) é alterado,
+      *sinaliza para reenvio/confirmação qualquer remessa (LBD215)
+      *ainda em aberto para o contrato do cliente.
+
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX011.
+           COPY LBPX215.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CGPW011.
+           COPY LBPW215.
+
+       WORKING-STORAGE SECTION.
+           COPY "CGP011.CPB".
+           COPY "CGP011.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  ST-LBD215             PIC XX       VALUE SPACES.
+           05  PATH-CGD011           PIC X(30)    VALUE SPACES.
+           05  PATH-LBD215           PIC X(30)    VALUE SPACES.
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
+           05  ENDERECO1-ANTIGO-W    PIC X(45)    VALUE SPACES.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+      *    campos de apoio para validação do dígito verificador do
+      *    CPF
+           05  CPF-W                 PIC 9(11)    VALUE ZEROS.
+           05  CPF-DIGITOS-W REDEFINES CPF-W.
+               10  CPF-DIG-W         OCCURS 11 TIMES PIC 9.
+           05  CPF-SOMA-W            PIC 9(4)     VALUE ZEROS.
+           05  CPF-RESTO-W           PIC 9(2)     VALUE ZEROS.
+           05  CPF-DV1-W             PIC 9        VALUE ZEROS.
+           05  CPF-DV2-W             PIC 9        VALUE ZEROS.
+           05  CPF-IND-W             PIC 9(2)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "CGD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011.
+           MOVE "LBD215" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD215.
+           OPEN I-O CGD011
+           OPEN I-O LBD215
+           MOVE 1 TO GRAVA-W.
+           IF ST-CGD011 = "35"
+              CLOSE CGD011      OPEN OUTPUT CGD011
+              CLOSE CGD011      OPEN I-O CGD011
+           END-IF.
+           IF ST-LBD215 = "35"
+              CLOSE LBD215      OPEN OUTPUT LBD215
+              CLOSE LBD215      OPEN I-O LBD215
+           END-IF.
+           IF ST-CGD011 <> "00"
+              MOVE "ERRO ABERTURA CGD011: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CGD011 TO GS-MENSAGEM-ERRO(22: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+               WHEN GS-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+               WHEN GS-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE GS-CLASSIF      TO CLASSIF-CG11.
+           MOVE GS-CODIGO       TO CODIGO-CG11.
+           READ CGD011 INVALID KEY INITIALIZE REG-CGD011
+                                   MOVE 1 TO GRAVA-W
+                                   MOVE SPACES TO ENDERECO1-ANTIGO-W
+              NOT INVALID KEY
+                 MOVE ENDERECO1-CG11  TO GS-ENDERECO1
+                 MOVE ENDERECO1-CG11  TO ENDERECO1-ANTIGO-W
+                 MOVE CPF1-CG11       TO GS-CPF1
+                 MOVE TIPO-PESSOA-CG11 TO GS-TIPO-PESSOA
+                 MOVE ENDERECO2-CG11  TO GS-ENDERECO2
+                 MOVE CPF2-CG11       TO GS-CPF2
+                 MOVE SITUACAO-CLI-CG11 TO GS-SITUACAO-CLI
+                 MOVE DATA-VALIDADE-RG1-CG11 TO GS-VALIDADE-RG1
+                 MOVE DATA-VALIDADE-RG2-CG11 TO GS-VALIDADE-RG2
+           END-READ.
+
+       SALVAR-DADOS SECTION.
+           PERFORM VALIDA-CPFS.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-CLASSIF         TO CLASSIF-CG11
+              MOVE GS-CODIGO          TO CODIGO-CG11
+              MOVE GS-ENDERECO1       TO ENDERECO1-CG11
+              MOVE GS-CPF1            TO CPF1-CG11
+              MOVE GS-TIPO-PESSOA     TO TIPO-PESSOA-CG11
+              MOVE GS-ENDERECO2       TO ENDERECO2-CG11
+              MOVE GS-CPF2            TO CPF2-CG11
+              MOVE GS-SITUACAO-CLI    TO SITUACAO-CLI-CG11
+              MOVE GS-VALIDADE-RG1    TO DATA-VALIDADE-RG1-CG11
+              MOVE GS-VALIDADE-RG2    TO DATA-VALIDADE-RG2-CG11
+              IF GRAVA-W = 1
+                 WRITE REG-CGD011 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              ELSE
+                 IF ENDERECO1-CG11 <> ENDERECO1-ANTIGO-W
+                    AND ENDERECO1-ANTIGO-W <> SPACES
+                    PERFORM SINALIZA-REMESSAS-ABERTAS
+                 END-IF
+                 REWRITE REG-CGD011 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              END-IF
+              PERFORM LIMPAR-DADOS
+           END-IF.
+
+      *    Endereço de cobrança mudou com o cadastro já existente -
+      *    qualquer remessa (LBD215) ainda em aberto para o contrato
+      *    deste cliente é sinalizada para reenvio/confirmação, já
+      *    que pode ter sido postada para o endereço antigo.
+       SINALIZA-REMESSAS-ABERTAS SECTION.
+           IF CLASSIF-CG11 = 0
+              MOVE CODIGO-CG11 TO CONTRATO-L215
+              START LBD215 KEY IS NOT < CONTRATO-L215 INVALID KEY
+                    MOVE "10" TO ST-LBD215
+              END-START
+              PERFORM UNTIL ST-LBD215 = "10"
+                 READ LBD215 NEXT RECORD AT END
+                      MOVE "10" TO ST-LBD215
+                    NOT AT END
+                      IF CONTRATO-L215 <> CODIGO-CG11
+                         MOVE "10" TO ST-LBD215
+                      ELSE
+                         IF STATUS-L215 = 0
+                            MOVE 1 TO FLAG-REENVIO-L215
+                            MOVE 2 TO STATUS-L215
+                            REWRITE REG-LBD215
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+      *    Valida o dígito verificador do CPF do responsável (CPF1)
+      *    apenas quando a pessoa é física - quando jurídica, o campo
+      *    CPF1-CG11 guarda o CNPJ da empresa pagadora. O CPF2 (for-
+      *    mando) é
+      *    sempre de pessoa física e é validado sempre.
+       VALIDA-CPFS SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           IF GS-TIPO-PESSOA = SPACE OR GS-TIPO-PESSOA = "F"
+              MOVE GS-CPF1(6: 11) TO CPF-W
+              PERFORM VALIDA-CPF
+              IF VALIDACAO-OK-W = 0
+                 MOVE "CPF DO RESPONSAVEL INVALIDO" TO GS-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              END-IF
+           END-IF.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-CPF2(6: 11) TO CPF-W
+              PERFORM VALIDA-CPF
+              IF VALIDACAO-OK-W = 0
+                 MOVE "CPF DO FORMANDO INVALIDO" TO GS-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              END-IF
+           END-IF.
+
+      *    Algoritmo padrão de dígito verificador do CPF (módulo 11).
+      *    CPF-W = ZEROS é tratado como "não informado" e aceito.
+       VALIDA-CPF SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           IF CPF-W <> ZEROS
+              MOVE ZEROS TO CPF-SOMA-W
+              PERFORM VARYING CPF-IND-W FROM 1 BY 1
+                        UNTIL CPF-IND-W > 9
+                 COMPUTE CPF-SOMA-W = CPF-SOMA-W
+                       + CPF-DIG-W(CPF-IND-W) * (11 - CPF-IND-W)
+              END-PERFORM
+              COMPUTE CPF-RESTO-W = FUNCTION MOD(CPF-SOMA-W, 11)
+              IF CPF-RESTO-W < 2
+                 MOVE ZEROS TO CPF-DV1-W
+              ELSE
+                 COMPUTE CPF-DV1-W = 11 - CPF-RESTO-W
+              END-IF
+
+              MOVE ZEROS TO CPF-SOMA-W
+              PERFORM VARYING CPF-IND-W FROM 1 BY 1
+                        UNTIL CPF-IND-W > 10
+                 COMPUTE CPF-SOMA-W = CPF-SOMA-W
+                       + CPF-DIG-W(CPF-IND-W) * (12 - CPF-IND-W)
+              END-PERFORM
+              COMPUTE CPF-RESTO-W = FUNCTION MOD(CPF-SOMA-W, 11)
+              IF CPF-RESTO-W < 2
+                 MOVE ZEROS TO CPF-DV2-W
+              ELSE
+                 COMPUTE CPF-DV2-W = 11 - CPF-RESTO-W
+              END-IF
+
+              IF CPF-DV1-W <> CPF-DIG-W(10)
+                 OR CPF-DV2-W <> CPF-DIG-W(11)
+                 MOVE ZEROS TO VALIDACAO-OK-W
+              END-IF
+           END-IF.
+
+       EXCLUI-RECORD SECTION.
+           DELETE CGD011.
+           PERFORM LIMPAR-DADOS.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO" TO GS-MENSAGEM-ERRO
+           MOVE ST-CGD011       TO GS-MENSAGEM-ERRO(15: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-CGD011
+           INITIALIZE GS-DATA-BLOCK
+           MOVE 1 TO GRAVA-W
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "CGP011" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD011 LBD215.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
