@@ -0,0 +1,152 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP013.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Remessa de mala-direta agrupada pelo endereço de
+      *república (ENDERECO-REP-CG11/BAIRRO-REP-CG11/CIDADE-REP-CG11/
+      *CEP-REP-CG11), para enviar um único envelope por república em
+      *vez de um por formando.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX011.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW011.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  PATH-CGD011           PIC X(30)    VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  QT-REPUBLICAS-W       PIC 9(4)     VALUE ZEROS.
+           05  IND-R                 PIC 9(4)     VALUE ZEROS.
+           05  ACHOU-W               PIC 9        VALUE ZEROS.
+           05  TAB-REPUBLICA.
+               10  TAB-REP-ENDERECO OCCURS 500 TIMES PIC X(45).
+               10  TAB-REP-BAIRRO   OCCURS 500 TIMES PIC X(25).
+               10  TAB-REP-CIDADE   OCCURS 500 TIMES PIC 9(4).
+               10  TAB-REP-CEP      OCCURS 500 TIMES PIC 9(8).
+               10  TAB-REP-QT       OCCURS 500 TIMES PIC 9(4).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "MALA DIRETA POR REPUBLICA - FORMANDOS".
+       01  CAB03.
+           05  FILLER              PIC X(100)  VALUE ALL "=".
+       01  LINDET.
+           05  LINDET-REL          PIC X(100)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM MONTA-REPUBLICAS
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W QT-REPUBLICAS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011.
+           OPEN INPUT CGD011.
+           IF ST-CGD011 <> "00"
+              DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+              MOVE 1 TO ERRO-W.
+
+       MONTA-REPUBLICAS SECTION.
+           MOVE ZEROS TO COD-COMPL-CG11.
+           START CGD011 KEY IS NOT < COD-COMPL-CG11 INVALID KEY
+                 MOVE "10" TO ST-CGD011.
+           PERFORM UNTIL ST-CGD011 = "10"
+             READ CGD011 NEXT RECORD AT END MOVE "10" TO ST-CGD011
+              NOT AT END
+                IF ENDERECO-REP-CG11 <> SPACES
+                   PERFORM ACHAR-INDICE-REPUBLICA
+                   ADD 1 TO TAB-REP-QT(IND-R)
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       ACHAR-INDICE-REPUBLICA SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           PERFORM VARYING IND-R FROM 1 BY 1
+                     UNTIL IND-R > QT-REPUBLICAS-W OR ACHOU-W = 1
+              IF TAB-REP-ENDERECO(IND-R) = ENDERECO-REP-CG11
+                 AND TAB-REP-BAIRRO(IND-R) = BAIRRO-REP-CG11
+                 AND TAB-REP-CIDADE(IND-R) = CIDADE-REP-CG11
+                 AND TAB-REP-CEP(IND-R)    = CEP-REP-CG11
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-W = 0
+              ADD 1 TO QT-REPUBLICAS-W
+              MOVE QT-REPUBLICAS-W TO IND-R
+              MOVE ENDERECO-REP-CG11 TO TAB-REP-ENDERECO(IND-R)
+              MOVE BAIRRO-REP-CG11   TO TAB-REP-BAIRRO(IND-R)
+              MOVE CIDADE-REP-CG11   TO TAB-REP-CIDADE(IND-R)
+              MOVE CEP-REP-CG11      TO TAB-REP-CEP(IND-R)
+           ELSE
+              SUBTRACT 1 FROM IND-R
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING IND-R FROM 1 BY 1
+                     UNTIL IND-R > QT-REPUBLICAS-W
+              MOVE SPACES TO LINDET-REL
+              MOVE TAB-REP-ENDERECO(IND-R) TO LINDET-REL(1: 45)
+              MOVE TAB-REP-BAIRRO(IND-R)   TO LINDET-REL(47: 25)
+              MOVE TAB-REP-CIDADE(IND-R)   TO LINDET-REL(73: 4)
+              MOVE TAB-REP-CEP(IND-R)      TO LINDET-REL(78: 8)
+              MOVE TAB-REP-QT(IND-R)       TO LINDET-REL(87: 4)
+              WRITE REG-RELAT FROM LINDET
+              ADD 1 TO LIN
+              IF LIN > 56 PERFORM CABECALHO END-IF
+           END-PERFORM.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD011.
+           EXIT PROGRAM.
