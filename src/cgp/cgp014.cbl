@@ -0,0 +1,128 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP014.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Consulta a CGD010 pela chave alternada COMPRADOR-CG10,
+      *listando todos os registros ligados a um comprador, da mesma
+      *forma que já é possível consultar por COD-COMPL-CG10.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX010.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW010.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD010             PIC XX       VALUE SPACES.
+           05  PATH-CGD010           PIC X(30)    VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  COMPRADOR-W           PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "CONSULTA DE REGISTROS POR COMPRADOR - CGD010".
+       01  CAB03.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(90)   VALUE
+           "CLASSIF   CODIGO     NOME                           DATA-
+      -    "COMPRA      VALOR".
+       01  LINDET.
+           05  LINDET-REL          PIC X(90)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM PESQUISA-COMPRADOR
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD010" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD010.
+           OPEN INPUT CGD010.
+           IF ST-CGD010 <> "00"
+              DISPLAY "ERRO ABERTURA CGD010: " ST-CGD010
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Codigo do comprador: "
+              ACCEPT COMPRADOR-W FROM CONSOLE
+           END-IF.
+
+       PESQUISA-COMPRADOR SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           MOVE COMPRADOR-W TO COMPRADOR-CG10.
+           START CGD010 KEY IS NOT < COMPRADOR-CG10 INVALID KEY
+                 MOVE "10" TO ST-CGD010.
+           PERFORM UNTIL ST-CGD010 = "10"
+             READ CGD010 NEXT RECORD AT END MOVE "10" TO ST-CGD010
+              NOT AT END
+                IF COMPRADOR-CG10 <> COMPRADOR-W
+                   MOVE "10" TO ST-CGD010
+                ELSE
+                   PERFORM MOVER-DADOS-REL
+                   WRITE REG-RELAT FROM LINDET
+                   ADD 1 TO LIN
+                   IF LIN > 56 PERFORM CABECALHO END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       MOVER-DADOS-REL SECTION.
+           MOVE SPACES               TO LINDET-REL
+           MOVE CLASSIF-CG10         TO LINDET-REL(1: 7)
+           MOVE CODIGO-CG10          TO LINDET-REL(11: 8)
+           MOVE NOME-CG10            TO LINDET-REL(21: 30)
+           MOVE DATA-COMPRA-CG10     TO LINDET-REL(52: 8)
+           MOVE VALOR-COMPRA-CG10    TO LINDET-REL(63: 11).
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD010.
+           EXIT PROGRAM.
