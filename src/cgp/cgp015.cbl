@@ -0,0 +1,161 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGP015.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: Relatório de lembrete de documento (RG) a vencer, para
+      *os clientes com DATA-VALIDADE-RG1-CG11 (responsável) e/ou
+      *DATA-VALIDADE-RG2-CG11 (formando) preenchida em CGD011 e
+      *vencendo até a data limite informada pelo operador. Registros
+      *sem data de validade informada (ZEROS) não têm como vencer e
+      *são ignorados.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX011.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW011.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  PATH-CGD011           PIC X(30)    VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-LIMITE-W         PIC 9(8)     VALUE ZEROS.
+           05  QT-VENCENDO-W         PIC 9(5)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(60)   VALUE
+           "LEMBRETE DE DOCUMENTO (RG) A VENCER ATE ".
+           05  DATA-LIMITE-REL     PIC 99/99/9999.
+       01  CAB03.
+           05  FILLER              PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(100)  VALUE
+           "CLASSIF    CODIGO    PESSOA      NOME/ENDERECO
+      -    "               VENCTO".
+       01  LINDET.
+           05  LINDET-REL          PIC X(100)  VALUE SPACES.
+       01  LINTOT1.
+           05  FILLER          PIC X(30) VALUE
+               "TOTAL DE DOCUMENTOS A VENCER: ".
+           05  QT-VENCENDO-REL     PIC ZZ.ZZ9.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W QT-VENCENDO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011.
+           OPEN INPUT CGD011.
+           IF ST-CGD011 <> "00"
+              DISPLAY "ERRO ABERTURA CGD011: " ST-CGD011
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Mostrar documentos vencendo ate (AAAAMMDD): "
+              ACCEPT DATA-LIMITE-W FROM CONSOLE
+              MOVE DATA-LIMITE-W TO DATA-LIMITE-REL
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           MOVE ZEROS TO COD-COMPL-CG11.
+           START CGD011 KEY IS NOT < COD-COMPL-CG11 INVALID KEY
+                 MOVE "10" TO ST-CGD011.
+           PERFORM UNTIL ST-CGD011 = "10"
+             READ CGD011 NEXT RECORD AT END MOVE "10" TO ST-CGD011
+              NOT AT END
+      *          Cadastros gravados antes da inclusão destes campos
+      *          nao tem DATA-VALIDADE-RGn-CG11 (registro fisico mais
+      *          curto); trata como "vencimento nao informado" (isto
+      *          e', ignora), em vez de confiar em lixo de disco como
+      *          se fosse uma data valida.
+                IF DATA-VALIDADE-RG1-CG11 IS NUMERIC AND
+                   DATA-VALIDADE-RG1-CG11 <> ZEROS AND
+                   DATA-VALIDADE-RG1-CG11 <= DATA-LIMITE-W
+                   PERFORM MOVER-DADOS-REL-RESP
+                   WRITE REG-RELAT FROM LINDET
+                   ADD 1 TO LIN QT-VENCENDO-W
+                   IF LIN > 56 PERFORM CABECALHO END-IF
+                END-IF
+                IF DATA-VALIDADE-RG2-CG11 IS NUMERIC AND
+                   DATA-VALIDADE-RG2-CG11 <> ZEROS AND
+                   DATA-VALIDADE-RG2-CG11 <= DATA-LIMITE-W
+                   PERFORM MOVER-DADOS-REL-FORM
+                   WRITE REG-RELAT FROM LINDET
+                   ADD 1 TO LIN QT-VENCENDO-W
+                   IF LIN > 56 PERFORM CABECALHO END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+           MOVE QT-VENCENDO-W TO QT-VENCENDO-REL.
+           WRITE REG-RELAT FROM LINTOT1 AFTER 2.
+
+       MOVER-DADOS-REL-RESP SECTION.
+           MOVE SPACES               TO LINDET-REL
+           MOVE CLASSIF-CG11         TO LINDET-REL(1: 7)
+           MOVE CODIGO-CG11          TO LINDET-REL(11: 8)
+           MOVE "RESPONSAVEL"        TO LINDET-REL(21: 11)
+           MOVE ENDERECO1-CG11       TO LINDET-REL(33: 45)
+           MOVE DATA-VALIDADE-RG1-CG11 TO LINDET-REL(80: 8).
+
+       MOVER-DADOS-REL-FORM SECTION.
+           MOVE SPACES               TO LINDET-REL
+           MOVE CLASSIF-CG11         TO LINDET-REL(1: 7)
+           MOVE CODIGO-CG11          TO LINDET-REL(11: 8)
+           MOVE "FORMANDO"           TO LINDET-REL(21: 11)
+           MOVE ENDERECO2-CG11       TO LINDET-REL(33: 45)
+           MOVE DATA-VALIDADE-RG2-CG11 TO LINDET-REL(80: 8).
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD011.
+           EXIT PROGRAM.
