@@ -0,0 +1,190 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP020T.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/09/2026.
+      *FUNÇÃO: Tela de manutenção do título de contas a pagar
+      *(CPD020) - permite consultar e alterar um título específico.
+      *Chamada em modo drill-down a partir de CPP051T (relação de
+      *contas a pagar em aberto), recebendo o fornecedor e a
+      *sequência do título selecionado na lista.
+
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPPX020.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPPW020.
+
+       WORKING-STORAGE SECTION.
+           COPY "CPP020T.CPB".
+           COPY "CPP020T.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  PATH-CPD020           PIC X(30)    VALUE SPACES.
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       LINKAGE SECTION.
+       01  STRING-1                   PIC X(65).
+       PROCEDURE DIVISION USING STRING-1.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "CPD020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020.
+           OPEN I-O CPD020
+           MOVE ZEROS TO GRAVA-W.
+           IF ST-CPD020 = "35"
+              CLOSE CPD020      OPEN OUTPUT CPD020
+              CLOSE CPD020      OPEN I-O CPD020
+           END-IF.
+           IF ST-CPD020 <> "00"
+              MOVE "ERRO ABERTURA CPD020: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CPD020 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+              PERFORM LOAD-SCREENSET
+              MOVE STRING-1(1: 6) TO GS-FORNEC
+              MOVE STRING-1(7: 5) TO GS-SEQ
+              IF GS-FORNEC NUMERIC AND GS-SEQ NUMERIC
+                 AND GS-FORNEC NOT = ZEROS
+                 PERFORM CARREGAR-DADOS
+              END-IF
+           END-IF.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+               WHEN GS-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE GS-FORNEC       TO FORNEC-CP20.
+           MOVE GS-SEQ          TO SEQ-CP20.
+           READ CPD020 INVALID KEY
+                MOVE "TITULO NAO ENCONTRADO" TO GS-MENSAGEM-ERRO
+                PERFORM CARREGA-MENSAGEM-ERRO
+                MOVE 1 TO GRAVA-W
+              NOT INVALID KEY
+                 MOVE NR-DOCTO-CP20      TO GS-NR-DOCTO
+                 MOVE TIPO-FORN-CP20     TO GS-TIPO-FORN
+                 MOVE PORTADOR-CP20      TO GS-PORTADOR
+                 MOVE RESPONSAVEL-CP20   TO GS-RESPONSAVEL
+                 MOVE DESCRICAO-CP20     TO GS-DESCRICAO
+                 MOVE DATA-VENCTO-CP20   TO GS-DATA-VENCTO
+                 MOVE VALOR-TOT-CP20     TO GS-VALOR-TOT
+                 MOVE SITUACAO-CP20      TO GS-SITUACAO
+                 MOVE PREV-DEF-CP20      TO GS-PREV-DEF
+           END-READ.
+
+       SALVAR-DADOS SECTION.
+           MOVE GS-FORNEC          TO FORNEC-CP20.
+           MOVE GS-SEQ             TO SEQ-CP20.
+           MOVE GS-NR-DOCTO        TO NR-DOCTO-CP20.
+           MOVE GS-TIPO-FORN       TO TIPO-FORN-CP20.
+           MOVE GS-PORTADOR        TO PORTADOR-CP20.
+           MOVE GS-RESPONSAVEL     TO RESPONSAVEL-CP20.
+           MOVE GS-DESCRICAO       TO DESCRICAO-CP20.
+           MOVE GS-DATA-VENCTO     TO DATA-VENCTO-CP20.
+           MOVE GS-VALOR-TOT       TO VALOR-TOT-CP20.
+           MOVE GS-SITUACAO        TO SITUACAO-CP20.
+           MOVE GS-PREV-DEF        TO PREV-DEF-CP20.
+           IF GRAVA-W = 1
+              WRITE REG-CPD020 INVALID KEY
+                   PERFORM ERRO-GRAVACAO
+           ELSE REWRITE REG-CPD020 INVALID KEY
+                PERFORM ERRO-GRAVACAO
+           END-IF.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE.
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO" TO GS-MENSAGEM-ERRO
+           MOVE ST-CPD020       TO GS-MENSAGEM-ERRO(15: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-CPD020
+           INITIALIZE GS-DATA-BLOCK
+           MOVE 1 TO GRAVA-W
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "CPP020T" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CPD020.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
