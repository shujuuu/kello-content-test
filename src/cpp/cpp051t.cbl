@@ -22,6 +22,10 @@
            COPY CPPX020.
            COPY CAPX018.
            COPY CAPX019.
+           COPY CPPX040.
+           COPY CPPX041.
+           COPY LOGX005.
+           COPY DSPX001.
            COPY LOGACESS.SEL.
            SELECT WORK ASSIGN TO VARIA-W
                   ORGANIZATION IS INDEXED
@@ -45,6 +49,10 @@
        COPY CAPW018.
        COPY CAPW019.
        COPY CPPW020.
+       COPY CPPW040.
+       COPY CPPW041.
+       COPY LOGW005.
+       COPY DSPW001.
        COPY LOGACESS.FD.
 
        FD  WORK.
@@ -81,8 +89,13 @@
            05  ST-CPD020             PIC XX       VALUE SPACES.
            05  ST-CGD001             PIC XX       VALUE SPACES.
            05  ST-CXD020             PIC XX       VALUE SPACES.
+           05  ST-CPD040             PIC XX       VALUE SPACES.
+           05  ST-CPD041             PIC XX       VALUE SPACES.
+           05  ST-LOGD005            PIC XX       VALUE SPACES.
+           05  ST-DSD001             PIC XX       VALUE SPACES.
            05  ST-WORK               PIC XX       VALUE SPACES.
            05  FS-LOGACESS           PIC XX       VALUE SPACES.
+           05  GRAVOU-LOGACESS-W     PIC 9        VALUE ZEROS.
            05  ERRO-W                PIC 9        VALUE ZEROS.
            05  PAGE-COUNT                 PIC 99       VALUE ZEROS.
            05  EMP-REFERENCIA.
@@ -94,6 +107,8 @@
                10  ARQ-REC           PIC X(10).
            05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
            05  VARIA-W               PIC 9(8)     VALUE ZEROS.
+           05  PRIMEIRA-GRAVA-WORK-W PIC 9        VALUE 1.
+           05  RETOMOU-WORK-W        PIC 9        VALUE ZEROS.
            05  VENCTO-INI            PIC 9(8)     VALUE ZEROS.
            05  VENCTO-FIM            PIC 9(8)     VALUE ZEROS.
            05  VENCTO-INI-ANT        PIC 9(8)     VALUE ZEROS.
@@ -113,6 +128,12 @@
            05  SEQ-W                 PIC 9(5)     VALUE ZEROS.
            05  PASSAR-STRING         PIC X(20)    VALUE SPACES.
            05  LIN                   PIC 9(02)    VALUE ZEROS.
+           05  QT-DIAS-JANELA-W      PIC 9(3)     VALUE 007.
+           05  IND-PORT              PIC 9(2)     VALUE ZEROS.
+           05  ACHOU-PORT-W          PIC 9        VALUE ZEROS.
+           05  FILTRO-PORTADORES.
+               10  QT-PORTADORES-SEL PIC 9(2)     VALUE ZEROS.
+               10  PORTADOR-SEL      OCCURS 20 TIMES PIC 9(2).
        01  CAB01.
            05  FILLER              PIC X(5)    VALUE SPACES.
            05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
@@ -206,9 +227,38 @@
            MOVE "CAD018"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CAD018.
            MOVE "CAD019"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CAD019.
            MOVE "CXD020"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD020.
+           MOVE "CPD040"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD040.
+           MOVE "CPD041"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD041.
            MOVE "LOGACESS" TO ARQ-REC. MOVE EMPRESA-REF TO
                                                        ARQUIVO-LOGACESS
            OPEN INPUT CAD018 CAD019 CGD001 CXD020 CAD004 CPD020.
+           OPEN I-O CPD040.
+           IF ST-CPD040 = "35"
+              OPEN OUTPUT CPD040
+              CLOSE       CPD040
+              OPEN I-O    CPD040
+           END-IF.
+           OPEN I-O CPD041.
+           IF ST-CPD041 = "35"
+              OPEN OUTPUT CPD041
+              CLOSE       CPD041
+              OPEN I-O    CPD041
+           END-IF.
+           MOVE "LOGD005" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-LOGD005.
+           OPEN I-O LOGD005.
+           IF ST-LOGD005 = "35"
+              OPEN OUTPUT LOGD005
+              CLOSE       LOGD005
+              OPEN I-O    LOGD005
+           END-IF.
+           MOVE "DSD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001.
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM VERIFICA-VERSAO-TELA.
 
            IF ST-CGD001 <> "00"
               MOVE "ERRO ABERTURA CGD001: "  TO CPP051-MENSAGEM-ERRO
@@ -246,17 +296,10 @@
            move ws-data-cpu         to logacess-data
            accept ws-hora-sys from time
            move ws-hora-sys         to logacess-horas
-           move 1                   to logacess-sequencia
+           perform proxima-sequencia-logacess
            move "CPP051T"           to logacess-programa
            move "ABERTO"            to logacess-status
-           move "10" to fs-logacess
-           perform until fs-logacess = "00"
-                write reg-logacess invalid key
-                    add 1 to logacess-sequencia
-                not invalid key
-                    move "00" to fs-logacess
-                end-write
-           end-perform
+           perform grava-logacess
 
            close logacess
 
@@ -264,6 +307,38 @@
            IF ERRO-W = ZEROS
               PERFORM LOAD-SCREENSET.
 
+       VERIFICA-VERSAO-TELA SECTION.
+      *    CONFERE A VERSAO ATUAL DA TELA CONTRA A ULTIMA REGISTRADA EM
+      *    DSD001, GRAVANDO UM NOVO REGISTRO DE HISTORICO SOMENTE
+      *    QUANDO A TELA FOR REDESENHADA (VERSAO DIFERENTE).
+           MOVE "CPP051T" TO NOME-PROGRAMA-DS1.
+           MOVE 99999     TO SEQ-DS1.
+           START DSD001 KEY IS NOT > CHAVE-DS1 INVALID KEY
+                 MOVE "10" TO ST-DSD001.
+           IF ST-DSD001 <> "10"
+              READ DSD001 NEXT RECORD AT END MOVE "10" TO ST-DSD001
+              END-READ
+           END-IF.
+           IF ST-DSD001 = "10" OR NOME-PROGRAMA-DS1 <> "CPP051T"
+              MOVE ZEROS      TO SEQ-DS1
+              MOVE SPACES     TO DATA-BLOCK-VERSAO-DS1 VERSAO-TELA-DS1
+              MOVE "CPP051T"  TO NOME-PROGRAMA-DS1
+           END-IF.
+           IF DATA-BLOCK-VERSAO-DS1 <> DS-DATA-BLOCK-VERSION-NO
+              OR VERSAO-TELA-DS1 <> DS-VERSION-NO
+              PERFORM GRAVA-VERSAO-TELA
+           END-IF.
+
+       GRAVA-VERSAO-TELA SECTION.
+           MOVE "CPP051T"               TO NOME-PROGRAMA-DS1.
+           ADD 1                        TO SEQ-DS1.
+           MOVE DS-DATA-BLOCK-VERSION-NO TO DATA-BLOCK-VERSAO-DS1.
+           MOVE DS-VERSION-NO           TO VERSAO-TELA-DS1.
+           MOVE DATA-INV                TO DATA-VERIFIC-DS1.
+           ACCEPT HORA-VERIFIC-DS1 FROM TIME.
+           MOVE COD-USUARIO-W           TO USUARIO-VERIFIC-DS1.
+           WRITE REG-DSD001 INVALID KEY CONTINUE END-WRITE.
+
        CORPO-PROGRAMA SECTION.
            EVALUATE TRUE
                WHEN CPP051-CENTRALIZA-TRUE
@@ -323,16 +398,22 @@
                     CANCEL "CAP018T"
                     MOVE STRING-1(33: 2) TO CPP051-PORTADOR
                     PERFORM LE-PORTADOR
+                    PERFORM ADICIONA-PORTADOR-FILTRO
              WHEN 4 CALL "CXP020T" USING STRING-1
                     CANCEL "CXP020T"
                     MOVE STRING-1(52: 5) TO CPP051-COD-APURACAO
                     PERFORM LE-COD-APURACAO
            END-EVALUATE.
        ACHAR-VENCTO SECTION.
+           MOVE 007 TO QT-DIAS-JANELA-W.
+           MOVE COD-USUARIO-W TO COD-USUARIO-CP40.
+           READ CPD040 INVALID KEY CONTINUE
+             NOT INVALID KEY MOVE QT-DIAS-CP40 TO QT-DIAS-JANELA-W
+           END-READ.
            MOVE DATA-DIA-I     TO GRTIME-DATE.
            MOVE 2              TO GRTIME-TYPE.
            MOVE 1              TO GRTIME-FUNCTION.
-           MOVE 7              TO GRTIME-DAYS.
+           MOVE QT-DIAS-JANELA-W TO GRTIME-DAYS.
            CALL "GRTIME" USING PARAMETROS-GRTIME.
            MOVE 01010001       TO CPP051-VENCTO-INI.
            CALL "GRIDAT1" USING GRTIME-DATE-FINAL.
@@ -345,6 +426,7 @@
            MOVE 1 TO ERRO-W.
        LIMPAR-DADOS SECTION.
            INITIALIZE CPP051-DATA-BLOCK
+           MOVE ZEROS TO QT-PORTADORES-SEL
            PERFORM SET-UP-FOR-REFRESH-SCREEN.
        LE-FORNEC SECTION.
            MOVE CPP051-COD-FORN    TO CODIGO-CG01.
@@ -354,6 +436,56 @@
            MOVE CPP051-PORTADOR    TO PORTADOR.
            READ CAD018 INVALID KEY MOVE "******" TO NOME-PORT.
            MOVE NOME-PORT          TO CPP051-DESCR-PORTADOR.
+       PROXIMA-SEQUENCIA-LOGACESS SECTION.
+           MOVE "1" TO CHAVE-L005.
+           READ LOGD005 INVALID KEY
+                MOVE 1 TO PROX-SEQUENCIA-L005
+                WRITE REG-LOGD005
+              NOT INVALID KEY
+                ADD 1 TO PROX-SEQUENCIA-L005
+                REWRITE REG-LOGD005
+           END-READ.
+           MOVE PROX-SEQUENCIA-L005 TO LOGACESS-SEQUENCIA.
+      *    SE A SEQUENCIA OBTIDA DE LOGD005 COLIDIR COM UM REGISTRO JA
+      *    GRAVADO EM LOGACESS (OUTRO PROCESSO PODE TER AVANCADO O
+      *    CONTADOR ENTRE A LEITURA E A GRAVACAO), OBTEM UMA NOVA
+      *    SEQUENCIA E TENTA DE NOVO, EM VEZ DE DESCARTAR O REGISTRO DE
+      *    AUDITORIA.
+       GRAVA-LOGACESS SECTION.
+           MOVE ZEROS TO GRAVOU-LOGACESS-W.
+           PERFORM UNTIL GRAVOU-LOGACESS-W = 1
+              WRITE REG-LOGACESS INVALID KEY
+                    PERFORM PROXIMA-SEQUENCIA-LOGACESS
+                 NOT INVALID KEY
+                    MOVE 1 TO GRAVOU-LOGACESS-W
+              END-WRITE
+           END-PERFORM.
+       ADICIONA-PORTADOR-FILTRO SECTION.
+           MOVE ZEROS TO ACHOU-PORT-W.
+           PERFORM VARYING IND-PORT FROM 1 BY 1
+                     UNTIL IND-PORT > QT-PORTADORES-SEL
+                        OR ACHOU-PORT-W = 1
+              IF PORTADOR-SEL(IND-PORT) = CPP051-PORTADOR
+                 MOVE 1 TO ACHOU-PORT-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-PORT-W = 0 AND QT-PORTADORES-SEL < 20
+              ADD 1 TO QT-PORTADORES-SEL
+              MOVE CPP051-PORTADOR TO PORTADOR-SEL(QT-PORTADORES-SEL)
+           END-IF.
+       VERIFICA-PORTADOR-FILTRO SECTION.
+           MOVE ZEROS TO ACHOU-PORT-W.
+           IF QT-PORTADORES-SEL = ZEROS
+              MOVE 1 TO ACHOU-PORT-W
+           ELSE
+              PERFORM VARYING IND-PORT FROM 1 BY 1
+                        UNTIL IND-PORT > QT-PORTADORES-SEL
+                           OR ACHOU-PORT-W = 1
+                 IF PORTADOR-SEL(IND-PORT) = PORTADOR-CP20
+                    MOVE 1 TO ACHOU-PORT-W
+                 END-IF
+              END-PERFORM
+           END-IF.
        LE-TIPO-FORNEC SECTION.
            MOVE CPP051-TIPO-FORN   TO CODIGO-TIPO.
            READ CAD019 INVALID KEY MOVE "****" TO NOME-TIPO.
@@ -367,11 +499,6 @@
       *       OR CPP051-VENCTO-FIM NOT = VENCTO-FIM-ANT
       *          PERFORM GRAVA-WORK.
        GRAVA-WORK SECTION.
-           IF ST-WORK NOT = "35" CLOSE WORK   DELETE FILE WORK.
-           ACCEPT VARIA-W FROM TIME.
-           OPEN OUTPUT WORK.  CLOSE WORK.  OPEN I-O WORK.
-           MOVE "TELA-AGUARDA" TO DS-PROCEDURE.
-           PERFORM CALL-DIALOG-SYSTEM.
            MOVE CPP051-VENCTO-INI TO DATA-INV VENCTO-INI-ANT
                                      VENCTO-INI-REL.
            CALL "GRIDAT2" USING DATA-INV.
@@ -380,6 +507,23 @@
                                      VENCTO-FIM-REL.
            CALL "GRIDAT2" USING DATA-INV.
            MOVE DATA-INV    TO VENCTO-FIM.
+           MOVE ZEROS TO RETOMOU-WORK-W.
+           IF PRIMEIRA-GRAVA-WORK-W = 1
+              PERFORM VERIFICA-CHECKPOINT-WORK
+           END-IF.
+           MOVE 0 TO PRIMEIRA-GRAVA-WORK-W.
+           IF RETOMOU-WORK-W = 1
+              OPEN I-O WORK
+           ELSE
+              IF ST-WORK NOT = "35" CLOSE WORK   DELETE FILE WORK END-IF
+              ACCEPT VARIA-W FROM TIME
+              OPEN OUTPUT WORK
+              CLOSE WORK
+              OPEN I-O WORK
+              PERFORM GRAVA-CHECKPOINT-WORK
+           END-IF.
+           MOVE "TELA-AGUARDA" TO DS-PROCEDURE.
+           PERFORM CALL-DIALOG-SYSTEM.
            MOVE VENCTO-INI TO DATA-VENCTO-CP20
            MOVE ZEROS TO SITUACAO-CP20 FORNEC-CP20
            START CPD020 KEY IS NOT < ALT2-CP20 INVALID KEY
@@ -397,14 +541,75 @@
                 ELSE
       *          IF TIPO-FORN-CP20 = 3 AND PREV-DEF-CP20 = 1 CONTINUE
       *          ELSE
+                  PERFORM VERIFICA-PORTADOR-FILTRO
+                  IF ACHOU-PORT-W = 0 CONTINUE
+                  ELSE
                   PERFORM MOVER-DADOS-WORK
                   MOVE "TELA-AGUARDA1" TO DS-PROCEDURE
                   PERFORM CALL-DIALOG-SYSTEM
-                  WRITE REG-WORK
+                  PERFORM GRAVA-REGISTRO-WORK
+                  END-IF
              END-READ
            END-PERFORM.
+           PERFORM LIMPA-CHECKPOINT-WORK.
            MOVE "TELA-AGUARDA2" TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
+
+      *    O REGISTRO SO E GRAVADO SE AINDA NAO EXISTIR NO WORK, POIS
+      *    UMA RETOMADA APOS INTERRUPCAO RELE TODO O INTERVALO DE
+      *    VENCTO NO CPD020 MAS O WORK JA CONTEM O QUE FOI MONTADO
+      *    ANTES DA QUEDA.
+       GRAVA-REGISTRO-WORK SECTION.
+           READ WORK INVALID KEY
+                WRITE REG-WORK
+           NOT INVALID KEY
+                CONTINUE
+           END-READ.
+
+      *    VERIFICA SE EXISTE UMA MONTAGEM DE WORK INTERROMPIDA PARA
+      *    ESTE USUARIO, COM O MESMO INTERVALO DE VENCIMENTO SOLICITADO.
+      *    SE HOUVER, RETOMA O MESMO ARQUIVO WORK (VARIA-W) EM VEZ DE
+      *    CRIAR UM NOVO; CASO CONTRARIO A MONTAGEM RECOMECA DO ZERO.
+       VERIFICA-CHECKPOINT-WORK SECTION.
+           MOVE COD-USUARIO-W TO COD-USUARIO-CP41.
+           READ CPD041 INVALID KEY
+                MOVE 0 TO RETOMOU-WORK-W
+           NOT INVALID KEY
+                IF VENCTO-INI-CP41 = VENCTO-INI AND
+                   VENCTO-FIM-CP41 = VENCTO-FIM
+                   MOVE ARQUIVO-WORK-CP41 TO VARIA-W
+                   MOVE 1                 TO RETOMOU-WORK-W
+                ELSE
+                   MOVE 0 TO RETOMOU-WORK-W
+                END-IF
+           END-READ.
+
+      *    GRAVA/ATUALIZA O CHECKPOINT COM O ARQUIVO WORK E O INTERVALO
+      *    DE VENCIMENTO DESTA MONTAGEM, PARA PERMITIR A RETOMADA CASO
+      *    A EXECUCAO SEJA INTERROMPIDA.
+       GRAVA-CHECKPOINT-WORK SECTION.
+           MOVE COD-USUARIO-W TO COD-USUARIO-CP41.
+           MOVE VARIA-W       TO ARQUIVO-WORK-CP41.
+           MOVE VENCTO-INI    TO VENCTO-INI-CP41.
+           MOVE VENCTO-FIM    TO VENCTO-FIM-CP41.
+           MOVE DATA-MOVTO-W  TO DATA-INICIO-CP41.
+           ACCEPT HORA-INICIO-CP41 FROM TIME.
+           READ CPD041 INVALID KEY
+                WRITE REG-CPD041
+           NOT INVALID KEY
+                REWRITE REG-CPD041
+           END-READ.
+
+      *    A MONTAGEM DO WORK TERMINOU NORMALMENTE, ENTAO O CHECKPOINT
+      *    DEIXA DE SER NECESSARIO.
+       LIMPA-CHECKPOINT-WORK SECTION.
+           MOVE COD-USUARIO-W TO COD-USUARIO-CP41.
+           READ CPD041 INVALID KEY
+                CONTINUE
+           NOT INVALID KEY
+                DELETE CPD041
+           END-READ.
+
        MOVER-DADOS-WORK SECTION.
            MOVE DATA-VENCTO-CP20    TO VENCTO-WK
                                        CPP051-EXIBE-VENCTO
@@ -580,12 +785,15 @@
            MOVE "INSERE-LIST" TO DS-PROCEDURE.
            PERFORM CALL-DIALOG-SYSTEM.
        CHAMA-ALTERACAO SECTION.
-           IF CPP051-LINDET = SPACES
-              MOVE ZEROS TO CPP051-LINDET.
-
-           MOVE SPACES                TO STRING-1
-           MOVE CPP051-LINDET(109: 6) TO STRING-1(1:6)
-           MOVE CPP051-LINDET(116: 5) TO STRING-1(7:5).
+           IF CPP051-LINDET NOT = SPACES
+              MOVE SPACES                TO STRING-1
+              MOVE CPP051-LINDET(109: 6) TO STRING-1(1:6)
+              MOVE CPP051-LINDET(116: 5) TO STRING-1(7:5)
+              CALL "CPP020T" USING STRING-1
+              CANCEL "CPP020T"
+              PERFORM ZERA-VARIAVEIS
+              PERFORM CARREGA-LISTA
+           END-IF.
 
        CLEAR-FLAGS SECTION.
            INITIALIZE CPP051-FLAG-GROUP.
@@ -723,20 +931,14 @@
            move ws-data-cpu         to logacess-data
            accept ws-hora-sys from time
            move ws-hora-sys         to logacess-horas
-           move 1                   to logacess-sequencia
+           perform proxima-sequencia-logacess
            move "CPP051T"           to logacess-programa
            move "FECHADO"           to logacess-status
-           move "10" to fs-logacess
-           perform until fs-logacess = "00"
-                write reg-logacess invalid key
-                    add 1 to logacess-sequencia
-                not invalid key
-                    move "00" to fs-logacess
-                end-write
-           end-perform
+           perform grava-logacess
 
            close logacess
-           CLOSE CPD020 CAD018 CAD019 CGD001 CAD004 WORK.
+           CLOSE CPD020 CAD018 CAD019 CGD001 CAD004 CPD040 CPD041
+                 LOGD005 DSD001 WORK.
            DELETE FILE WORK.
            MOVE DS-QUIT-SET TO DS-CONTROL
            PERFORM CALL-DIALOG-SYSTEM
