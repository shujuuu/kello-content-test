@@ -0,0 +1,237 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP052.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/09/2026.
+      *FUNÇÃO: Concilia, por período de vencimento, o total de títulos
+      *baixados em CPD020 contra os lançamentos de baixa registrados
+      *em CPD030 (arquivo novo, chave igual à de CPD020) e sua
+      *classificação por código de apuração em CXD020. Aponta títulos
+      *baixados sem classificação no caixa e diferenças de valor entre
+      *o total do título e o valor efetivamente baixado.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPPX020.
+           COPY CXPX020.
+           COPY CPPX030.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPPW020.
+       COPY CXPW020.
+       COPY CPPW030.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CXD020             PIC XX       VALUE SPACES.
+           05  ST-CPD030             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  VENCTO-INI-W          PIC 9(8)     VALUE ZEROS.
+           05  VENCTO-FIM-W          PIC 9(8)     VALUE ZEROS.
+           05  TOTAL-ABERTO-W        PIC 9(9)V99  VALUE ZEROS.
+           05  TOTAL-BAIXADO-CP20-W  PIC 9(9)V99  VALUE ZEROS.
+           05  TOTAL-BAIXADO-CP30-W  PIC 9(9)V99  VALUE ZEROS.
+           05  DIFERENCA-TOTAL-W     PIC S9(9)V99 VALUE ZEROS.
+           05  QT-ABERTO-W           PIC 9(5)     VALUE ZEROS.
+           05  QT-BAIXADO-W          PIC 9(5)     VALUE ZEROS.
+           05  QT-SEM-CLASSIF-W      PIC 9(5)     VALUE ZEROS.
+           05  QT-DIVERGENTE-W       PIC 9(5)     VALUE ZEROS.
+           COPY "PARAMETR".
+       01  CAB01.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(80)   VALUE
+               "CONCILIACAO MENSAL CONTAS A PAGAR X CAIXA
+      -        "(CPD020/CXD020)".
+           05  FILLER              PIC X(15)   VALUE "INTERV.VENCTO: ".
+           05  VENCTO-INI-REL      PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE ' a '.
+           05  VENCTO-FIM-REL      PIC 99/99/9999.
+       01  CAB02.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(105)  VALUE ALL "=".
+       01  CAB03.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(105)  VALUE
+           "FORNEC SEQ    VALOR-TITULO   VALOR-BAIXADO  COD-APUR
+      -    " OCORRENCIA".
+       01  LINDET.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FORNEC-REL          PIC 9(6).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  SEQ-REL             PIC 9(5).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  VALOR-TITULO-REL    PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  VALOR-BAIXADO-REL   PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  COD-APUR-REL        PIC X(5).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  OCORRENCIA-REL      PIC X(35).
+       01  LINTOT1.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "TOTAL EM ABERTO PERIODO: ".
+           05  TOTAL-ABERTO-REL    PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(13) VALUE "QTDE ABERTO: ".
+           05  QT-ABERTO-REL       PIC ZZ.ZZ9.
+       01  LINTOT2.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "TOTAL BAIXADO (CPD020): ".
+           05  TOTAL-BAIXADO-CP20-REL PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "QTDE BAIXADO: ".
+           05  QT-BAIXADO-REL      PIC ZZ.ZZ9.
+       01  LINTOT3.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "TOTAL BAIXADO (CAIXA)..: ".
+           05  TOTAL-BAIXADO-CP30-REL PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "SEM CLASSIFICACAO: ".
+           05  QT-SEM-CLASSIF-REL  PIC ZZ.ZZ9.
+       01  LINTOT4.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "DIFERENCA CPD020-CAIXA.: ".
+           05  DIFERENCA-REL       PIC -Z.ZZZ.ZZZ,ZZ.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "VALOR DIVERGENTE.: ".
+           05  QT-DIVERGENTE-REL   PIC ZZ.ZZ9.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM GERAR-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "CPD020"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD020.
+           MOVE "CXD020"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CXD020.
+           MOVE "CPD030"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-CPD030.
+           OPEN INPUT CPD020 CXD020.
+           OPEN I-O CPD030.
+           IF ST-CPD030 = "35"
+              OPEN OUTPUT CPD030
+              CLOSE       CPD030
+              OPEN I-O    CPD030
+           END-IF.
+           IF ST-CPD020 <> "00"
+              DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+              MOVE 1 TO ERRO-W.
+           IF ST-CXD020 <> "00"
+              DISPLAY "ERRO ABERTURA CXD020: " ST-CXD020
+              MOVE 1 TO ERRO-W.
+           IF ST-CPD030 <> "00"
+              DISPLAY "ERRO ABERTURA CPD030: " ST-CPD030
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Vencimento Inicial do periodo (AAAAMMDD): "
+              ACCEPT VENCTO-INI-W FROM CONSOLE
+              DISPLAY "Vencimento Final   do periodo (AAAAMMDD): "
+              ACCEPT VENCTO-FIM-W FROM CONSOLE
+              MOVE VENCTO-INI-W TO VENCTO-INI-REL
+              MOVE VENCTO-FIM-W TO VENCTO-FIM-REL
+              OPEN OUTPUT RELAT
+              WRITE REG-RELAT FROM CAB01 AFTER PAGE
+              WRITE REG-RELAT FROM CAB02 AFTER 1
+              WRITE REG-RELAT FROM CAB03 AFTER 1
+           END-IF.
+
+       GERAR-RELATORIO SECTION.
+           MOVE ZEROS TO SITUACAO-CP20 DATA-VENCTO-CP20 FORNEC-CP20.
+           START CPD020 KEY IS NOT < ALT2-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF DATA-VENCTO-CP20 >= VENCTO-INI-W AND
+                      DATA-VENCTO-CP20 <= VENCTO-FIM-W
+                      PERFORM CLASSIFICAR-TITULO
+                   END-IF
+              END-READ
+           END-PERFORM.
+           COMPUTE DIFERENCA-TOTAL-W =
+                   TOTAL-BAIXADO-CP20-W - TOTAL-BAIXADO-CP30-W.
+           MOVE TOTAL-ABERTO-W       TO TOTAL-ABERTO-REL.
+           MOVE QT-ABERTO-W          TO QT-ABERTO-REL.
+           MOVE TOTAL-BAIXADO-CP20-W TO TOTAL-BAIXADO-CP20-REL.
+           MOVE QT-BAIXADO-W         TO QT-BAIXADO-REL.
+           MOVE TOTAL-BAIXADO-CP30-W TO TOTAL-BAIXADO-CP30-REL.
+           MOVE QT-SEM-CLASSIF-W     TO QT-SEM-CLASSIF-REL.
+           MOVE DIFERENCA-TOTAL-W    TO DIFERENCA-REL.
+           MOVE QT-DIVERGENTE-W      TO QT-DIVERGENTE-REL.
+           WRITE REG-RELAT FROM LINTOT1 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT2 AFTER 1.
+           WRITE REG-RELAT FROM LINTOT3 AFTER 1.
+           WRITE REG-RELAT FROM LINTOT4 AFTER 1.
+           CLOSE RELAT.
+
+       CLASSIFICAR-TITULO SECTION.
+      *    SITUACAO-CP20 = 0 (ABERTO) OU 1 (SUSPENSO) AINDA NAO FORAM
+      *    BAIXADOS E, PORTANTO, NAO TEM LANCAMENTO EM CPD030 - MESMO
+      *    CRITERIO USADO PELA VARREDURA DE TITULOS EM ABERTO DE
+      *    CPP051T (SITUACAO-CP20 > 1 ENCERRA A VARREDURA).
+           IF SITUACAO-CP20 NOT > 1
+              ADD 1 TO QT-ABERTO-W
+              ADD VALOR-TOT-CP20 TO TOTAL-ABERTO-W
+           ELSE
+              ADD 1 TO QT-BAIXADO-W
+              ADD VALOR-TOT-CP20 TO TOTAL-BAIXADO-CP20-W
+              MOVE FORNEC-CP20 TO FORNEC-CP30 FORNEC-REL
+              MOVE SEQ-CP20    TO SEQ-CP30    SEQ-REL
+              MOVE VALOR-TOT-CP20 TO VALOR-TITULO-REL
+              READ CPD030 KEY IS CHAVE-CP30 INVALID KEY
+                   ADD 1 TO QT-SEM-CLASSIF-W
+                   MOVE ZEROS  TO VALOR-BAIXADO-REL
+                   MOVE SPACES TO COD-APUR-REL
+                   MOVE "NAO CLASSIFICADO NO CAIXA (CXD020)" TO
+                                                       OCORRENCIA-REL
+                   WRITE REG-RELAT FROM LINDET AFTER 1
+              NOT INVALID KEY
+                   ADD VALOR-BAIXADO-CP30 TO TOTAL-BAIXADO-CP30-W
+                   MOVE VALOR-BAIXADO-CP30 TO VALOR-BAIXADO-REL
+                   MOVE CODIGO-COMPL-CP30 TO COD-APUR-REL
+                   IF VALOR-BAIXADO-CP30 <> VALOR-TOT-CP20
+                      ADD 1 TO QT-DIVERGENTE-W
+                      MOVE "VALOR BAIXADO DIVERGE DO TITULO" TO
+                                                       OCORRENCIA-REL
+                      WRITE REG-RELAT FROM LINDET AFTER 1
+                   END-IF
+              END-READ
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CPD020 CXD020 CPD030.
+           EXIT PROGRAM.
