@@ -0,0 +1,322 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP053.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/09/2026.
+      *FUNÇÃO: Painel diário de operações - totaliza, para uma data de
+      *movimento informada, a produção de revelação (LBD101), a
+      *avaliação de negativos (LBD102), os cadastros de observação de
+      *vídeo (VID110) e os títulos a pagar com vencimento no dia
+      *(CPD020), permitindo conferir de um só lugar o volume do dia
+      *sem abrir cada tela isoladamente.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX101.
+           COPY LBPX102.
+           COPY LBPX030.
+           COPY LBPX031.
+           COPY VIPX110.
+           COPY CPPX020.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW101.
+       COPY LBPW102.
+       COPY LBPW030.
+       COPY LBPW031.
+       COPY VIPW110.
+       COPY CPPW020.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LBD101             PIC XX       VALUE SPACES.
+           05  ST-LBD102             PIC XX       VALUE SPACES.
+           05  ST-LBD030             PIC XX       VALUE SPACES.
+           05  ST-LBD031             PIC XX       VALUE SPACES.
+           05  ST-VID110             PIC XX       VALUE SPACES.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-REL-W            PIC 9(8)     VALUE ZEROS.
+           05  QT-REVELACAO-W        PIC 9(5)     VALUE ZEROS.
+           05  QT-FILMES-REVEL-W     PIC 9(7)     VALUE ZEROS.
+           05  VALOR-CUSTO-FILMES-W  PIC 9(9)V99  VALUE ZEROS.
+           05  QT-AVALIACAO-W        PIC 9(5)     VALUE ZEROS.
+           05  QT-VIDEO-W            PIC 9(5)     VALUE ZEROS.
+           05  QT-TITULOS-VENCTO-W   PIC 9(5)     VALUE ZEROS.
+           05  VALOR-TITULOS-VENCTO-W PIC 9(9)V99 VALUE ZEROS.
+           05  LBD030-EXISTE-W       PIC 9        VALUE ZEROS.
+           05  LBD031-EXISTE-W       PIC 9        VALUE ZEROS.
+           05  TEMPO-FATURAVEL-W     PIC 9(7)     VALUE ZEROS.
+           05  TEMPO-NAO-FATURAVEL-W PIC 9(7)     VALUE ZEROS.
+           COPY "PARAMETR".
+       01  CAB01.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(30)   VALUE
+               "PAINEL DIARIO DE OPERACOES".
+           05  FILLER              PIC X(11)   VALUE "MOVIMENTO: ".
+           05  DATA-REL-REL        PIC 99/99/9999.
+       01  CAB02.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  LINTOT1.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(28) VALUE
+               "REVELACAO DE FILMES (LBD101) ".
+           05  FILLER          PIC X(11) VALUE "REGISTROS: ".
+           05  QT-REVELACAO-REL   PIC ZZ.ZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(9)  VALUE "FILMES.: ".
+           05  QT-FILMES-REVEL-REL PIC ZZZ.ZZ9.
+       01  LINTOT1B.
+           05  FILLER          PIC X(33) VALUE SPACES.
+           05  FILLER          PIC X(16) VALUE "CUSTO PADRAO..: ".
+           05  VALOR-CUSTO-FILMES-REL PIC ZZ.ZZZ.ZZ9,99.
+       01  LINTOT1C.
+           05  FILLER          PIC X(33) VALUE SPACES.
+           05  FILLER          PIC X(16) VALUE "TEMPO INTERR..: ".
+           05  FILLER          PIC X(11) VALUE "FATURAVEL: ".
+           05  TEMPO-FATURAVEL-REL     PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(15) VALUE "NAO FATURAVEL: ".
+           05  TEMPO-NAO-FATURAVEL-REL PIC ZZZ.ZZ9.
+       01  LINTOT2.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(28) VALUE
+               "AVALIACAO DE NEGATIVOS (LBD102) ".
+           05  FILLER          PIC X(11) VALUE "REGISTROS: ".
+           05  QT-AVALIACAO-REL   PIC ZZ.ZZ9.
+       01  LINTOT3.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(28) VALUE
+               "OBSERVACOES DE VIDEO (VID110) ".
+           05  FILLER          PIC X(11) VALUE "REGISTROS: ".
+           05  QT-VIDEO-REL       PIC ZZ.ZZ9.
+       01  LINTOT4.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(28) VALUE
+               "TITULOS COM VENCTO NO DIA (CPD020) ".
+           05  FILLER          PIC X(11) VALUE "REGISTROS: ".
+           05  QT-TITULOS-VENCTO-REL PIC ZZ.ZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(9)  VALUE "VALOR..: ".
+           05  VALOR-TITULOS-VENCTO-REL PIC ZZ.ZZZ.ZZZ,ZZ.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM GERAR-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W QT-REVELACAO-W QT-FILMES-REVEL-W
+                         QT-AVALIACAO-W QT-VIDEO-W
+                         QT-TITULOS-VENCTO-W VALOR-TITULOS-VENCTO-W
+                         VALOR-CUSTO-FILMES-W LBD030-EXISTE-W
+                         LBD031-EXISTE-W TEMPO-FATURAVEL-W
+                         TEMPO-NAO-FATURAVEL-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "LBD101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD101.
+           MOVE "LBD102" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD102.
+           MOVE "LBD030" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD030.
+           MOVE "LBD031" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD031.
+           MOVE "VID110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID110.
+           MOVE "CPD020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020.
+           OPEN INPUT LBD101 LBD102 VID110 CPD020.
+      *    LBD030 (custo padrao por tipo de filme) e LBD031
+      *    (faturavel/causa-raiz por tipo de interrupcao) sao opcionais -
+      *    se o operador ainda nao cadastrou nada, os arquivos podem nem
+      *    existir, e o painel continua mostrando os demais totais
+      *    normalmente, apenas sem o custo estimado e/ou sem a divisao
+      *    de tempo faturavel.
+           OPEN INPUT LBD030.
+           IF ST-LBD030 = "00"
+              MOVE 1 TO LBD030-EXISTE-W
+           END-IF.
+           OPEN INPUT LBD031.
+           IF ST-LBD031 = "00"
+              MOVE 1 TO LBD031-EXISTE-W
+           END-IF.
+           IF ST-LBD101 <> "00"
+              DISPLAY "ERRO ABERTURA LBD101: " ST-LBD101
+              MOVE 1 TO ERRO-W.
+           IF ST-LBD102 <> "00"
+              DISPLAY "ERRO ABERTURA LBD102: " ST-LBD102
+              MOVE 1 TO ERRO-W.
+           IF ST-VID110 <> "00"
+              DISPLAY "ERRO ABERTURA VID110: " ST-VID110
+              MOVE 1 TO ERRO-W.
+           IF ST-CPD020 <> "00"
+              DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data do movimento a totalizar (AAAAMMDD): "
+              ACCEPT DATA-REL-W FROM CONSOLE
+              MOVE DATA-REL-W TO DATA-REL-REL
+              OPEN OUTPUT RELAT
+              WRITE REG-RELAT FROM CAB01 AFTER PAGE
+              WRITE REG-RELAT FROM CAB02 AFTER 1
+           END-IF.
+
+       GERAR-RELATORIO SECTION.
+           PERFORM TOTALIZA-LBD101.
+           PERFORM TOTALIZA-LBD102.
+           PERFORM TOTALIZA-VID110.
+           PERFORM TOTALIZA-CPD020.
+           MOVE QT-REVELACAO-W        TO QT-REVELACAO-REL.
+           MOVE QT-FILMES-REVEL-W     TO QT-FILMES-REVEL-REL.
+           MOVE QT-AVALIACAO-W        TO QT-AVALIACAO-REL.
+           MOVE QT-VIDEO-W            TO QT-VIDEO-REL.
+           MOVE QT-TITULOS-VENCTO-W   TO QT-TITULOS-VENCTO-REL.
+           MOVE VALOR-TITULOS-VENCTO-W TO VALOR-TITULOS-VENCTO-REL.
+           MOVE VALOR-CUSTO-FILMES-W  TO VALOR-CUSTO-FILMES-REL.
+           MOVE TEMPO-FATURAVEL-W     TO TEMPO-FATURAVEL-REL.
+           MOVE TEMPO-NAO-FATURAVEL-W TO TEMPO-NAO-FATURAVEL-REL.
+           WRITE REG-RELAT FROM LINTOT1 AFTER 2.
+           IF LBD030-EXISTE-W = 1
+              WRITE REG-RELAT FROM LINTOT1B AFTER 1
+           END-IF.
+           IF LBD031-EXISTE-W = 1
+              WRITE REG-RELAT FROM LINTOT1C AFTER 1
+           END-IF.
+           WRITE REG-RELAT FROM LINTOT2 AFTER 1.
+           WRITE REG-RELAT FROM LINTOT3 AFTER 1.
+           WRITE REG-RELAT FROM LINTOT4 AFTER 1.
+           CLOSE RELAT.
+
+       TOTALIZA-LBD101 SECTION.
+           MOVE DATA-REL-W TO DATA-MOVTO-L101.
+           MOVE ZEROS      TO SEQ-L101.
+           START LBD101 KEY IS NOT < CHAVE-L101 INVALID KEY
+                 MOVE "10" TO ST-LBD101.
+           PERFORM UNTIL ST-LBD101 = "10"
+              READ LBD101 NEXT RECORD AT END MOVE "10" TO ST-LBD101
+              NOT AT END
+                 IF DATA-MOVTO-L101 <> DATA-REL-W
+                    MOVE "10" TO ST-LBD101
+                 ELSE
+                    ADD 1                 TO QT-REVELACAO-W
+                    ADD QTDE-FILMES-L101  TO QT-FILMES-REVEL-W
+                    IF LBD030-EXISTE-W = 1
+                       PERFORM ACUMULA-CUSTO-FILME
+                    END-IF
+                    IF LBD031-EXISTE-W = 1
+                       PERFORM ACUMULA-INTERRUPCAO
+                    END-IF
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+      *    Multiplica a quantidade de filmes do registro corrente de
+      *    LBD101 pelo custo padrao cadastrado em LBD030 para o tipo
+      *    de filme usado; tipos sem custo cadastrado nao entram no
+      *    total (tratado como custo zero, nao como erro).
+       ACUMULA-CUSTO-FILME SECTION.
+           MOVE TIPO-FILME-L101 TO CODIGO-LB30.
+           READ LBD030 INVALID KEY CONTINUE
+                NOT INVALID KEY
+                   COMPUTE VALOR-CUSTO-FILMES-W =
+                           VALOR-CUSTO-FILMES-W
+                         + QTDE-FILMES-L101 * CUSTO-PADRAO-L30
+           END-READ.
+
+      *    Classifica o tempo de interrupcao do registro corrente de
+      *    LBD101 (TEMPO-INTERRUPC-L101) como faturavel ou nao
+      *    faturavel, conforme cadastrado em LBD031 para o tipo de
+      *    interrupcao (TIPO-INTERR-L101); tipos sem classificacao
+      *    cadastrada sao tratados como nao faturaveis (responsabili-
+      *    dade do laboratorio, ate que a causa-raiz seja apurada).
+       ACUMULA-INTERRUPCAO SECTION.
+           MOVE TIPO-INTERR-L101 TO CODIGO-LB31.
+           READ LBD031 INVALID KEY
+                ADD TEMPO-INTERRUPC-L101 TO TEMPO-NAO-FATURAVEL-W
+                NOT INVALID KEY
+                   IF FATURAVEL-LB31 = 1
+                      ADD TEMPO-INTERRUPC-L101 TO TEMPO-FATURAVEL-W
+                   ELSE
+                      ADD TEMPO-INTERRUPC-L101 TO TEMPO-NAO-FATURAVEL-W
+                   END-IF
+           END-READ.
+
+       TOTALIZA-LBD102 SECTION.
+           MOVE DATA-REL-W TO DATA-MOVTO-L102.
+           MOVE ZEROS      TO SEQ-L102.
+           START LBD102 KEY IS NOT < CHAVE-L102 INVALID KEY
+                 MOVE "10" TO ST-LBD102.
+           PERFORM UNTIL ST-LBD102 = "10"
+              READ LBD102 NEXT RECORD AT END MOVE "10" TO ST-LBD102
+              NOT AT END
+                 IF DATA-MOVTO-L102 <> DATA-REL-W
+                    MOVE "10" TO ST-LBD102
+                 ELSE
+                    ADD 1 TO QT-AVALIACAO-W
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+       TOTALIZA-VID110 SECTION.
+      *    VID110 nao e chaveado/ordenado por data, entao percorre o
+      *    arquivo inteiro filtrando por DATA-V110.
+           INITIALIZE REG-VID110.
+           START VID110 KEY IS NOT LESS CHAVE-V110 INVALID KEY
+                 MOVE "10" TO ST-VID110.
+           PERFORM UNTIL ST-VID110 = "10"
+              READ VID110 NEXT RECORD AT END MOVE "10" TO ST-VID110
+              NOT AT END
+                 IF DATA-V110 = DATA-REL-W
+                    ADD 1 TO QT-VIDEO-W
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+       TOTALIZA-CPD020 SECTION.
+           MOVE ZEROS TO SITUACAO-CP20 FORNEC-CP20.
+           MOVE DATA-REL-W TO DATA-VENCTO-CP20.
+           START CPD020 KEY IS NOT < ALT2-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END MOVE "10" TO ST-CPD020
+              NOT AT END
+                 IF DATA-VENCTO-CP20 <> DATA-REL-W
+                    MOVE "10" TO ST-CPD020
+                 ELSE
+                    ADD 1              TO QT-TITULOS-VENCTO-W
+                    ADD VALOR-TOT-CP20 TO VALOR-TITULOS-VENCTO-W
+                 END-IF
+              END-READ
+           END-PERFORM.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LBD101 LBD102 VID110 CPD020.
+           IF LBD030-EXISTE-W = 1
+              CLOSE LBD030
+           END-IF.
+           IF LBD031-EXISTE-W = 1
+              CLOSE LBD031
+           END-IF.
+           EXIT PROGRAM.
