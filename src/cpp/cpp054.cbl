@@ -0,0 +1,308 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPP054.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: Gera arquivo de remessa bancária (layout simplificado,
+      *um registro por título) com os títulos de CPD020 já aprovados
+      *(PREV-DEF-CP20 = 0, ou seja, definitivo e não apenas previsto)
+      *e em aberto (SITUACAO-CP20 = 0, não suspenso, não baixado)
+      *dentro do intervalo de vencimento informado. Os dados bancários
+      *do fornecedor são lidos de CPD042 (arquivo novo, ver CPPW042);
+      *fornecedor sem dados bancários cadastrados entra na remessa com
+      *o campo de banco/agência/conta em branco e é destacado no
+      *relatório de conferência. Cada título exportado é registrado em
+      *CPD043 (arquivo novo, chave igual à de CPD020) para que uma
+      *remessa seguinte não repita o mesmo título ainda em aberto.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPPX020.
+           COPY CGPX001.
+           COPY CPPX042.
+           COPY CPPX043.
+           SELECT REMESSA ASSIGN TO REMESSA-PATH-W
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS ST-REMESSA.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CPPW020.
+       COPY CGPW001.
+       COPY CPPW042.
+       COPY CPPW043.
+       FD  REMESSA
+           LABEL RECORD IS OMITTED.
+       01  REG-REMESSA                 PIC X(150).
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CPD020             PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-CPD042             PIC XX       VALUE SPACES.
+           05  ST-CPD043             PIC XX       VALUE SPACES.
+           05  ST-REMESSA            PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  REMESSA-PATH-W        PIC X(60)    VALUE SPACES.
+           05  VENCTO-INI-W          PIC 9(8)     VALUE ZEROS.
+           05  VENCTO-FIM-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-GERACAO-W        PIC 9(8)     VALUE ZEROS.
+           05  NOME-FORN-W           PIC X(20)    VALUE SPACES.
+           05  TOTAL-EXPORTADO-W     PIC 9(9)V99  VALUE ZEROS.
+           05  QT-EXPORTADO-W        PIC 9(5)     VALUE ZEROS.
+           05  QT-SEM-BANCO-W        PIC 9(5)     VALUE ZEROS.
+           05  CPD042-EXISTE-W       PIC 9        VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(48)   VALUE
+               "CONFERENCIA DE REMESSA BANCARIA - CONTAS A PAGAR".
+           05  FILLER              PIC X(15)   VALUE "INTERV.VENCTO: ".
+           05  VENCTO-INI-REL      PIC 99/99/9999.
+           05  FILLER              PIC X(3)    VALUE ' a '.
+           05  VENCTO-FIM-REL      PIC 99/99/9999.
+       01  CAB02.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(105)  VALUE ALL "=".
+       01  CAB03.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FILLER              PIC X(105)  VALUE
+           "FORNEC SEQ    NOME                  VENCTO       VALOR
+      -    "        OCORRENCIA".
+       01  LINDET.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  FORNEC-REL          PIC 9(6).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  SEQ-REL             PIC 9(5).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  NOME-REL            PIC X(20).
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  VENCTO-REL          PIC 99/99/9999.
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  VALOR-REL           PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER              PIC X(1)    VALUE SPACES.
+           05  OCORRENCIA-REL      PIC X(30).
+       01  LINTOT1.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "TOTAL EXPORTADO REMESSA: ".
+           05  TOTAL-EXPORTADO-REL PIC ZZ.ZZZ.ZZZ,ZZ.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(16) VALUE "QTDE EXPORTADA: ".
+           05  QT-EXPORTADO-REL    PIC ZZ.ZZ9.
+       01  LINTOT2.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               "SEM DADOS BANCARIOS....: ".
+           05  QT-SEM-BANCO-REL    PIC ZZ.ZZ9.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM GERAR-REMESSA
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W QT-EXPORTADO-W QT-SEM-BANCO-W
+                         TOTAL-EXPORTADO-W CPD042-EXISTE-W.
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE "CPD020"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD020.
+           MOVE "CGD001"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "CPD042"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD042.
+           MOVE "CPD043"  TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CPD043.
+           OPEN INPUT CPD020 CGD001.
+           IF ST-CPD020 <> "00"
+              DISPLAY "ERRO ABERTURA CPD020: " ST-CPD020
+              MOVE 1 TO ERRO-W.
+           IF ST-CGD001 <> "00"
+              DISPLAY "ERRO ABERTURA CGD001: " ST-CGD001
+              MOVE 1 TO ERRO-W.
+      *    CPD042 (DADOS BANCARIOS DO FORNECEDOR) E OPCIONAL - SE NENHUM
+      *    FORNECEDOR AINDA FOI CADASTRADO, O ARQUIVO PODE NEM EXISTIR
+      *    E A REMESSA E GERADA MESMO ASSIM, SO QUE SEM OS DADOS
+      *    BANCARIOS (DESTACADO NO RELATORIO DE CONFERENCIA).
+           OPEN INPUT CPD042.
+           IF ST-CPD042 = "00"
+              MOVE 1 TO CPD042-EXISTE-W
+           END-IF.
+           OPEN I-O CPD043.
+           IF ST-CPD043 = "35"
+              OPEN OUTPUT CPD043
+              CLOSE       CPD043
+              OPEN I-O    CPD043
+           END-IF.
+           IF ST-CPD043 <> "00"
+              DISPLAY "ERRO ABERTURA CPD043: " ST-CPD043
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Vencimento Inicial do periodo (AAAAMMDD): "
+              ACCEPT VENCTO-INI-W FROM CONSOLE
+              DISPLAY "Vencimento Final   do periodo (AAAAMMDD): "
+              ACCEPT VENCTO-FIM-W FROM CONSOLE
+              DISPLAY "Arquivo de remessa a gerar: "
+              ACCEPT REMESSA-PATH-W FROM CONSOLE
+              ACCEPT DATA-GERACAO-W FROM DATE YYYYMMDD
+              MOVE VENCTO-INI-W TO VENCTO-INI-REL
+              MOVE VENCTO-FIM-W TO VENCTO-FIM-REL
+              OPEN OUTPUT REMESSA
+              IF ST-REMESSA <> "00"
+                 DISPLAY "ERRO ABERTURA REMESSA: " ST-REMESSA
+                 MOVE 1 TO ERRO-W
+              ELSE
+                 OPEN OUTPUT RELAT
+                 WRITE REG-RELAT FROM CAB01 AFTER PAGE
+                 WRITE REG-RELAT FROM CAB02 AFTER 1
+                 WRITE REG-RELAT FROM CAB03 AFTER 1
+                 PERFORM GRAVA-HEADER-REMESSA
+              END-IF
+           END-IF.
+
+      *    REGISTRO "0" - HEADER DO ARQUIVO DE REMESSA, COM A DATA DE
+      *    GERACAO E O NOME DA EMPRESA PAGADORA.
+       GRAVA-HEADER-REMESSA SECTION.
+           MOVE SPACES TO REG-REMESSA.
+           STRING "0"                    DELIMITED BY SIZE
+                  NOME-EMPRESA-W         DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  DATA-GERACAO-W         DELIMITED BY SIZE
+                  INTO REG-REMESSA.
+           WRITE REG-REMESSA.
+
+       GERAR-REMESSA SECTION.
+           MOVE ZEROS TO SITUACAO-CP20 DATA-VENCTO-CP20 FORNEC-CP20.
+           START CPD020 KEY IS NOT < ALT2-CP20 INVALID KEY
+                 MOVE "10" TO ST-CPD020.
+           PERFORM UNTIL ST-CPD020 = "10"
+              READ CPD020 NEXT RECORD AT END
+                   MOVE "10" TO ST-CPD020
+              NOT AT END
+                   IF SITUACAO-CP20 = 0 AND PREV-DEF-CP20 = 0 AND
+                      DATA-VENCTO-CP20 >= VENCTO-INI-W AND
+                      DATA-VENCTO-CP20 <= VENCTO-FIM-W
+                      PERFORM VERIFICA-JA-EXPORTADO
+                   END-IF
+              END-READ
+           END-PERFORM.
+           PERFORM GRAVA-TRAILER-REMESSA.
+           MOVE TOTAL-EXPORTADO-W TO TOTAL-EXPORTADO-REL.
+           MOVE QT-EXPORTADO-W    TO QT-EXPORTADO-REL.
+           MOVE QT-SEM-BANCO-W    TO QT-SEM-BANCO-REL.
+           WRITE REG-RELAT FROM LINTOT1 AFTER 2.
+           WRITE REG-RELAT FROM LINTOT2 AFTER 1.
+           CLOSE RELAT.
+           CLOSE REMESSA.
+
+      *    UM TITULO SO ENTRA NA REMESSA SE AINDA NAO CONSTA EM CPD043
+      *    (OU SEJA, SE AINDA NAO FOI EXPORTADO EM UMA REMESSA ANTERIOR
+      *    ENQUANTO CONTINUA EM ABERTO).
+       VERIFICA-JA-EXPORTADO SECTION.
+           MOVE FORNEC-CP20 TO FORNEC-CP43.
+           MOVE SEQ-CP20    TO SEQ-CP43.
+           READ CPD043 INVALID KEY
+                PERFORM MOVER-DADOS-REMESSA
+           NOT INVALID KEY
+                CONTINUE
+           END-READ.
+
+       MOVER-DADOS-REMESSA SECTION.
+           MOVE FORNEC-CP20 TO FORNEC-REL CODIGO-CG01.
+           READ CGD001 INVALID KEY MOVE "*****" TO NOME-CG01 END-READ.
+           MOVE NOME-CG01   TO NOME-FORN-W NOME-REL.
+           MOVE SEQ-CP20    TO SEQ-REL.
+           MOVE DATA-VENCTO-CP20 TO VENCTO-REL.
+           MOVE VALOR-TOT-CP20   TO VALOR-REL.
+           MOVE SPACES TO OCORRENCIA-REL.
+           IF CPD042-EXISTE-W = 1
+              MOVE FORNEC-CP20 TO FORNEC-CP42
+              READ CPD042 INVALID KEY
+                   PERFORM ZERA-DADOS-BANCARIOS
+              NOT INVALID KEY
+                   CONTINUE
+              END-READ
+           ELSE
+              PERFORM ZERA-DADOS-BANCARIOS
+           END-IF.
+           PERFORM GRAVA-DETALHE-REMESSA.
+           PERFORM GRAVA-CONTROLE-EXPORTADO.
+           ADD 1 TO QT-EXPORTADO-W.
+           ADD VALOR-TOT-CP20 TO TOTAL-EXPORTADO-W.
+           WRITE REG-RELAT FROM LINDET AFTER 1.
+
+       ZERA-DADOS-BANCARIOS SECTION.
+           MOVE ZEROS  TO BANCO-CP42 AGENCIA-CP42 CONTA-CP42
+           MOVE SPACES TO AGENCIA-DV-CP42 CONTA-DV-CP42
+           MOVE "SEM DADOS BANCARIOS CADASTRADOS" TO OCORRENCIA-REL
+           ADD 1 TO QT-SEM-BANCO-W.
+
+      *    REGISTRO "1" - DETALHE DO TITULO NA REMESSA. O NOSSO NUMERO
+      *    E FORMADO PELO CODIGO DO FORNECEDOR + SEQUENCIA DO TITULO EM
+      *    CPD020, JA QUE ESSE PAR JA E UNICO NO CONTAS A PAGAR.
+       GRAVA-DETALHE-REMESSA SECTION.
+           MOVE SPACES TO REG-REMESSA.
+           STRING "1"                    DELIMITED BY SIZE
+                  FORNEC-CP20            DELIMITED BY SIZE
+                  SEQ-CP20               DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  NOME-FORN-W            DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  BANCO-CP42             DELIMITED BY SIZE
+                  AGENCIA-CP42           DELIMITED BY SIZE
+                  AGENCIA-DV-CP42        DELIMITED BY SIZE
+                  CONTA-CP42             DELIMITED BY SIZE
+                  CONTA-DV-CP42          DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  DATA-VENCTO-CP20       DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  VALOR-TOT-CP20         DELIMITED BY SIZE
+                  INTO REG-REMESSA.
+           WRITE REG-REMESSA.
+
+       GRAVA-CONTROLE-EXPORTADO SECTION.
+           MOVE FORNEC-CP20 TO FORNEC-CP43.
+           MOVE SEQ-CP20    TO SEQ-CP43.
+           COMPUTE NOSSO-NUMERO-CP43 = FORNEC-CP20 * 100000 + SEQ-CP20.
+           MOVE DATA-GERACAO-W TO DATA-EXPORT-CP43.
+           WRITE REG-CPD043 INVALID KEY CONTINUE END-WRITE.
+
+      *    REGISTRO "9" - TRAILER DO ARQUIVO DE REMESSA, COM A
+      *    QUANTIDADE DE TITULOS E O VALOR TOTAL EXPORTADO.
+       GRAVA-TRAILER-REMESSA SECTION.
+           MOVE SPACES TO REG-REMESSA.
+           STRING "9"                    DELIMITED BY SIZE
+                  QT-EXPORTADO-W         DELIMITED BY SIZE
+                  " "                    DELIMITED BY SIZE
+                  TOTAL-EXPORTADO-W      DELIMITED BY SIZE
+                  INTO REG-REMESSA.
+           WRITE REG-REMESSA.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CPD020 CGD001 CPD043.
+           IF CPD042-EXISTE-W = 1
+              CLOSE CPD042
+           END-IF.
+           EXIT PROGRAM.
