@@ -0,0 +1,165 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG002.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Consulta ao log de acessos (LOGACESS), filtrando por
+      *intervalo de datas, programa, usuário e operação (ABERTO/
+      *FECHADO), para acompanhamento de quem abriu/fechou cada tela.
+
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGACESS.SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGACESS.FD.
+       WORKING-STORAGE SECTION.
+           COPY "LOG002.CPB".
+           COPY "LOG002.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  FS-LOGACESS           PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "LOGACESS" TO ARQ-REC.
+           MOVE EMPRESA-REF TO ARQUIVO-LOGACESS.
+           OPEN INPUT LOGACESS.
+           IF FS-LOGACESS <> "00"
+              MOVE "ERRO ABERTURA LOGACESS: " TO GS-MENSAGEM-ERRO
+              MOVE FS-LOGACESS TO GS-MENSAGEM-ERRO(26: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = 0 PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-PESQUISA-FLG-TRUE
+                   PERFORM PESQUISA-LOGACESS
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       PESQUISA-LOGACESS SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE SPACES TO GS-LINDET.
+           MOVE ZEROS  TO LOGACESS-USUARIO LOGACESS-DATA
+                          LOGACESS-HORAS LOGACESS-SEQUENCIA.
+           START LOGACESS KEY IS NOT < CHAVE-LOGACESS INVALID KEY
+                 MOVE "10" TO FS-LOGACESS.
+           PERFORM UNTIL FS-LOGACESS = "10"
+              READ LOGACESS NEXT RECORD AT END MOVE "10" TO FS-LOGACESS
+              NOT AT END
+                IF (EF-DATA-INI = ZEROS OR LOGACESS-DATA >= EF-DATA-INI)
+                  AND (EF-DATA-FIM = ZEROS
+                       OR LOGACESS-DATA <= EF-DATA-FIM)
+                  AND (EF-PROGRAMA = SPACES
+                       OR LOGACESS-PROGRAMA = EF-PROGRAMA)
+                  AND (EF-USUARIO = SPACES
+                       OR LOGACESS-USUARIO = EF-USUARIO)
+                  AND (SB-OPERACAO = SPACES
+                       OR LOGACESS-STATUS = SB-OPERACAO)
+                   PERFORM MOVER-DADOS-LISTA
+                   MOVE "INSERE-LIST" TO DS-PROCEDURE
+                   PERFORM CALL-DIALOG-SYSTEM
+                END-IF
+              END-READ
+           END-PERFORM.
+
+       MOVER-DADOS-LISTA SECTION.
+           MOVE SPACES               TO GS-LINDET
+           MOVE LOGACESS-DATA        TO GS-LINDET(01: 08)
+           MOVE LOGACESS-HORAS       TO GS-LINDET(10: 06)
+           MOVE LOGACESS-USUARIO     TO GS-LINDET(17: 08)
+           MOVE LOGACESS-PROGRAMA    TO GS-LINDET(26: 08)
+           MOVE LOGACESS-STATUS      TO GS-LINDET(35: 07).
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       LIMPAR-DADOS SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           INITIALIZE GS-DATA-BLOCK
+           PERFORM SET-UP-FOR-REFRESH-SCREEN
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "LOG002" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LOGACESS.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
