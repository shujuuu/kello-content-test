@@ -0,0 +1,221 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG003.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Relatório de duração de sessão, casando os pares
+      *ABERTO/FECHADO gravados em LOGACESS por usuário/programa/dia,
+      *para identificar telas deixadas abertas de um dia para outro.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGACESS.SEL.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGACESS.FD.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  FS-LOGACESS           PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  QT-SESSOES-ABERTAS-W  PIC 9(3)     VALUE ZEROS.
+           05  IND-S                 PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-W               PIC 9        VALUE ZEROS.
+           05  DIA-ANTERIOR-W        PIC 9(8)     VALUE ZEROS.
+           05  DURACAO-SEG-W         PIC S9(7)    VALUE ZEROS.
+           05  DURACAO-HORAS-W       PIC 9(5)     VALUE ZEROS.
+           05  DURACAO-MIN-W         PIC 9(2)     VALUE ZEROS.
+           05  DURACAO-SEG2-W        PIC 9(2)     VALUE ZEROS.
+           05  TAB-SESSAO.
+               10  TAB-SES-USUARIO   OCCURS 100 TIMES PIC X(8).
+               10  TAB-SES-PROGRAMA  OCCURS 100 TIMES PIC X(8).
+               10  TAB-SES-DATA      OCCURS 100 TIMES PIC 9(8).
+               10  TAB-SES-HORAS     OCCURS 100 TIMES PIC 9(6).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "DURACAO DE SESSOES DE ACESSO - LOGACESS".
+       01  CAB03.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(90)   VALUE
+           "USUARIO  PROGRAMA  DATA      ABERTURA FECHAMENTO  DURACAO".
+       01  LINDET.
+           05  LINDET-REL          PIC X(90)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W QT-SESSOES-ABERTAS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LOGACESS.
+           OPEN INPUT LOGACESS.
+           IF FS-LOGACESS <> "00"
+              DISPLAY "ERRO ABERTURA LOGACESS: " FS-LOGACESS
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data inicial (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           MOVE ZEROS TO CHAVE-LOGACESS.
+           START LOGACESS KEY IS NOT < CHAVE-LOGACESS INVALID KEY
+                 MOVE "10" TO FS-LOGACESS.
+           PERFORM UNTIL FS-LOGACESS = "10"
+              READ LOGACESS NEXT RECORD AT END MOVE "10" TO FS-LOGACESS
+              NOT AT END
+                IF LOGACESS-DATA >= DATA-INICIAL-W
+                   AND LOGACESS-DATA <= DATA-FINAL-W
+                   EVALUATE LOGACESS-STATUS
+                      WHEN "ABERTO"
+                         PERFORM GUARDA-ABERTURA
+                      WHEN "FECHADO"
+                         PERFORM CASA-FECHAMENTO
+                   END-EVALUATE
+                END-IF
+              END-READ
+           END-PERFORM.
+           PERFORM VARYING IND-S FROM 1 BY 1
+                     UNTIL IND-S > QT-SESSOES-ABERTAS-W
+              IF TAB-SES-USUARIO(IND-S) <> SPACES
+                 PERFORM IMPRIME-SESSAO-ABERTA
+              END-IF
+           END-PERFORM.
+
+       GUARDA-ABERTURA SECTION.
+           ADD 1 TO QT-SESSOES-ABERTAS-W.
+           MOVE QT-SESSOES-ABERTAS-W TO IND-S.
+           MOVE LOGACESS-USUARIO  TO TAB-SES-USUARIO(IND-S).
+           MOVE LOGACESS-PROGRAMA TO TAB-SES-PROGRAMA(IND-S).
+           MOVE LOGACESS-DATA     TO TAB-SES-DATA(IND-S).
+           MOVE LOGACESS-HORAS    TO TAB-SES-HORAS(IND-S).
+
+       CASA-FECHAMENTO SECTION.
+      *    UMA SESSAO ABERTA ANTES DA MEIA-NOITE E FECHADA APOS A VIRADA
+      *    DO DIA TEM LOGACESS-DATA (DO FECHAMENTO) UM DIA A FRENTE DA
+      *    TAB-SES-DATA (DA ABERTURA); ACEITA TAMBEM ESSE CASAMENTO COM
+      *    UM DIA DE ROLAGEM, ALEM DO CASAMENTO NO MESMO DIA.
+           MOVE LOGACESS-DATA  TO GRTIME-DATE.
+           MOVE 1              TO GRTIME-DAYS.
+           MOVE "SUBTRAI"      TO GRTIME-FUNCTION.
+           MOVE "DIAS"         TO GRTIME-TYPE.
+           CALL "GRTIME" USING PARAMETROS-GRTIME.
+           MOVE GRTIME-DATE-FINAL TO DIA-ANTERIOR-W.
+           MOVE ZEROS TO ACHOU-W.
+           PERFORM VARYING IND-S FROM 1 BY 1
+                     UNTIL IND-S > QT-SESSOES-ABERTAS-W OR ACHOU-W = 1
+              IF TAB-SES-USUARIO(IND-S)  = LOGACESS-USUARIO
+                 AND TAB-SES-PROGRAMA(IND-S) = LOGACESS-PROGRAMA
+                 AND (TAB-SES-DATA(IND-S)    = LOGACESS-DATA
+                  OR  TAB-SES-DATA(IND-S)    = DIA-ANTERIOR-W)
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-W = 1
+              SUBTRACT 1 FROM IND-S
+              PERFORM CALCULA-DURACAO
+              PERFORM IMPRIME-LINHA-SESSAO
+              MOVE SPACES TO TAB-SES-USUARIO(IND-S)
+              MOVE SPACES TO TAB-SES-PROGRAMA(IND-S)
+           END-IF.
+
+       CALCULA-DURACAO SECTION.
+           COMPUTE DURACAO-SEG-W =
+              (FUNCTION NUMVAL(LOGACESS-HORAS(1: 2)) * 3600
+               + FUNCTION NUMVAL(LOGACESS-HORAS(3: 2)) * 60
+               + FUNCTION NUMVAL(LOGACESS-HORAS(5: 2)))
+              - (FUNCTION NUMVAL(TAB-SES-HORAS(IND-S)(1: 2)) * 3600
+               + FUNCTION NUMVAL(TAB-SES-HORAS(IND-S)(3: 2)) * 60
+               + FUNCTION NUMVAL(TAB-SES-HORAS(IND-S)(5: 2))).
+           IF DURACAO-SEG-W < 0
+              ADD 86400 TO DURACAO-SEG-W
+           END-IF.
+           DIVIDE DURACAO-SEG-W BY 3600 GIVING DURACAO-HORAS-W
+                 REMAINDER DURACAO-SEG-W.
+           DIVIDE DURACAO-SEG-W BY 60 GIVING DURACAO-MIN-W
+                 REMAINDER DURACAO-SEG2-W.
+
+       IMPRIME-LINHA-SESSAO SECTION.
+           MOVE SPACES                  TO LINDET-REL
+           MOVE TAB-SES-USUARIO(IND-S)  TO LINDET-REL(1: 8)
+           MOVE TAB-SES-PROGRAMA(IND-S) TO LINDET-REL(10: 8)
+           MOVE LOGACESS-DATA           TO LINDET-REL(19: 8)
+           MOVE TAB-SES-HORAS(IND-S)    TO LINDET-REL(28: 6)
+           MOVE LOGACESS-HORAS          TO LINDET-REL(37: 6)
+           MOVE DURACAO-HORAS-W         TO LINDET-REL(45: 5)
+           MOVE "H"                     TO LINDET-REL(50: 1)
+           MOVE DURACAO-MIN-W           TO LINDET-REL(52: 2)
+           MOVE "M"                     TO LINDET-REL(54: 1)
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           IF LIN > 56 PERFORM CABECALHO END-IF.
+
+       IMPRIME-SESSAO-ABERTA SECTION.
+           MOVE SPACES                  TO LINDET-REL
+           MOVE TAB-SES-USUARIO(IND-S)  TO LINDET-REL(1: 8)
+           MOVE TAB-SES-PROGRAMA(IND-S) TO LINDET-REL(10: 8)
+           MOVE TAB-SES-DATA(IND-S)     TO LINDET-REL(19: 8)
+           MOVE TAB-SES-HORAS(IND-S)    TO LINDET-REL(28: 6)
+           MOVE "*** AINDA ABERTA ***"  TO LINDET-REL(37: 21)
+           WRITE REG-RELAT FROM LINDET.
+           ADD 1 TO LIN.
+           IF LIN > 56 PERFORM CABECALHO END-IF.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LOGACESS.
+           EXIT PROGRAM.
