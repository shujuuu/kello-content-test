@@ -0,0 +1,124 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG004.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Expurgo/arquivamento de LOGACESS. Move para o arquivo
+      *histórico LOGACHIS os registros com data anterior à data de
+      *corte informada, evitando que o log de acessos cresça sem
+      *limite e deixando o laço de gravação (retry por sequência)
+      *mais leve.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LOGACESS.SEL.
+           SELECT LOGACHIS ASSIGN TO ARQUIVO-LOGACHIS
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-LOGACHIS
+               FILE STATUS FS-LOGACHIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LOGACESS.FD.
+       FD  LOGACHIS.
+       01  REG-LOGACHIS.
+           05  CHAVE-LOGACHIS.
+               10  LOGACHIS-USUARIO      PIC X(8).
+               10  LOGACHIS-DATA         PIC 9(8).
+               10  LOGACHIS-HORAS        PIC 9(6).
+               10  LOGACHIS-SEQUENCIA    PIC 9(2).
+           05  LOGACHIS-PROGRAMA         PIC X(8).
+           05  LOGACHIS-STATUS           PIC X(7).
+       01  ARQUIVO-LOGACHIS              PIC X(30).
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  FS-LOGACESS           PIC XX       VALUE SPACES.
+           05  FS-LOGACHIS           PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  QT-MOVIDOS-W          PIC 9(7)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-CORTE-W          PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM EXPURGA-LOGACESS
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W QT-MOVIDOS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "LOGACESS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LOGACESS.
+           MOVE "LOGACHIS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LOGACHIS.
+           OPEN I-O LOGACESS.
+           IF FS-LOGACESS <> "00"
+              DISPLAY "ERRO ABERTURA LOGACESS: " FS-LOGACESS
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              OPEN I-O LOGACHIS
+              IF FS-LOGACHIS = "35"
+                 OPEN OUTPUT LOGACHIS
+                 CLOSE LOGACHIS
+                 OPEN I-O LOGACHIS
+              END-IF
+              IF FS-LOGACHIS <> "00"
+                 DISPLAY "ERRO ABERTURA LOGACHIS: " FS-LOGACHIS
+                 MOVE 1 TO ERRO-W
+              END-IF
+           END-IF.
+           IF ERRO-W = 0
+              DISPLAY "Data de corte, exclusive (AAAAMMDD): "
+              ACCEPT DATA-CORTE-W FROM CONSOLE
+           END-IF.
+
+       EXPURGA-LOGACESS SECTION.
+           MOVE ZEROS TO CHAVE-LOGACESS.
+           START LOGACESS KEY IS NOT < CHAVE-LOGACESS INVALID KEY
+                 MOVE "10" TO FS-LOGACESS.
+           PERFORM UNTIL FS-LOGACESS = "10"
+              READ LOGACESS NEXT RECORD AT END MOVE "10" TO FS-LOGACESS
+              NOT AT END
+                IF LOGACESS-DATA < DATA-CORTE-W
+                   PERFORM ARQUIVA-REGISTRO
+                END-IF
+              END-READ
+           END-PERFORM.
+           DISPLAY "REGISTROS MOVIDOS PARA LOGACHIS: " QT-MOVIDOS-W.
+
+       ARQUIVA-REGISTRO SECTION.
+           MOVE LOGACESS-USUARIO    TO LOGACHIS-USUARIO
+           MOVE LOGACESS-DATA       TO LOGACHIS-DATA
+           MOVE LOGACESS-HORAS      TO LOGACHIS-HORAS
+           MOVE LOGACESS-SEQUENCIA  TO LOGACHIS-SEQUENCIA
+           MOVE LOGACESS-PROGRAMA   TO LOGACHIS-PROGRAMA
+           MOVE LOGACESS-STATUS     TO LOGACHIS-STATUS.
+           WRITE REG-LOGACHIS INVALID KEY
+                DISPLAY "CHAVE DUPLICADA EM LOGACHIS: "
+                        CHAVE-LOGACHIS
+              NOT INVALID KEY
+                DELETE LOGACESS RECORD
+                ADD 1 TO QT-MOVIDOS-W
+           END-WRITE.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LOGACESS LOGACHIS.
+           EXIT PROGRAM.
