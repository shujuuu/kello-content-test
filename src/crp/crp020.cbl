@@ -0,0 +1,441 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRP020.
+       AUTHOR. MARELI AMANCIO VOLPATO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: CADASTRO DE CARTOES DE CREDITO DO CLIENTE
+      *MODIFICAÇÕES:
+      *09/08/2026 - INCLUSÃO - VALIDAÇÃO DO DÍGITO VERIFICADOR (MÓDULO
+      *             10 - LUHN) DO NÚMERO DO CARTÃO NO MOMENTO DA GRAVAÇÃO.
+      *09/08/2026 - ALTERAÇÃO - O NÚMERO COMPLETO DO CARTÃO DEIXA DE SER
+      *             GRAVADO/EXIBIDO/IMPRESSO; MANTÉM-SE APENAS OS 4
+      *             ÚLTIMOS DÍGITOS (ULT4-CARTAO-CR20) PARA CONFERÊNCIA.
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CRPX020.
+           COPY DSPX001.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRPW020.
+       COPY DSPW001.
+
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY "CRP020.CPB".
+           COPY "CRP020.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CRD020             PIC XX       VALUE SPACES.
+           05  ST-DSD001             PIC XX       VALUE SPACES.
+           05  ULT-SEQ               PIC 9(2)     VALUE ZEROS.
+      *    Ult-seq - último SEQ-CARTAO-CR20 utilizado pelo cliente
+      *    corrente, usado para sugerir o próximo cartão a cadastrar
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+      *    Guarda os 4 últimos dígitos carregados de um cartão já
+      *    cadastrado (tela sempre exibe apenas a máscara), para que
+      *    SALVAR-DADOS só repita a validação de Luhn quando o usuário
+      *    realmente redigitar o número do cartão.
+           05  ULT4-CARTAO-CARREGADO-W PIC 9(4)     VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
+           05  HORA-W                PIC 9(8)     VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+      *    campos de apoio para validação do dígito verificador do
+      *    cartão de crédito (algoritmo de Luhn / módulo 10)
+           05  CARTAO-W              PIC 9(19)    VALUE ZEROS.
+           05  CARTAO-DIGITOS-W REDEFINES CARTAO-W.
+               10  CARTAO-DIG-W      OCCURS 19 TIMES PIC 9.
+           05  CARTAO-INICIO-W       PIC 9(2)     VALUE ZEROS.
+           05  CARTAO-SOMA-W         PIC 9(4)     VALUE ZEROS.
+           05  CARTAO-DIGDOB-W       PIC 9(2)     VALUE ZEROS.
+           05  CARTAO-DOBRA-W        PIC 9        VALUE ZEROS.
+           05  CARTAO-IND-W          PIC 9(2)     VALUE ZEROS.
+
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(60)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(63)   VALUE
+           "RELACAO DE CARTOES DE CREDITO CADASTRADOS ".
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(80)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(80)   VALUE
+           "CLIENTE   SEQ  4 FINAIS  VALIDADE ".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(80)   VALUE SPACES.
+
+           copy impressora.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           accept parametros-w from command-line.
+           COPY "CBDATA1.CPY".
+           MOVE ZEROS TO PAGE-COUNT ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO
+                                   TO DS-DATA-BLOCK-VERSION-NO.
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CRD020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CRD020.
+           OPEN I-O CRD020
+           MOVE 1 TO GRAVA-W.
+           IF ST-CRD020 = "35"
+              CLOSE CRD020      OPEN OUTPUT CRD020
+              CLOSE CRD020      OPEN I-O CRD020
+           END-IF.
+           MOVE "DSD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001.
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM VERIFICA-VERSAO-TELA.
+           IF ST-CRD020 <> "00"
+              MOVE "ERRO ABERTURA CRD020: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CRD020 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS
+              PERFORM LOAD-SCREENSET.
+
+       VERIFICA-VERSAO-TELA SECTION.
+      *    CONFERE A VERSAO ATUAL DA TELA CONTRA A ULTIMA REGISTRADA EM
+      *    DSD001, GRAVANDO UM NOVO REGISTRO DE HISTORICO SOMENTE
+      *    QUANDO A TELA FOR REDESENHADA (VERSAO DIFERENTE).
+           MOVE "CRP020" TO NOME-PROGRAMA-DS1.
+           MOVE 99999    TO SEQ-DS1.
+           START DSD001 KEY IS NOT > CHAVE-DS1 INVALID KEY
+                 MOVE "10" TO ST-DSD001.
+           IF ST-DSD001 <> "10"
+              READ DSD001 NEXT RECORD AT END MOVE "10" TO ST-DSD001
+              END-READ
+           END-IF.
+           IF ST-DSD001 = "10" OR NOME-PROGRAMA-DS1 <> "CRP020"
+              MOVE ZEROS     TO SEQ-DS1
+              MOVE SPACES    TO DATA-BLOCK-VERSAO-DS1 VERSAO-TELA-DS1
+              MOVE "CRP020"  TO NOME-PROGRAMA-DS1
+           END-IF.
+           IF DATA-BLOCK-VERSAO-DS1 <> DS-DATA-BLOCK-VERSION-NO
+              OR VERSAO-TELA-DS1 <> DS-VERSION-NO
+              PERFORM GRAVA-VERSAO-TELA
+           END-IF.
+
+       GRAVA-VERSAO-TELA SECTION.
+           MOVE "CRP020"                 TO NOME-PROGRAMA-DS1.
+           ADD 1                         TO SEQ-DS1.
+           MOVE DS-DATA-BLOCK-VERSION-NO TO DATA-BLOCK-VERSAO-DS1.
+           MOVE DS-VERSION-NO            TO VERSAO-TELA-DS1.
+           MOVE DATA-INV                 TO DATA-VERIFIC-DS1.
+           ACCEPT HORA-VERIFIC-DS1 FROM TIME.
+           MOVE COD-USUARIO-W            TO USUARIO-VERIFIC-DS1.
+           WRITE REG-DSD001 INVALID KEY CONTINUE END-WRITE.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+                   IF VALIDACAO-OK-W = 1
+                      PERFORM CARREGA-ULTIMOS
+                      PERFORM LIMPAR-DADOS
+                   END-IF
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN GS-LOAD-FLG-TRUE
+      *            Ao sair do campo D-COD-CLIENTE, lista os cartões já
+      *            cadastrados para o cliente informado e sugere o
+      *            próximo cartão (SEQ) a incluir.
+                   PERFORM CARREGA-ULTIMOS
+                   PERFORM ACHAR-SEQ-CARTAO
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN GS-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+                   PERFORM CARREGA-ULTIMOS
+                   PERFORM LIMPAR-DADOS
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN GS-PRINTER-FLG-TRUE
+                    copy impressora.chama.
+                    if lnk-mapeamento <> spaces
+                       PERFORM IMPRIME-RELATORIO
+                    end-if
+               WHEN GS-CARREGA-ULT-TRUE
+                   PERFORM CARREGA-ULTIMOS
+                   MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
+               WHEN GS-CARREGA-LIST-BOX-TRUE
+                   MOVE GS-LINDET(1: 8)  TO GS-COD-CLIENTE
+                   MOVE GS-LINDET(9: 2)  TO GS-SEQ
+                   PERFORM CARREGAR-DADOS
+           END-EVALUATE
+           PERFORM CLEAR-FLAGS
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE ZEROS TO ULT4-CARTAO-CARREGADO-W.
+           MOVE GS-COD-CLIENTE  TO COD-CLIENTE-CR20.
+           MOVE GS-SEQ          TO SEQ-CARTAO-CR20.
+           READ CRD020 INVALID KEY INITIALIZE REG-CRD020
+                                   MOVE 1 TO GRAVA-W.
+           MOVE ULT4-CARTAO-CR20  TO GS-CARTAO.
+           IF GRAVA-W = 0
+              MOVE ULT4-CARTAO-CR20 TO ULT4-CARTAO-CARREGADO-W
+           END-IF.
+           MOVE VALIDADE-CR20     TO GS-VALIDADE.
+           MOVE NOME-CARTAO-CR20  TO GS-NOME-CARTAO.
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-CRD020
+           MOVE GS-COD-CLIENTE TO COD-CLIENTE-CR20
+           INITIALIZE GS-DATA-BLOCK
+           MOVE COD-CLIENTE-CR20 TO GS-COD-CLIENTE
+           PERFORM ACHAR-SEQ-CARTAO
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+       EXCLUI-RECORD SECTION.
+           MOVE GS-COD-CLIENTE TO COD-CLIENTE-CR20.
+           MOVE GS-SEQ         TO SEQ-CARTAO-CR20.
+           DELETE CRD020.
+           MOVE 1 TO GRAVA-W.
+       SALVAR-DADOS SECTION.
+           IF GRAVA-W = 1 OR GS-CARTAO <> ULT4-CARTAO-CARREGADO-W
+              PERFORM VALIDA-CARTAO-LUHN
+           ELSE
+              MOVE 1 TO VALIDACAO-OK-W
+           END-IF.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-COD-CLIENTE  TO COD-CLIENTE-CR20
+              MOVE GS-SEQ          TO SEQ-CARTAO-CR20
+              COMPUTE ULT4-CARTAO-CR20 = FUNCTION MOD(GS-CARTAO, 10000)
+              MOVE GS-VALIDADE     TO VALIDADE-CR20
+              MOVE GS-NOME-CARTAO  TO NOME-CARTAO-CR20
+              MOVE COD-USUARIO-W   TO DIGITADOR-CR20
+              MOVE DATA-INV        TO DATA-CADASTRO-CR20
+              IF GRAVA-W = 1
+                 WRITE REG-CRD020 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              ELSE REWRITE REG-CRD020 INVALID KEY
+                   PERFORM ERRO-GRAVACAO
+              END-IF
+           END-IF.
+      *    Valida o dígito verificador do número do cartão de crédito
+      *    pelo algoritmo de Luhn (módulo 10), padrão utilizado por
+      *    todas as bandeiras. O campo é tratado como PIC 9(19) com
+      *    zeros à esquerda; a soma alternada considera apenas as
+      *    posições a partir do primeiro dígito significativo.
+       VALIDA-CARTAO-LUHN SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           IF GS-CARTAO = ZEROS
+              MOVE 0 TO VALIDACAO-OK-W
+              MOVE "NUMERO DO CARTAO NAO INFORMADO" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           ELSE
+              MOVE GS-CARTAO TO CARTAO-W
+              PERFORM ACHAR-INICIO-CARTAO
+              MOVE ZEROS TO CARTAO-SOMA-W
+              MOVE 0     TO CARTAO-DOBRA-W
+              PERFORM VARYING CARTAO-IND-W FROM 19 BY -1
+                        UNTIL CARTAO-IND-W < CARTAO-INICIO-W
+                 IF CARTAO-DOBRA-W = 1
+                    COMPUTE CARTAO-DIGDOB-W =
+                            CARTAO-DIG-W(CARTAO-IND-W) * 2
+                    IF CARTAO-DIGDOB-W > 9
+                       SUBTRACT 9 FROM CARTAO-DIGDOB-W
+                    END-IF
+                    ADD CARTAO-DIGDOB-W TO CARTAO-SOMA-W
+                    MOVE 0 TO CARTAO-DOBRA-W
+                 ELSE
+                    ADD CARTAO-DIG-W(CARTAO-IND-W) TO CARTAO-SOMA-W
+                    MOVE 1 TO CARTAO-DOBRA-W
+                 END-IF
+              END-PERFORM
+              IF FUNCTION MOD(CARTAO-SOMA-W, 10) <> 0
+                 MOVE 0 TO VALIDACAO-OK-W
+                 MOVE "NUMERO DO CARTAO INVALIDO" TO GS-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              END-IF
+           END-IF.
+      *    Localiza a posição (1 a 19) do primeiro dígito significativo
+      *    do número do cartão dentro de CARTAO-W, já que o campo é
+      *    armazenado com zeros à esquerda e o Luhn deve ser calculado
+      *    somente sobre os dígitos realmente digitados.
+       ACHAR-INICIO-CARTAO SECTION.
+           MOVE 1 TO CARTAO-INICIO-W.
+           PERFORM VARYING CARTAO-INICIO-W FROM 1 BY 1
+                     UNTIL CARTAO-INICIO-W > 19
+                        OR CARTAO-DIG-W(CARTAO-INICIO-W) NOT = ZERO
+              CONTINUE
+           END-PERFORM.
+           IF CARTAO-INICIO-W > 19
+              MOVE 19 TO CARTAO-INICIO-W
+           END-IF.
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVAÇÃO" TO GS-MENSAGEM-ERRO
+           MOVE ST-CRD020       TO GS-MENSAGEM-ERRO(23: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+      *    Lista os cartões já cadastrados para o cliente informado na
+      *    tela (GS-COD-CLIENTE), em ordem de SEQ-CARTAO-CR20.
+       CARREGA-ULTIMOS SECTION.
+           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+           PERFORM CALL-DIALOG-SYSTEM
+           MOVE GS-COD-CLIENTE TO COD-CLIENTE-CR20
+           MOVE ZEROS          TO SEQ-CARTAO-CR20
+           START CRD020 KEY IS NOT < CHAVE-CR20
+                 INVALID KEY MOVE "10" TO ST-CRD020.
+           MOVE SPACES TO GS-LINDET.
+           MOVE ZEROS TO GS-CONT.
+           PERFORM UNTIL ST-CRD020 = "10"
+              READ CRD020 NEXT RECORD AT END MOVE "10" TO ST-CRD020
+              NOT AT END
+                IF COD-CLIENTE-CR20 <> GS-COD-CLIENTE
+                   MOVE "10" TO ST-CRD020
+                ELSE
+                   ADD 1 TO GS-CONT
+                   MOVE SPACES TO GS-LINDET
+                   MOVE COD-CLIENTE-CR20    TO GS-LINDET(01: 08)
+                   MOVE SEQ-CARTAO-CR20     TO GS-LINDET(09: 02)
+                   MOVE ULT4-CARTAO-CR20    TO GS-LINDET(11: 04)
+                   MOVE NOME-CARTAO-CR20    TO GS-LINDET(15: 30)
+                   MOVE "INSERE-LIST" TO DS-PROCEDURE
+                   PERFORM CALL-DIALOG-SYSTEM
+                END-IF
+              END-READ
+           END-PERFORM.
+      *    Sugere o próximo número de sequência de cartão livre para o
+      *    cliente corrente (GS-COD-CLIENTE), da mesma forma que os
+      *    demais cadastros sugerem o próximo código livre.
+       ACHAR-SEQ-CARTAO SECTION.
+           MOVE ZEROS TO ULT-SEQ.
+           MOVE GS-COD-CLIENTE TO COD-CLIENTE-CR20.
+           MOVE ZEROS          TO SEQ-CARTAO-CR20 ST-CRD020.
+           PERFORM UNTIL ST-CRD020 = "10"
+             ADD 1 TO ULT-SEQ
+             MOVE ULT-SEQ TO SEQ-CARTAO-CR20
+             READ CRD020 INVALID KEY MOVE "10" TO ST-CRD020
+                  NOT INVALID KEY CONTINUE
+             END-READ
+           END-PERFORM.
+           MOVE ULT-SEQ TO GS-SEQ.
+           MOVE 1 TO GRAVA-W.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE ds-push-set TO DS-CONTROL
+           MOVE "CRP020" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       IMPRIME-RELATORIO SECTION.
+           OPEN OUTPUT RELAT.
+           MOVE ZEROS TO PAGE-COUNT.
+           MOVE ZEROS TO CHAVE-CR20.
+           START CRD020 KEY IS NOT < CHAVE-CR20 INVALID KEY
+                        MOVE "10" TO ST-CRD020.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM UNTIL ST-CRD020 = "10"
+             READ CRD020 NEXT RECORD AT END MOVE "10" TO ST-CRD020
+              NOT AT END
+               MOVE SPACES TO LINDET-REL
+                MOVE COD-CLIENTE-CR20        TO LINDET-REL(01: 08)
+                MOVE SEQ-CARTAO-CR20         TO LINDET-REL(09: 02)
+                MOVE ULT4-CARTAO-CR20        TO LINDET-REL(11: 04)
+                MOVE VALIDADE-CR20           TO LINDET-REL(15: 06)
+                MOVE NOME-CARTAO-CR20        TO LINDET-REL(21: 30)
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN
+                IF LIN > 56 PERFORM CABECALHO
+                END-IF
+             END-READ
+           END-PERFORM.
+           MOVE SPACES TO REG-RELAT.
+           WRITE REG-RELAT AFTER PAGE.
+           CLOSE RELAT.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+             GO FINALIZAR-PROGRAMA
+           END-IF.
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CRD020 DSD001.
+           move ds-quit-set to ds-control
+           perform call-dialog-system.
+           EXIT PROGRAM.
