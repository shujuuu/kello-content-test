@@ -0,0 +1,11 @@
+      * Cadastro de cliente/comprador
+       FD  CGD010.
+       01  REG-CGD010.
+           05  COD-COMPL-CG10.
+               10  CLASSIF-CG10      PIC 9.
+      *     CLASSIF = 0-CONTRATO  1-COMUM
+               10  CODIGO-CG10       PIC 9(8).
+           05  COMPRADOR-CG10        PIC 9(8).
+           05  NOME-CG10             PIC X(40).
+           05  DATA-COMPRA-CG10      PIC 9(8).
+           05  VALOR-COMPRA-CG10     PIC 9(8)V99.
