@@ -87,6 +87,12 @@
            05  COMP-TEL3-CG11       PIC 9(01).
            05  TIPO-PESSOA-CG11     PIC X(01).
            05  FILLER               PIC X(50).
+      *    DATA-VALIDADE-RGN-CG11 = AAAAMMDD, ZEROS = SEM DATA DE
+      *    VALIDADE INFORMADA (DOCUMENTO ANTIGO, SEM PRAZO DE VALIDADE
+      *    IMPRESSO NA CARTEIRA). USADA PELO LEMBRETE DE DOCUMENTO A
+      *    VENCER (CGP015).
+           05  DATA-VALIDADE-RG1-CG11 PIC 9(8)     VALUE ZEROS.
+           05  DATA-VALIDADE-RG2-CG11 PIC 9(8)     VALUE ZEROS.
       *    SITUA��O 0(OK)   1-PROTESTADO *** TIPO-PESSOA-CG11 =
       *                                      " " -> FISICA
       *                                      "F" -> FISICA
