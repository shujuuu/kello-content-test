@@ -0,0 +1,7 @@
+           SELECT CGD011 ASSIGN TO PATH-CGD011
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS COD-COMPL-CG11
+                  STATUS IS ST-CGD011.
