@@ -0,0 +1,13 @@
+      * ARQUIVO DE BAIXA DE TITULOS CPD020 CLASSIFICADOS POR CODIGO
+      * DE APURACAO DO CAIXA (CXD020), USADO NA CONCILIACAO MENSAL
+      * CONTAS A PAGAR X CAIXA (CPP052). CHAVE IGUAL A CHAVE PRIMARIA
+      * DE CPD020 (FORNECEDOR+SEQUENCIA).
+       FD  CPD030.
+       01  REG-CPD030.
+           05  CHAVE-CP30.
+               10  FORNEC-CP30         PIC 9(6).
+               10  SEQ-CP30            PIC 9(5).
+           05  CODIGO-COMPL-CP30       PIC X(5)      VALUE SPACES.
+           05  VALOR-BAIXADO-CP30      PIC 9(8)V99   VALUE ZEROS.
+           05  DATA-BAIXA-CP30         PIC 9(8)      VALUE ZEROS.
+       01  PATH-CPD030                 PIC X(30).
