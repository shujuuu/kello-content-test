@@ -0,0 +1,8 @@
+      * PREFERENCIA DE JANELA DE VENCIMENTO POR USUARIO RESPONSAVEL,
+      * USADA PELO BOTAO "ACHAR VENCTO" DE CPP051T EM VEZ DO
+      * INTERVALO FIXO DE 7 DIAS. CHAVE = CODIGO DO USUARIO (PARAMETR).
+       FD  CPD040.
+       01  REG-CPD040.
+           05  COD-USUARIO-CP40        PIC 9(6).
+           05  QT-DIAS-CP40            PIC 9(3)      VALUE 007.
+       01  PATH-CPD040                 PIC X(30).
