@@ -0,0 +1,15 @@
+      * CHECKPOINT DA MONTAGEM DO ARQUIVO WORK DO RELATORIO DE TITULOS A
+      * PAGAR (CPP051T). GRAVADO ENQUANTO A ROTINA GRAVA-WORK ESTA
+      * MONTANDO O WORK A PARTIR DO CPD020, PARA QUE UMA INTERRUPCAO
+      * (QUEDA DE ENERGIA, FECHAMENTO INDEVIDO, ETC) POSSA SER RETOMADA
+      * NA PROXIMA EXECUCAO SEM PERDER O QUE JA FOI MONTADO. O REGISTRO
+      * E APAGADO QUANDO O WORK TERMINA DE SER MONTADO COM SUCESSO.
+       FD  CPD041.
+       01  REG-CPD041.
+           05  COD-USUARIO-CP41         PIC 9(06).
+           05  ARQUIVO-WORK-CP41        PIC 9(08).
+           05  VENCTO-INI-CP41          PIC 9(08).
+           05  VENCTO-FIM-CP41          PIC 9(08).
+           05  DATA-INICIO-CP41         PIC 9(08).
+           05  HORA-INICIO-CP41         PIC 9(06).
+       01  PATH-CPD041                  PIC X(30).
