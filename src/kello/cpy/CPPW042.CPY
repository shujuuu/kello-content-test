@@ -0,0 +1,14 @@
+      * DADOS BANCARIOS DO FORNECEDOR (CGD001) PARA GERACAO DA REMESSA
+      * DE PAGAMENTO (CPP054). ARQUIVO NOVO POIS O CADASTRO DE
+      * FORNECEDOR (CGD001) PERTENCE AO MODULO DE CADASTROS GERAIS E
+      * NAO TEM ESPACO RESERVADO PARA RECEBER ESTES CAMPOS. CHAVE =
+      * CODIGO DO FORNECEDOR (CGD001).
+       FD  CPD042.
+       01  REG-CPD042.
+           05  FORNEC-CP42             PIC 9(6).
+           05  BANCO-CP42              PIC 9(3)      VALUE ZEROS.
+           05  AGENCIA-CP42            PIC 9(4)      VALUE ZEROS.
+           05  AGENCIA-DV-CP42         PIC X(1)      VALUE SPACES.
+           05  CONTA-CP42              PIC 9(8)      VALUE ZEROS.
+           05  CONTA-DV-CP42           PIC X(1)      VALUE SPACES.
+       01  PATH-CPD042                 PIC X(30).
