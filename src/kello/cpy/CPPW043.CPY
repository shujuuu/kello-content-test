@@ -0,0 +1,12 @@
+      * CONTROLE DE TITULOS DE CPD020 JA EXPORTADOS EM REMESSA BANCARIA
+      * (CPP054), PARA QUE UM TITULO AINDA EM ABERTO NAO SEJA INCLUIDO
+      * DUAS VEZES EM REMESSAS SUCESSIVAS. CHAVE IGUAL A CHAVE PRIMARIA
+      * DE CPD020 (FORNECEDOR+SEQUENCIA), MESMO PADRAO DE CPD030.
+       FD  CPD043.
+       01  REG-CPD043.
+           05  CHAVE-CP43.
+               10  FORNEC-CP43         PIC 9(6).
+               10  SEQ-CP43            PIC 9(5).
+           05  NOSSO-NUMERO-CP43       PIC 9(11)     VALUE ZEROS.
+           05  DATA-EXPORT-CP43        PIC 9(8)      VALUE ZEROS.
+       01  PATH-CPD043                 PIC X(30).
