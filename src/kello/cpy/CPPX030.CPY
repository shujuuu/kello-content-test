@@ -0,0 +1,5 @@
+           SELECT   CPD030  ASSIGN       TO    PATH-CPD030
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         CHAVE-CP30
+                    FILE STATUS  IS         ST-CPD030.
