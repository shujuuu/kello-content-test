@@ -0,0 +1,5 @@
+           SELECT   CPD040  ASSIGN       TO    PATH-CPD040
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         COD-USUARIO-CP40
+                    FILE STATUS  IS         ST-CPD040.
