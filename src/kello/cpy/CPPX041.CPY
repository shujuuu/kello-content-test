@@ -0,0 +1,5 @@
+           SELECT   CPD041  ASSIGN       TO    PATH-CPD041
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         COD-USUARIO-CP41
+                    FILE STATUS  IS         ST-CPD041.
