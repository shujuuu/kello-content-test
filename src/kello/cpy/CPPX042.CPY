@@ -0,0 +1,5 @@
+           SELECT   CPD042  ASSIGN       TO    PATH-CPD042
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         FORNEC-CP42
+                    FILE STATUS  IS         ST-CPD042.
