@@ -0,0 +1,5 @@
+           SELECT   CPD043  ASSIGN       TO    PATH-CPD043
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         CHAVE-CP43
+                    FILE STATUS  IS         ST-CPD043.
