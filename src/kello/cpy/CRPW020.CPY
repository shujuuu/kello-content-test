@@ -0,0 +1,17 @@
+      * ARQUIVO DE CARTOES DE CREDITO CADASTRADOS POR CLIENTE
+       FD  CRD020.
+       01  REG-CRD020.
+           05  CHAVE-CR20.
+               10  COD-CLIENTE-CR20    PIC 9(8).
+               10  SEQ-CARTAO-CR20     PIC 9(2).
+           05  ULT4-CARTAO-CR20        PIC 9(4).
+      *    ULT4-CARTAO-CR20 = SOMENTE OS 4 ULTIMOS DIGITOS DO CARTAO,
+      *    PARA CONFERENCIA VISUAL. O NUMERO COMPLETO E DIGITADO PELA
+      *    TELA APENAS PARA A CONFERENCIA DO DIGITO VERIFICADOR (LUHN)
+      *    NO MOMENTO DA GRAVACAO E NUNCA E GRAVADO NEM IMPRESSO.
+           05  VALIDADE-CR20           PIC 9(6).
+      *    VALIDADE-CR20 = MMAAAA
+           05  NOME-CARTAO-CR20        PIC X(30).
+           05  DIGITADOR-CR20          PIC 9(6).
+           05  DATA-CADASTRO-CR20      PIC 9(8).
+       01  PATH-CRD020                 PIC X(30).
