@@ -0,0 +1,5 @@
+           SELECT CRD020 ASSIGN TO PATH-CRD020
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHAVE-CR20
+                  STATUS IS ST-CRD020.
