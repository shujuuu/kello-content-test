@@ -0,0 +1,17 @@
+      * CHANGELOG DAS VERSOES DE TELA (DS-DATA-BLOCK-VERSION-NO/
+      * DS-VERSION-NO) DE CADA PROGRAMA DIALOG SYSTEM QUE VERIFICA A
+      * PROPRIA VERSAO NA INICIALIZACAO. UM REGISTRO NOVO E GRAVADO
+      * SOMENTE QUANDO A VERSAO DA TELA MUDA DESDE A ULTIMA EXECUCAO,
+      * PARA MANTER O HISTORICO DE QUANDO CADA TELA FOI ALTERADA.
+      * CHAVE = NOME DO PROGRAMA + SEQUENCIAL DA ALTERACAO.
+       FD  DSD001.
+       01  REG-DSD001.
+           05  CHAVE-DS1.
+               10  NOME-PROGRAMA-DS1    PIC X(8).
+               10  SEQ-DS1              PIC 9(5).
+           05  DATA-BLOCK-VERSAO-DS1    PIC X(8).
+           05  VERSAO-TELA-DS1          PIC X(8).
+           05  DATA-VERIFIC-DS1         PIC 9(8).
+           05  HORA-VERIFIC-DS1         PIC 9(6).
+           05  USUARIO-VERIFIC-DS1      PIC 9(6).
+       01  PATH-DSD001                  PIC X(30).
