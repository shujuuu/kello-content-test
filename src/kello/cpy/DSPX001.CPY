@@ -0,0 +1,5 @@
+           SELECT   DSD001  ASSIGN       TO    PATH-DSD001
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         CHAVE-DS1
+                    FILE STATUS  IS         ST-DSD001.
