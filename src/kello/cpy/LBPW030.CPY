@@ -0,0 +1,9 @@
+      * CUSTO PADRAO POR TIPO DE FILME (LBD021), MANTIDO EM ARQUIVO
+      * SEPARADO POIS O LAYOUT DO PROPRIO LBD021 PERTENCE AO MODULO DE
+      * CADASTROS DO LABORATORIO E NAO FAZ PARTE DESTE PACOTE. CHAVE =
+      * CODIGO-LB21 (CODIGO DO TIPO DE FILME).
+       FD  LBD030.
+       01  REG-LBD030.
+           05  CODIGO-LB30             PIC 9(2).
+           05  CUSTO-PADRAO-L30        PIC 9(7)V99   VALUE ZEROS.
+       01  PATH-LBD030                 PIC X(30).
