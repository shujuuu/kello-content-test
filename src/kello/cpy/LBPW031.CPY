@@ -0,0 +1,13 @@
+      * CLASSIFICACAO DE FATURAMENTO/CAUSA-RAIZ POR TIPO DE INTERRUPCAO
+      * (LBD029), MANTIDO EM ARQUIVO SEPARADO POIS O LAYOUT DO PROPRIO
+      * LBD029 PERTENCE AO MODULO DE CADASTROS DO LABORATORIO E NAO FAZ
+      * PARTE DESTE PACOTE. CHAVE = CODIGO-LB29 (CODIGO DO TIPO DE
+      * INTERRUPCAO).
+       FD  LBD031.
+       01  REG-LBD031.
+           05  CODIGO-LB31             PIC 9(3).
+           05  FATURAVEL-LB31          PIC 9         VALUE ZEROS.
+      *    FATURAVEL-LB31 = 0-NAO FATURAVEL (RESPONSABILIDADE DO
+      *                        LABORATORIO)   1-FATURAVEL AO CLIENTE
+           05  CAUSA-RAIZ-LB31         PIC X(20)     VALUE SPACES.
+       01  PATH-LBD031                 PIC X(30).
