@@ -0,0 +1,18 @@
+      * ARQUIVO DE CONTROLE DE REMESSA (EXPEDICAO DE ALBUM)
+       FD  LBD215.
+       01  REG-LBD215.
+           05  CHAVE-L215.
+               10  NUMERO-REMESSA-L215     PIC 9(6).
+           05  CONTRATO-L215               PIC 9(8).
+           05  METODO-ENVIO-L215           PIC 9.
+      *    METODO 1-TRANSPORTADORA  2-RETIRADA NO BALCAO (RB1/RB2)
+           05  TRANSPORTADORA-L215         PIC X(20).
+           05  DATA-REMESSA-L215           PIC 9(8).
+           05  DATA-ENTREGA-L215           PIC 9(8).
+      *    DATA-ENTREGA = ZEROS enquanto nao houver confirmacao
+           05  STATUS-L215                 PIC 9.
+      *    STATUS 0-ABERTA(EM TRANSITO)  1-ENTREGUE  2-REENVIO PENDENTE
+           05  FLAG-REENVIO-L215           PIC 9        VALUE ZEROS.
+      *    FLAG-REENVIO = 1 quando o endereco do cliente mudou com a
+      *    remessa ainda em aberto - ver CGP011.
+           05  DIGITADOR-L215              PIC 9(6).
