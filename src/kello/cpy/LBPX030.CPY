@@ -0,0 +1,5 @@
+           SELECT LBD030 ASSIGN TO PATH-LBD030
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CODIGO-LB30
+                  STATUS IS ST-LBD030.
