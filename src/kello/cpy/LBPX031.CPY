@@ -0,0 +1,5 @@
+           SELECT LBD031 ASSIGN TO PATH-LBD031
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CODIGO-LB31
+                  STATUS IS ST-LBD031.
