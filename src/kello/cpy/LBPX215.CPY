@@ -0,0 +1,9 @@
+           SELECT LBD215 ASSIGN TO PATH-LBD215
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-L215
+                  ALTERNATE RECORD KEY IS CONTRATO-L215
+                            WITH DUPLICATES
+                  STATUS IS ST-LBD215.
