@@ -0,0 +1,9 @@
+      * CONTADOR UNICO COMPARTILHADO PARA GERACAO DA SEQUENCIA DE
+      * GRAVACAO DE LOGACESS. REGISTRO UNICO (CHAVE CONSTANTE "1"),
+      * INCREMENTADO A CADA CHAMADA, EVITANDO QUE CADA PROGRAMA QUE
+      * ESCREVE EM LOGACESS TENHA QUE ADIVINHAR/TENTAR A PARTIR DE 1.
+       FD  LOGD005.
+       01  REG-LOGD005.
+           05  CHAVE-L005              PIC X(1)      VALUE "1".
+           05  PROX-SEQUENCIA-L005     PIC 9(9)      VALUE ZEROS.
+       01  PATH-LOGD005                PIC X(30).
