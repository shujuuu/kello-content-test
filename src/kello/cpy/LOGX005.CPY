@@ -0,0 +1,5 @@
+           SELECT   LOGD005 ASSIGN       TO    PATH-LOGD005
+                    ORGANIZATION IS         INDEXED
+                    ACCESS MODE  IS         DYNAMIC
+                    RECORD KEY   IS         CHAVE-L005
+                    FILE STATUS  IS         ST-LOGD005.
