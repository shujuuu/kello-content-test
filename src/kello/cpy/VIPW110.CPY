@@ -2,12 +2,19 @@
       * SE TIPO = 1-EDI��O   2-C�PIA   3-INSERT
        FD  VID110.
        01  REG-VID110.
-           05  CONTRATO-V110           PIC 9(4).
-           05  ITEM-V110               PIC 9(2).
-           05  TIPO-V110               PIC 9.
+           05  CHAVE-V110.
+               10  CONTRATO-V110       PIC 9(4).
+               10  ITEM-V110           PIC 9(2).
+               10  TIPO-V110           PIC 9.
            05  FUNCIONARIO-V110        PIC 9(6).
       *    SE TIPO = 1 FUNCIONARIO = EDITOR
            05  REVISOR-V110            PIC 9(6).
            05  DATA-V110               PIC 9(8).
            05  HORARIO-V110            PIC 9(4).
            05  USUARIO-V110            PIC X(5).
+      *    Motivo de rejeição preenchido pelo REVISOR-V110 quando ele
+      *    devolve uma edição (TIPO-V110 = 1) para retrabalho.
+           05  MOTIVO-REJEICAO-V110    PIC 9(2)  VALUE ZEROS.
+      *    MOTIVO 00 = NAO REJEITADO / SEM PENDENCIA
+           05  OBS-REJEICAO-V110       PIC X(40) VALUE SPACES.
+       01  PATH-VID110                 PIC X(30).
