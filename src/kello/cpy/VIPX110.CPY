@@ -0,0 +1,11 @@
+           SELECT VID110 ASSIGN TO PATH-VID110
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  LOCK MODE IS AUTOMATIC
+                  WITH LOCK ON RECORD
+                  RECORD KEY IS CHAVE-V110
+                  ALTERNATE RECORD KEY IS REVISOR-V110
+                            WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FUNCIONARIO-V110
+                            WITH DUPLICATES
+                  STATUS IS ST-VID110.
