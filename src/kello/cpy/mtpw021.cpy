@@ -0,0 +1,9 @@
+      * ARQUIVO DE CONTROLE DE ETIQUETAS JA IMPRESSAS (POR ALBUM)
+       fd  mtd021.
+       01  reg-mtd021.
+           05  chave-m21.
+               10  contrato-m21            pic 9(08).
+               10  seq-m21                 pic 9(03).
+           05  data-impressao-m21          pic 9(08) value zeros.
+           05  qt-etiquetas-m21            pic 9(03) value zeros.
+           05  usuario-impressao-m21       pic 9(06) value zeros.
