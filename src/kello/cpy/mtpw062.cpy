@@ -0,0 +1,10 @@
+      * ARQUIVO DE PARAMETROS DO MTP062B (LAYOUT DE IMPRESSAO/NAVEGADOR)
+       fd  mtc062.
+       01  reg-mtc062.
+           05  chave-c062              pic 9(01).
+           05  layout-cod-c062         pic 9(01) value 1.
+      *    LAYOUT-COD 1-PIMACO 20/FOLHA  2-PIMACO 24/FOLHA
+      *               3-PIMACO 30/FOLHA
+           05  caminho-navegador-c062  pic x(100) value spaces.
+      *    CAMINHO COMPLETO DO EXECUTAVEL USADO PARA ABRIR O HTML DAS
+      *    ETIQUETAS. EM BRANCO = USA O PADRAO (CHROME).
