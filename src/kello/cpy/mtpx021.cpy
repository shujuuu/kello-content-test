@@ -0,0 +1,5 @@
+           select   mtd021  assign       to    path-mtd021
+                            organization is         indexed
+                            access mode  is         dynamic
+                            record key   is         chave-m21
+                            file status  is         st-mtd021.
