@@ -0,0 +1,5 @@
+           select   mtc062  assign       to    path-mtc062
+                            organization is         indexed
+                            access mode  is         dynamic
+                            record key   is         chave-c062
+                            file status  is         st-mtc062.
