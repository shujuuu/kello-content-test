@@ -19,6 +19,15 @@
            COPY LBPX023.
            COPY LBPX029.
            COPY LBPX101.
+           SELECT LB101HIS ASSIGN TO ARQUIVO-LB101HIS
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-LB101HIS
+               FILE STATUS ST-LB101HIS.
+           SELECT LB101DEL ASSIGN TO ARQUIVO-LB101DEL
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-LB101DEL
+               FILE STATUS ST-LB101DEL.
+           COPY DSPX001.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
        DATA DIVISION.
@@ -28,6 +37,64 @@
        COPY LBPW023.
        COPY LBPW029.
        COPY LBPW101.
+      *HISTORICO DE ALTERACAO (ANTES/DEPOIS) DE REGISTROS DE LBD101,
+      *GRAVADO A CADA REGRAVA-DADOS. CHAVE = MOVTO+SEQ+HORA DA EDICAO,
+      *PERMITINDO VARIAS EDICOES DO MESMO REGISTRO NO HISTORICO.
+       FD  LB101HIS.
+       01  REG-LB101HIS.
+           05  CHAVE-LB101HIS.
+               10  DATA-MOVTO-H101       PIC 9(8).
+               10  SEQ-H101              PIC 9(3).
+               10  HORA-EDICAO-H101      PIC 9(6).
+           05  USUARIO-EDICAO-H101       PIC 9(6).
+           05  ANTES-H101.
+               10  ANTES-TURNO-H101          PIC 9(2).
+               10  ANTES-TIPO-INTERR-H101    PIC 9(2).
+               10  ANTES-FUNCIONARIO-H101    PIC 9(6).
+               10  ANTES-QTDE-FILMES-H101    PIC 9(3).
+               10  ANTES-TIPO-FILME-H101     PIC 9(2).
+               10  ANTES-HORA-INIC-H101      PIC 9(4).
+               10  ANTES-HORA-FIM-H101       PIC 9(4).
+               10  ANTES-TEMPO-INTERRUP-H101 PIC 9(4).
+               10  ANTES-TEMPO-INTERVAL-H101 PIC 9(4).
+           05  DEPOIS-H101.
+               10  DEPOIS-TURNO-H101          PIC 9(2).
+               10  DEPOIS-TIPO-INTERR-H101    PIC 9(2).
+               10  DEPOIS-FUNCIONARIO-H101    PIC 9(6).
+               10  DEPOIS-QTDE-FILMES-H101    PIC 9(3).
+               10  DEPOIS-TIPO-FILME-H101     PIC 9(2).
+               10  DEPOIS-HORA-INIC-H101      PIC 9(4).
+               10  DEPOIS-HORA-FIM-H101       PIC 9(4).
+               10  DEPOIS-TEMPO-INTERRUP-H101 PIC 9(4).
+               10  DEPOIS-TEMPO-INTERVAL-H101 PIC 9(4).
+       01  ARQUIVO-LB101HIS              PIC X(30).
+      *FILA DE EXCLUSOES DE LBD101 PENDENTES DE CIENCIA DO SUPERVISOR.
+      *GRAVADA EM EXCLUI, ANTES DO DELETE, COM O REGISTRO INTEIRO;
+      *STATUS-DEL-L101 = "PENDENTE" ATE UM PROGRAMA DE SUPERVISAO
+      *MARCAR "CIENTE".
+      *TODO: CRIAR TELA DE CIENCIA DO SUPERVISOR PARA MARCAR OS
+      *REGISTROS PENDENTES DESTA FILA COMO "CIENTE".
+       FD  LB101DEL.
+       01  REG-LB101DEL.
+           05  CHAVE-LB101DEL.
+               10  DATA-MOVTO-DEL101     PIC 9(8).
+               10  SEQ-DEL101            PIC 9(3).
+               10  HORA-EXCLUSAO-DEL101  PIC 9(6).
+           05  USUARIO-EXCLUSAO-DEL101   PIC 9(6).
+           05  STATUS-DEL-L101           PIC X(8)  VALUE "PENDENTE".
+               88  DEL-L101-PENDENTE               VALUE "PENDENTE".
+               88  DEL-L101-CIENTE                 VALUE "CIENTE".
+           05  TURNO-DEL101              PIC 9(2).
+           05  TIPO-INTERR-DEL101        PIC 9(2).
+           05  FUNCIONARIO-DEL101        PIC 9(6).
+           05  QTDE-FILMES-DEL101        PIC 9(3).
+           05  TIPO-FILME-DEL101         PIC 9(2).
+           05  HORA-INIC-DEL101          PIC 9(4).
+           05  HORA-FIM-DEL101           PIC 9(4).
+           05  TEMPO-INTERRUP-DEL101     PIC 9(4).
+           05  TEMPO-INTERVAL-DEL101     PIC 9(4).
+       01  ARQUIVO-LB101DEL              PIC X(30).
+       COPY DSPW001.
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
@@ -52,9 +119,26 @@
            05  ST-LBD023             PIC XX       VALUE SPACES.
            05  ST-LBD029             PIC XX       VALUE SPACES.
            05  ST-LBD101             PIC XX       VALUE SPACES.
+           05  ST-LB101HIS           PIC XX       VALUE SPACES.
+           05  ST-LB101DEL           PIC XX       VALUE SPACES.
+           05  ST-DSD001             PIC XX       VALUE SPACES.
+           05  ANTES-DADOS-L101.
+               10  ANTES-EXISTE-L101     PIC 9    VALUE ZEROS.
+               10  ANTES-TURNO-L101          PIC 9(2)  VALUE ZEROS.
+               10  ANTES-TIPO-INTERR-L101    PIC 9(2)  VALUE ZEROS.
+               10  ANTES-FUNCIONARIO-L101    PIC 9(6)  VALUE ZEROS.
+               10  ANTES-QTDE-FILMES-L101    PIC 9(3)  VALUE ZEROS.
+               10  ANTES-TIPO-FILME-L101     PIC 9(2)  VALUE ZEROS.
+               10  ANTES-HORA-INIC-L101      PIC 9(4)  VALUE ZEROS.
+               10  ANTES-HORA-FIM-L101       PIC 9(4)  VALUE ZEROS.
+               10  ANTES-TEMPO-INTERRUP-L101 PIC 9(4)  VALUE ZEROS.
+               10  ANTES-TEMPO-INTERVAL-L101 PIC 9(4)  VALUE ZEROS.
            05  ERRO-W                PIC 9        VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
            05  ULT-SEQ               PIC 9(3)     VALUE ZEROS.
+           05  DATA-MOVTO-CARREGADO-L101 PIC 9(8) VALUE ZEROS.
+           05  QT-PAGINA-L101        PIC 9(3)     VALUE 050.
+           05  QT-CARREGADO-PAGINA-L101 PIC 9(3)  VALUE ZEROS.
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
            05  LIN                   PIC 9(2)     VALUE ZEROS.
            05  PAGE-COUNT                 PIC 9(2)     VALUE ZEROS.
@@ -124,12 +208,34 @@
            MOVE "LBD023" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD023.
            MOVE "LBD029" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD029.
            MOVE "LBD101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD101.
+           MOVE "LB101HIS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LB101HIS.
+           MOVE "LB101DEL" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LB101DEL.
            OPEN I-O LBD101.
            OPEN INPUT CGD001 LBD021 LBD023 LBD029.
            IF ST-LBD101 = "35"
               CLOSE LBD101      OPEN OUTPUT LBD101
               CLOSE LBD101      OPEN I-O LBD101
            END-IF.
+           OPEN I-O LB101HIS.
+           IF ST-LB101HIS = "35"
+              CLOSE LB101HIS    OPEN OUTPUT LB101HIS
+              CLOSE LB101HIS    OPEN I-O LB101HIS
+           END-IF.
+           OPEN I-O LB101DEL.
+           IF ST-LB101DEL = "35"
+              CLOSE LB101DEL    OPEN OUTPUT LB101DEL
+              CLOSE LB101DEL    OPEN I-O LB101DEL
+           END-IF.
+           MOVE "DSD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001.
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM VERIFICA-VERSAO-TELA.
            IF ST-CGD001 <> "00"
               MOVE "ERRO ABERTURA CGD001: "  TO GS-MENSAGEM-ERRO
               MOVE ST-CGD001 TO GS-MENSAGEM-ERRO(23: 02)
@@ -155,6 +261,38 @@
               PERFORM CARREGA-MENSAGEM-ERRO.
            IF ERRO-W = 0 PERFORM LOAD-SCREENSET.
 
+       VERIFICA-VERSAO-TELA SECTION.
+      *    CONFERE A VERSAO ATUAL DA TELA CONTRA A ULTIMA REGISTRADA EM
+      *    DSD001, GRAVANDO UM NOVO REGISTRO DE HISTORICO SOMENTE
+      *    QUANDO A TELA FOR REDESENHADA (VERSAO DIFERENTE).
+           MOVE "LBP101" TO NOME-PROGRAMA-DS1.
+           MOVE 99999    TO SEQ-DS1.
+           START DSD001 KEY IS NOT > CHAVE-DS1 INVALID KEY
+                 MOVE "10" TO ST-DSD001.
+           IF ST-DSD001 <> "10"
+              READ DSD001 NEXT RECORD AT END MOVE "10" TO ST-DSD001
+              END-READ
+           END-IF.
+           IF ST-DSD001 = "10" OR NOME-PROGRAMA-DS1 <> "LBP101"
+              MOVE ZEROS     TO SEQ-DS1
+              MOVE SPACES    TO DATA-BLOCK-VERSAO-DS1 VERSAO-TELA-DS1
+              MOVE "LBP101"  TO NOME-PROGRAMA-DS1
+           END-IF.
+           IF DATA-BLOCK-VERSAO-DS1 <> DS-DATA-BLOCK-VERSION-NO
+              OR VERSAO-TELA-DS1 <> DS-VERSION-NO
+              PERFORM GRAVA-VERSAO-TELA
+           END-IF.
+
+       GRAVA-VERSAO-TELA SECTION.
+           MOVE "LBP101"                 TO NOME-PROGRAMA-DS1.
+           ADD 1                         TO SEQ-DS1.
+           MOVE DS-DATA-BLOCK-VERSION-NO TO DATA-BLOCK-VERSAO-DS1.
+           MOVE DS-VERSION-NO            TO VERSAO-TELA-DS1.
+           MOVE DATA-INV                 TO DATA-VERIFIC-DS1.
+           ACCEPT HORA-VERIFIC-DS1 FROM TIME.
+           MOVE COD-USUARIO-W            TO USUARIO-VERIFIC-DS1.
+           WRITE REG-DSD001 INVALID KEY CONTINUE END-WRITE.
+
        CORPO-PROGRAMA SECTION.
            EVALUATE TRUE
                WHEN GS-CENTRALIZA-TRUE
@@ -242,7 +380,10 @@
       *--------------------------------------------------------------
        CARREGAR-DADOS SECTION.
            START LBD101 KEY IS = CHAVE-L101 INVALID KEY CONTINUE.
-           READ LBD101 INVALID KEY INITIALIZE REG-LBD101.
+           MOVE ZEROS TO ANTES-EXISTE-L101.
+           READ LBD101 INVALID KEY INITIALIZE REG-LBD101
+             NOT INVALID KEY PERFORM GUARDA-ANTES-L101
+           END-READ.
            MOVE DATA-MOVTO-W         TO  GS-DATA-MOVTO
            MOVE SEQ-L101             TO  GS-SEQ
            MOVE TURNO-L101           TO  GS-TURNO CODIGO-LB23.
@@ -263,6 +404,17 @@
            MOVE HORA-FIM-L101        TO  GS-HORA-FIM
            MOVE TEMPO-INTERRUPC-L101 TO  GS-TEMPO-INTERRUP
            MOVE TEMPO-INTERVALO-L101 TO  GS-TEMPO-INTERVALO.
+       GUARDA-ANTES-L101 SECTION.
+           MOVE 1                    TO ANTES-EXISTE-L101
+           MOVE TURNO-L101           TO ANTES-TURNO-L101
+           MOVE TIPO-INTERR-L101     TO ANTES-TIPO-INTERR-L101
+           MOVE FUNCIONARIO-L101     TO ANTES-FUNCIONARIO-L101
+           MOVE QTDE-FILMES-L101     TO ANTES-QTDE-FILMES-L101
+           MOVE TIPO-FILME-L101      TO ANTES-TIPO-FILME-L101
+           MOVE HORA-INIC-L101       TO ANTES-HORA-INIC-L101
+           MOVE HORA-FIM-L101        TO ANTES-HORA-FIM-L101
+           MOVE TEMPO-INTERRUPC-L101 TO ANTES-TEMPO-INTERRUP-L101
+           MOVE TEMPO-INTERVALO-L101 TO ANTES-TEMPO-INTERVAL-L101.
        CARREGA-MENSAGEM-ERRO SECTION.
            PERFORM LOAD-SCREENSET
            MOVE "EXIBE-ERRO" TO DS-PROCEDURE
@@ -277,10 +429,28 @@
            PERFORM CALL-DIALOG-SYSTEM.
 
        EXCLUI SECTION.
+           PERFORM GRAVA-EXCLUSAO-L101.
            DELETE LBD101.
            PERFORM LIMPAR-DADOS.
       *    PERFORM CARREGA-ULTIMOS.
 
+       GRAVA-EXCLUSAO-L101 SECTION.
+           MOVE DATA-MOVTO-L101      TO DATA-MOVTO-DEL101
+           MOVE SEQ-L101             TO SEQ-DEL101
+           ACCEPT HORA-EXCLUSAO-DEL101 FROM TIME
+           MOVE COD-USUARIO-W        TO USUARIO-EXCLUSAO-DEL101
+           MOVE "PENDENTE"           TO STATUS-DEL-L101
+           MOVE TURNO-L101           TO TURNO-DEL101
+           MOVE TIPO-INTERR-L101     TO TIPO-INTERR-DEL101
+           MOVE FUNCIONARIO-L101     TO FUNCIONARIO-DEL101
+           MOVE QTDE-FILMES-L101     TO QTDE-FILMES-DEL101
+           MOVE TIPO-FILME-L101      TO TIPO-FILME-DEL101
+           MOVE HORA-INIC-L101       TO HORA-INIC-DEL101
+           MOVE HORA-FIM-L101        TO HORA-FIM-DEL101
+           MOVE TEMPO-INTERRUPC-L101 TO TEMPO-INTERRUP-DEL101
+           MOVE TEMPO-INTERVALO-L101 TO TEMPO-INTERVAL-DEL101
+           WRITE REG-LB101DEL INVALID KEY CONTINUE END-WRITE.
+
        SALVAR-DADOS SECTION.
            MOVE DATA-MOVTO-I           TO DATA-MOVTO-L101
            MOVE GS-SEQ                 TO SEQ-L101
@@ -310,25 +480,67 @@
                  MOVE "Erro Regravacao LBD101" TO GS-MENSAGEM-ERRO
                  MOVE ST-LBD101 TO GS-MENSAGEM-ERRO(24: 5)
                  MOVE "ERRO-GRAVACAO" TO DS-PROCEDURE
-                 PERFORM CALL-DIALOG-SYSTEM.
+                 PERFORM CALL-DIALOG-SYSTEM
+              NOT INVALID KEY
+                 PERFORM GRAVA-HISTORICO-L101
+           END-REWRITE.
            PERFORM MOVER-DADOS-LISTA.
            MOVE "ATUALIZA-LISTA" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
+       GRAVA-HISTORICO-L101 SECTION.
+           IF ANTES-EXISTE-L101 = 1
+              MOVE DATA-MOVTO-L101         TO DATA-MOVTO-H101
+              MOVE SEQ-L101                TO SEQ-H101
+              ACCEPT HORA-EDICAO-H101 FROM TIME
+              MOVE COD-USUARIO-W           TO USUARIO-EDICAO-H101
+              MOVE ANTES-TURNO-L101          TO ANTES-TURNO-H101
+              MOVE ANTES-TIPO-INTERR-L101    TO ANTES-TIPO-INTERR-H101
+              MOVE ANTES-FUNCIONARIO-L101    TO ANTES-FUNCIONARIO-H101
+              MOVE ANTES-QTDE-FILMES-L101    TO ANTES-QTDE-FILMES-H101
+              MOVE ANTES-TIPO-FILME-L101     TO ANTES-TIPO-FILME-H101
+              MOVE ANTES-HORA-INIC-L101      TO ANTES-HORA-INIC-H101
+              MOVE ANTES-HORA-FIM-L101       TO ANTES-HORA-FIM-H101
+              MOVE ANTES-TEMPO-INTERRUP-L101 TO ANTES-TEMPO-INTERRUP-H101
+              MOVE ANTES-TEMPO-INTERVAL-L101 TO ANTES-TEMPO-INTERVAL-H101
+              MOVE TURNO-L101           TO DEPOIS-TURNO-H101
+              MOVE TIPO-INTERR-L101     TO DEPOIS-TIPO-INTERR-H101
+              MOVE FUNCIONARIO-L101     TO DEPOIS-FUNCIONARIO-H101
+              MOVE QTDE-FILMES-L101     TO DEPOIS-QTDE-FILMES-H101
+              MOVE TIPO-FILME-L101      TO DEPOIS-TIPO-FILME-H101
+              MOVE HORA-INIC-L101       TO DEPOIS-HORA-INIC-H101
+              MOVE HORA-FIM-L101        TO DEPOIS-HORA-FIM-H101
+              MOVE TEMPO-INTERRUPC-L101 TO DEPOIS-TEMPO-INTERRUP-H101
+              MOVE TEMPO-INTERVALO-L101 TO DEPOIS-TEMPO-INTERVAL-H101
+              WRITE REG-LB101HIS INVALID KEY CONTINUE END-WRITE
+           END-IF.
        ERRO-GRAVACAO SECTION.
            MOVE "ERRO GRAVAÇÃO" TO GS-MENSAGEM-ERRO
            PERFORM LOAD-SCREENSET
            PERFORM CARREGA-MENSAGEM-ERRO.
+      *    CARREGA A LISTA EM PAGINAS DE QT-PAGINA-L101 REGISTROS PARA
+      *    NAO SOBRECARREGAR A LIST-BOX QUANDO HOUVER MUITOS REGISTROS
+      *    NA DATA. UM PRIMEIRO CLIQUE (OU TROCA DE DATA) LIMPA A LISTA
+      *    E CARREGA A PRIMEIRA PAGINA; CLIQUES SEGUINTES NA MESMA DATA
+      *    CONTINUAM A PARTIR DO ULTIMO REGISTRO EXIBIDO (GS-SEQ).
        CARREGA-ULTIMOS SECTION.
-           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
-           PERFORM CALL-DIALOG-SYSTEM
            MOVE GS-DATA-MOVTO   TO DATA-MOVTO-W DATA-INV
            CALL "GRIDAT2" USING DATA-INV
-           MOVE DATA-INV        TO DATA-MOVTO-I DATA-MOVTO-L101.
-           MOVE ZEROS           TO SEQ-L101 GS-SEQ.
+           MOVE DATA-INV        TO DATA-MOVTO-I.
+           IF DATA-MOVTO-I <> DATA-MOVTO-CARREGADO-L101
+              MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+              PERFORM CALL-DIALOG-SYSTEM
+              MOVE DATA-MOVTO-I TO DATA-MOVTO-CARREGADO-L101
+              MOVE ZEROS        TO SEQ-L101 GS-SEQ
+           ELSE
+              COMPUTE SEQ-L101 = GS-SEQ + 1
+           END-IF.
+           MOVE DATA-MOVTO-I TO DATA-MOVTO-L101.
            START LBD101 KEY IS NOT < CHAVE-L101
                     INVALID KEY MOVE "10" TO ST-LBD101.
+           MOVE ZEROS  TO QT-CARREGADO-PAGINA-L101.
            MOVE SPACES TO GS-LINDET.
            PERFORM UNTIL ST-LBD101 = "10"
+                      OR QT-CARREGADO-PAGINA-L101 = QT-PAGINA-L101
               READ LBD101 NEXT RECORD AT END MOVE "10" TO ST-LBD101
               NOT AT END
                 IF DATA-MOVTO-L101 <> DATA-MOVTO-I
@@ -338,11 +550,14 @@
                    MOVE SEQ-L101      TO GS-SEQ
                    MOVE "INSERE-LIST" TO DS-PROCEDURE
                    PERFORM CALL-DIALOG-SYSTEM
+                   ADD 1 TO QT-CARREGADO-PAGINA-L101
                 END-IF
               END-READ
            END-PERFORM.
-           ADD 1 TO GS-SEQ.
-           MOVE GS-SEQ TO ULT-SEQ.
+           IF ST-LBD101 = "10"
+              ADD 1 TO GS-SEQ
+              MOVE GS-SEQ TO ULT-SEQ
+           END-IF.
        MOVER-DADOS-LISTA SECTION.
            MOVE SPACES             TO GS-LINDET
            MOVE SEQ-L101           TO GS-LINDET(1: 4)
@@ -444,7 +659,8 @@
               GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE CGD001 LBD021 LBD023 LBD029 LBD101.
+           CLOSE CGD001 LBD021 LBD023 LBD029 LBD101 LB101HIS LB101DEL
+                 DSD001.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
