@@ -20,6 +20,15 @@
            COPY LBPX024.
            COPY LBPX025.
            COPY LBPX102.
+           SELECT LB102HIS ASSIGN TO ARQUIVO-LB102HIS
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-LB102HIS
+               FILE STATUS ST-LB102HIS.
+           SELECT LB102DEL ASSIGN TO ARQUIVO-LB102DEL
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-LB102DEL
+               FILE STATUS ST-LB102DEL.
+           COPY DSPX001.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
        DATA DIVISION.
@@ -30,6 +39,58 @@
        COPY LBPW024.
        COPY LBPW025.
        COPY LBPW102.
+      *HISTORICO DE ALTERACAO (ANTES/DEPOIS) DE REGISTROS DE LBD102,
+      *GRAVADO A CADA REGRAVA-DADOS. CHAVE = MOVTO+SEQ+HORA DA EDICAO,
+      *PERMITINDO VARIAS EDICOES DO MESMO REGISTRO NO HISTORICO.
+       FD  LB102HIS.
+       01  REG-LB102HIS.
+           05  CHAVE-LB102HIS.
+               10  DATA-MOVTO-H102       PIC 9(8).
+               10  SEQ-H102              PIC 9(3).
+               10  HORA-EDICAO-H102      PIC 9(6).
+           05  USUARIO-EDICAO-H102       PIC 9(6).
+           05  ANTES-H102.
+               10  ANTES-CONTRATO-H102       PIC 9(6).
+               10  ANTES-MOMENTO-H102        PIC 9(3).
+               10  ANTES-PROBLEMA-H102       PIC 9(3).
+               10  ANTES-FOTOGRAFO-H102      PIC 9(6).
+               10  ANTES-QT-FILME-PROB-H102  PIC 9(3).
+               10  ANTES-QT-FOTOG-PROB-H102  PIC 9(3).
+               10  ANTES-TIPO-FILME-H102     PIC 9(2).
+           05  DEPOIS-H102.
+               10  DEPOIS-CONTRATO-H102      PIC 9(6).
+               10  DEPOIS-MOMENTO-H102       PIC 9(3).
+               10  DEPOIS-PROBLEMA-H102      PIC 9(3).
+               10  DEPOIS-FOTOGRAFO-H102     PIC 9(6).
+               10  DEPOIS-QT-FILME-PROB-H102 PIC 9(3).
+               10  DEPOIS-QT-FOTOG-PROB-H102 PIC 9(3).
+               10  DEPOIS-TIPO-FILME-H102    PIC 9(2).
+       01  ARQUIVO-LB102HIS              PIC X(30).
+      *FILA DE EXCLUSOES DE LBD102 PENDENTES DE CIENCIA DO SUPERVISOR.
+      *GRAVADA EM EXCLUI, ANTES DO DELETE, COM O REGISTRO INTEIRO;
+      *STATUS-DEL-L102 = "PENDENTE" ATE UM PROGRAMA DE SUPERVISAO
+      *MARCAR "CIENTE".
+      *TODO: CRIAR TELA DE CIENCIA DO SUPERVISOR PARA MARCAR OS
+      *REGISTROS PENDENTES DESTA FILA COMO "CIENTE".
+       FD  LB102DEL.
+       01  REG-LB102DEL.
+           05  CHAVE-LB102DEL.
+               10  DATA-MOVTO-DEL102     PIC 9(8).
+               10  SEQ-DEL102            PIC 9(3).
+               10  HORA-EXCLUSAO-DEL102  PIC 9(6).
+           05  USUARIO-EXCLUSAO-DEL102   PIC 9(6).
+           05  STATUS-DEL-L102           PIC X(8)  VALUE "PENDENTE".
+               88  DEL-L102-PENDENTE               VALUE "PENDENTE".
+               88  DEL-L102-CIENTE                 VALUE "CIENTE".
+           05  CONTRATO-DEL102           PIC 9(6).
+           05  MOMENTO-DEL102            PIC 9(3).
+           05  PROBLEMA-DEL102           PIC 9(3).
+           05  FOTOGRAFO-DEL102          PIC 9(6).
+           05  QT-FILME-PROB-DEL102      PIC 9(3).
+           05  QT-FOTOG-PROB-DEL102      PIC 9(3).
+           05  TIPO-FILME-DEL102         PIC 9(2).
+       01  ARQUIVO-LB102DEL              PIC X(30).
+       COPY DSPW001.
        FD  RELAT
            LABEL RECORD IS OMITTED.
        01  REG-RELAT.
@@ -55,9 +116,26 @@
            05  ST-LBD024             PIC XX       VALUE SPACES.
            05  ST-LBD025             PIC XX       VALUE SPACES.
            05  ST-LBD102             PIC XX       VALUE SPACES.
+           05  ST-LB102HIS           PIC XX       VALUE SPACES.
+           05  ST-LB102DEL           PIC XX       VALUE SPACES.
+           05  ST-DSD001             PIC XX       VALUE SPACES.
+           05  ANTES-DADOS-L102.
+               10  ANTES-EXISTE-L102         PIC 9    VALUE ZEROS.
+               10  ANTES-CONTRATO-L102       PIC 9(6) VALUE ZEROS.
+               10  ANTES-MOMENTO-L102        PIC 9(3) VALUE ZEROS.
+               10  ANTES-PROBLEMA-L102       PIC 9(3) VALUE ZEROS.
+               10  ANTES-FOTOGRAFO-L102      PIC 9(6) VALUE ZEROS.
+               10  ANTES-QT-FILME-PROB-L102  PIC 9(3) VALUE ZEROS.
+               10  ANTES-QT-FOTOG-PROB-L102  PIC 9(3) VALUE ZEROS.
+               10  ANTES-TIPO-FILME-L102     PIC 9(2) VALUE ZEROS.
            05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
+           05  IND-COMB-W            PIC 9(2)     VALUE ZEROS.
       *    ERRO-W - flag que controla se houve erro de abertura arquivo
            05  ULT-SEQ               PIC 9(3)     VALUE ZEROS.
+           05  DATA-MOVTO-CARREGADO-L102 PIC 9(8) VALUE ZEROS.
+           05  QT-PAGINA-L102        PIC 9(3)     VALUE 050.
+           05  QT-CARREGADO-PAGINA-L102 PIC 9(3)  VALUE ZEROS.
            05  HORA-W                PIC 9(8)     VALUE ZEROS.
            05  LIN                   PIC 9(2)     VALUE ZEROS.
            05  PAGE-COUNT                 PIC 9(2)     VALUE ZEROS.
@@ -73,6 +151,14 @@
            05  DATA-MOVTO-I          PIC 9(8)     VALUE ZEROS.
 
            05  DATA-DIA-I            PIC 9(8)     VALUE ZEROS.
+      *    Faixas de PROBLEMA (LBD025) válidas p/ cada MOMENTO (LBD024)
+      *    - combinações fora da faixa são rejeitadas na gravação.
+           05  TAB-FAIXA-COMB.
+               10  FAIXA-COMB-MOMENTO  OCCURS 10 TIMES PIC 9(3).
+               10  FAIXA-COMB-PROB-INI OCCURS 10 TIMES PIC 9(3).
+               10  FAIXA-COMB-PROB-FIM OCCURS 10 TIMES PIC 9(3).
+           05  QT-FAIXA-COMB-W        PIC 9(2) VALUE 3.
+           05  IND-TAB-W              PIC 9(2) VALUE ZEROS.
            COPY "PARAMETR".
 
        77 janelaPrincipal              object reference.
@@ -127,12 +213,34 @@
            MOVE "LBD024" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD024.
            MOVE "LBD025" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD025.
            MOVE "LBD102" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD102.
+           MOVE "LB102HIS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LB102HIS.
+           MOVE "LB102DEL" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-LB102DEL.
            OPEN I-O LBD102.
            OPEN INPUT CGD001 LBD021 LBD024 LBD025 COD040.
            IF ST-LBD102 = "35"
               CLOSE LBD102      OPEN OUTPUT LBD102
               CLOSE LBD102      OPEN I-O LBD102
            END-IF.
+           OPEN I-O LB102HIS.
+           IF ST-LB102HIS = "35"
+              CLOSE LB102HIS    OPEN OUTPUT LB102HIS
+              CLOSE LB102HIS    OPEN I-O LB102HIS
+           END-IF.
+           OPEN I-O LB102DEL.
+           IF ST-LB102DEL = "35"
+              CLOSE LB102DEL    OPEN OUTPUT LB102DEL
+              CLOSE LB102DEL    OPEN I-O LB102DEL
+           END-IF.
+           MOVE "DSD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001.
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM VERIFICA-VERSAO-TELA.
            IF ST-COD040 <> "00"
               MOVE "ERRO ABERTURA COD040: "  TO GS-MENSAGEM-ERRO
               MOVE ST-COD040 TO GS-MENSAGEM-ERRO(23: 02)
@@ -160,18 +268,64 @@
            IF COD-USUARIO-W NOT NUMERIC
               MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
               PERFORM CARREGA-MENSAGEM-ERRO.
+           PERFORM INICIALIZA-TABELA-COMB.
            IF ERRO-W = 0 PERFORM LOAD-SCREENSET.
 
+       VERIFICA-VERSAO-TELA SECTION.
+      *    CONFERE A VERSAO ATUAL DA TELA CONTRA A ULTIMA REGISTRADA EM
+      *    DSD001, GRAVANDO UM NOVO REGISTRO DE HISTORICO SOMENTE
+      *    QUANDO A TELA FOR REDESENHADA (VERSAO DIFERENTE).
+           MOVE "LBP102" TO NOME-PROGRAMA-DS1.
+           MOVE 99999    TO SEQ-DS1.
+           START DSD001 KEY IS NOT > CHAVE-DS1 INVALID KEY
+                 MOVE "10" TO ST-DSD001.
+           IF ST-DSD001 <> "10"
+              READ DSD001 NEXT RECORD AT END MOVE "10" TO ST-DSD001
+              END-READ
+           END-IF.
+           IF ST-DSD001 = "10" OR NOME-PROGRAMA-DS1 <> "LBP102"
+              MOVE ZEROS     TO SEQ-DS1
+              MOVE SPACES    TO DATA-BLOCK-VERSAO-DS1 VERSAO-TELA-DS1
+              MOVE "LBP102"  TO NOME-PROGRAMA-DS1
+           END-IF.
+           IF DATA-BLOCK-VERSAO-DS1 <> DS-DATA-BLOCK-VERSION-NO
+              OR VERSAO-TELA-DS1 <> DS-VERSION-NO
+              PERFORM GRAVA-VERSAO-TELA
+           END-IF.
+
+       GRAVA-VERSAO-TELA SECTION.
+           MOVE "LBP102"                 TO NOME-PROGRAMA-DS1.
+           ADD 1                         TO SEQ-DS1.
+           MOVE DS-DATA-BLOCK-VERSION-NO TO DATA-BLOCK-VERSAO-DS1.
+           MOVE DS-VERSION-NO            TO VERSAO-TELA-DS1.
+           MOVE DATA-INV                 TO DATA-VERIFIC-DS1.
+           ACCEPT HORA-VERIFIC-DS1 FROM TIME.
+           MOVE COD-USUARIO-W            TO USUARIO-VERIFIC-DS1.
+           WRITE REG-DSD001 INVALID KEY CONTINUE END-WRITE.
+
+       INICIALIZA-TABELA-COMB SECTION.
+           MOVE 1   TO FAIXA-COMB-MOMENTO(1)
+           MOVE 1   TO FAIXA-COMB-PROB-INI(1)
+           MOVE 100 TO FAIXA-COMB-PROB-FIM(1)
+           MOVE 2   TO FAIXA-COMB-MOMENTO(2)
+           MOVE 101 TO FAIXA-COMB-PROB-INI(2)
+           MOVE 200 TO FAIXA-COMB-PROB-FIM(2)
+           MOVE 3   TO FAIXA-COMB-MOMENTO(3)
+           MOVE 201 TO FAIXA-COMB-PROB-INI(3)
+           MOVE 300 TO FAIXA-COMB-PROB-FIM(3).
+
        CORPO-PROGRAMA SECTION.
            EVALUATE TRUE
                WHEN GS-CENTRALIZA-TRUE
                    PERFORM CENTRALIZAR
                WHEN GS-SAVE-FLG-TRUE
                    PERFORM SALVAR-DADOS
-                   IF GS-TIPO-GRAVACAO = 1 PERFORM REGRAVA-DADOS
-                   ELSE PERFORM GRAVA-DADOS
+                   IF VALIDACAO-OK-W = 1
+                      IF GS-TIPO-GRAVACAO = 1 PERFORM REGRAVA-DADOS
+                      ELSE PERFORM GRAVA-DADOS
+                      END-IF
+                      PERFORM LIMPAR-DADOS
                    END-IF
-                   PERFORM LIMPAR-DADOS
                WHEN GS-EXCLUI-FLG-TRUE
                    PERFORM EXCLUI
                    PERFORM LIMPAR-DADOS
@@ -262,7 +416,10 @@
       *--------------------------------------------------------------
        CARREGAR-DADOS SECTION.
            START LBD102 KEY IS = CHAVE-L102 INVALID KEY CONTINUE.
-           READ LBD102 INVALID KEY INITIALIZE REG-LBD102.
+           MOVE ZEROS TO ANTES-EXISTE-L102.
+           READ LBD102 INVALID KEY INITIALIZE REG-LBD102
+             NOT INVALID KEY PERFORM GUARDA-ANTES-L102
+           END-READ.
            MOVE DATA-MOVTO-W         TO  GS-DATA-MOVTO
            MOVE CONTRATO-L102        TO  GS-CONTRATO NR-CONTRATO-CO40.
            READ COD040 INVALID KEY MOVE SPACES TO IDENTIFICACAO-CO40.
@@ -282,6 +439,15 @@
            MOVE TIPO-FILME-L102      TO  GS-TIPO-FILME CODIGO-LB21
            READ LBD021 INVALID KEY MOVE SPACES TO DESCRICAO-LB21.
            MOVE DESCRICAO-LB21       TO  GS-DESC-TP-FILME.
+       GUARDA-ANTES-L102 SECTION.
+           MOVE 1                    TO ANTES-EXISTE-L102
+           MOVE CONTRATO-L102        TO ANTES-CONTRATO-L102
+           MOVE MOMENTO-L102         TO ANTES-MOMENTO-L102
+           MOVE PROBLEMA-L102        TO ANTES-PROBLEMA-L102
+           MOVE FOTOGRAFO-L102       TO ANTES-FOTOGRAFO-L102
+           MOVE QT-FILME-PROB-L102   TO ANTES-QT-FILME-PROB-L102
+           MOVE QT-FOTOG-PROB-L102   TO ANTES-QT-FOTOG-PROB-L102
+           MOVE TIPO-FILME-L102      TO ANTES-TIPO-FILME-L102.
        CARREGA-MENSAGEM-ERRO SECTION.
            PERFORM LOAD-SCREENSET
            MOVE "EXIBE-ERRO" TO DS-PROCEDURE
@@ -296,10 +462,26 @@
            PERFORM CALL-DIALOG-SYSTEM.
 
        EXCLUI SECTION.
+           PERFORM GRAVA-EXCLUSAO-L102.
            DELETE LBD102.
            PERFORM LIMPAR-DADOS.
       *    PERFORM CARREGA-ULTIMOS.
 
+       GRAVA-EXCLUSAO-L102 SECTION.
+           MOVE DATA-MOVTO-L102      TO DATA-MOVTO-DEL102
+           MOVE SEQ-L102             TO SEQ-DEL102
+           ACCEPT HORA-EXCLUSAO-DEL102 FROM TIME
+           MOVE COD-USUARIO-W        TO USUARIO-EXCLUSAO-DEL102
+           MOVE "PENDENTE"           TO STATUS-DEL-L102
+           MOVE CONTRATO-L102        TO CONTRATO-DEL102
+           MOVE MOMENTO-L102         TO MOMENTO-DEL102
+           MOVE PROBLEMA-L102        TO PROBLEMA-DEL102
+           MOVE FOTOGRAFO-L102       TO FOTOGRAFO-DEL102
+           MOVE QT-FILME-PROB-L102   TO QT-FILME-PROB-DEL102
+           MOVE QT-FOTOG-PROB-L102   TO QT-FOTOG-PROB-DEL102
+           MOVE TIPO-FILME-L102      TO TIPO-FILME-DEL102
+           WRITE REG-LB102DEL INVALID KEY CONTINUE END-WRITE.
+
        SALVAR-DADOS SECTION.
            MOVE DATA-MOVTO-I          TO DATA-MOVTO-L102
            MOVE GS-SEQ                TO SEQ-L102
@@ -311,6 +493,27 @@
            MOVE GS-QT-FOTOG-PROB      TO QT-FOTOG-PROB-L102
            MOVE GS-TIPO-FILME          TO TIPO-FILME-L102.
            MOVE USUARIO-W              TO DIGITADOR-L102.
+           PERFORM VALIDA-MOMENTO-PROBLEMA.
+
+       VALIDA-MOMENTO-PROBLEMA SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           MOVE ZEROS TO IND-COMB-W.
+           PERFORM VARYING IND-TAB-W FROM 1 BY 1
+                     UNTIL IND-TAB-W > QT-FAIXA-COMB-W
+                        OR IND-COMB-W > ZEROS
+              IF FAIXA-COMB-MOMENTO(IND-TAB-W) = MOMENTO-L102
+                 MOVE IND-TAB-W TO IND-COMB-W
+              END-IF
+           END-PERFORM.
+           IF IND-COMB-W > ZEROS
+              IF PROBLEMA-L102 < FAIXA-COMB-PROB-INI(IND-COMB-W)
+                 OR PROBLEMA-L102 > FAIXA-COMB-PROB-FIM(IND-COMB-W)
+                 MOVE ZEROS TO VALIDACAO-OK-W
+                 MOVE "PROBLEMA FORA DA FAIXA DO MOMENTO"
+                   TO GS-MENSAGEM-ERRO
+                 PERFORM CARREGA-MENSAGEM-ERRO
+              END-IF
+           END-IF.
        GRAVA-DADOS SECTION.
            MOVE ZEROS TO ST-LBD102.
            PERFORM UNTIL ST-LBD102 = "10"
@@ -327,25 +530,63 @@
                  MOVE "Erro Regravacao LBD102" TO GS-MENSAGEM-ERRO
                  MOVE ST-LBD102 TO GS-MENSAGEM-ERRO(24: 5)
                  MOVE "ERRO-GRAVACAO" TO DS-PROCEDURE
-                 PERFORM CALL-DIALOG-SYSTEM.
+                 PERFORM CALL-DIALOG-SYSTEM
+              NOT INVALID KEY
+                 PERFORM GRAVA-HISTORICO-L102
+           END-REWRITE.
            PERFORM MOVER-DADOS-LISTA.
            MOVE "ATUALIZA-LISTA" TO DS-PROCEDURE
            PERFORM CALL-DIALOG-SYSTEM.
+       GRAVA-HISTORICO-L102 SECTION.
+           IF ANTES-EXISTE-L102 = 1
+              MOVE DATA-MOVTO-L102          TO DATA-MOVTO-H102
+              MOVE SEQ-L102                 TO SEQ-H102
+              ACCEPT HORA-EDICAO-H102 FROM TIME
+              MOVE COD-USUARIO-W            TO USUARIO-EDICAO-H102
+              MOVE ANTES-CONTRATO-L102       TO ANTES-CONTRATO-H102
+              MOVE ANTES-MOMENTO-L102        TO ANTES-MOMENTO-H102
+              MOVE ANTES-PROBLEMA-L102       TO ANTES-PROBLEMA-H102
+              MOVE ANTES-FOTOGRAFO-L102      TO ANTES-FOTOGRAFO-H102
+              MOVE ANTES-QT-FILME-PROB-L102  TO ANTES-QT-FILME-PROB-H102
+              MOVE ANTES-QT-FOTOG-PROB-L102  TO ANTES-QT-FOTOG-PROB-H102
+              MOVE ANTES-TIPO-FILME-L102     TO ANTES-TIPO-FILME-H102
+              MOVE CONTRATO-L102        TO DEPOIS-CONTRATO-H102
+              MOVE MOMENTO-L102         TO DEPOIS-MOMENTO-H102
+              MOVE PROBLEMA-L102        TO DEPOIS-PROBLEMA-H102
+              MOVE FOTOGRAFO-L102       TO DEPOIS-FOTOGRAFO-H102
+              MOVE QT-FILME-PROB-L102   TO DEPOIS-QT-FILME-PROB-H102
+              MOVE QT-FOTOG-PROB-L102   TO DEPOIS-QT-FOTOG-PROB-H102
+              MOVE TIPO-FILME-L102      TO DEPOIS-TIPO-FILME-H102
+              WRITE REG-LB102HIS INVALID KEY CONTINUE END-WRITE
+           END-IF.
        ERRO-GRAVACAO SECTION.
            MOVE "ERRO GRAVAÇÃO" TO GS-MENSAGEM-ERRO
            PERFORM LOAD-SCREENSET
            PERFORM CARREGA-MENSAGEM-ERRO.
+      *    CARREGA A LISTA EM PAGINAS DE QT-PAGINA-L102 REGISTROS PARA
+      *    NAO SOBRECARREGAR A LIST-BOX QUANDO HOUVER MUITOS REGISTROS
+      *    NA DATA. UM PRIMEIRO CLIQUE (OU TROCA DE DATA) LIMPA A LISTA
+      *    E CARREGA A PRIMEIRA PAGINA; CLIQUES SEGUINTES NA MESMA DATA
+      *    CONTINUAM A PARTIR DO ULTIMO REGISTRO EXIBIDO (GS-SEQ).
        CARREGA-ULTIMOS SECTION.
-           MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
-           PERFORM CALL-DIALOG-SYSTEM
            MOVE GS-DATA-MOVTO   TO DATA-MOVTO-W DATA-INV
            CALL "GRIDAT2" USING DATA-INV
-           MOVE DATA-INV        TO DATA-MOVTO-I DATA-MOVTO-L102.
-           MOVE ZEROS           TO SEQ-L102 GS-SEQ.
+           MOVE DATA-INV        TO DATA-MOVTO-I.
+           IF DATA-MOVTO-I <> DATA-MOVTO-CARREGADO-L102
+              MOVE "CLEAR-LIST-BOX" TO DS-PROCEDURE
+              PERFORM CALL-DIALOG-SYSTEM
+              MOVE DATA-MOVTO-I TO DATA-MOVTO-CARREGADO-L102
+              MOVE ZEROS        TO SEQ-L102 GS-SEQ
+           ELSE
+              COMPUTE SEQ-L102 = GS-SEQ + 1
+           END-IF.
+           MOVE DATA-MOVTO-I TO DATA-MOVTO-L102.
            START LBD102 KEY IS NOT < CHAVE-L102
                     INVALID KEY MOVE "10" TO ST-LBD102.
+           MOVE ZEROS  TO QT-CARREGADO-PAGINA-L102.
            MOVE SPACES TO GS-LINDET.
            PERFORM UNTIL ST-LBD102 = "10"
+                      OR QT-CARREGADO-PAGINA-L102 = QT-PAGINA-L102
               READ LBD102 NEXT RECORD AT END MOVE "10" TO ST-LBD102
               NOT AT END
                 IF DATA-MOVTO-L102 <> DATA-MOVTO-I
@@ -355,11 +596,14 @@
                    MOVE SEQ-L102      TO GS-SEQ
                    MOVE "INSERE-LIST" TO DS-PROCEDURE
                    PERFORM CALL-DIALOG-SYSTEM
+                   ADD 1 TO QT-CARREGADO-PAGINA-L102
                 END-IF
               END-READ
            END-PERFORM.
-           ADD 1 TO GS-SEQ.
-           MOVE GS-SEQ TO ULT-SEQ.
+           IF ST-LBD102 = "10"
+              ADD 1 TO GS-SEQ
+              MOVE GS-SEQ TO ULT-SEQ
+           END-IF.
        MOVER-DADOS-LISTA SECTION.
            MOVE SPACES             TO GS-LINDET
            MOVE SEQ-L102           TO GS-LINDET(1: 4)
@@ -454,7 +698,8 @@
               GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE LBD102 LBD021 LBD024 LBD025 CGD001 COD040.
+           CLOSE LBD102 LBD021 LBD024 LBD025 CGD001 COD040 LB102HIS
+                 LB102DEL DSD001.
            MOVE DS-QUIT-SET TO DS-CONTROL.
            PERFORM CALL-DIALOG-SYSTEM.
            EXIT PROGRAM.
