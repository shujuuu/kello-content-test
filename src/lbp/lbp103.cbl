@@ -0,0 +1,232 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP103.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Reimpressão semanal da CONFERENCIA-MOVTO DE REVELACAO
+      *DE FILMES (varios DATA-MOVTO de uma só vez) com totalização de
+      *interrupções por turno e sinalização de turnos acima do limite
+      *de tolerância (SLA) informado.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX001.
+           COPY LBPX021.
+           COPY LBPX023.
+           COPY LBPX029.
+           COPY LBPX101.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW001.
+       COPY LBPW021.
+       COPY LBPW023.
+       COPY LBPW029.
+       COPY LBPW101.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "CPADAY1.CPY".
+           COPY "CPTIME.CPY".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD021             PIC XX       VALUE SPACES.
+           05  ST-LBD023             PIC XX       VALUE SPACES.
+           05  ST-LBD029             PIC XX       VALUE SPACES.
+           05  ST-LBD101             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-CORRENTE-W       PIC 9(8)     VALUE ZEROS.
+           05  LIMITE-INTERRUP-W     PIC 9(5)     VALUE ZEROS.
+      *    LIMITE-INTERRUP-W - tolerância (em minutos) de interrupção
+      *    acumulada por turno/dia; acima disso o turno é sinalizado.
+           05  TOT-INTERRUP-TURNO-W  PIC 9(6)     VALUE ZEROS.
+           05  TURNO-ANTERIOR-W      PIC XX       VALUE SPACES.
+           05  SLA-MARCA-W           PIC X(8)     VALUE SPACES.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(59)   VALUE
+           "REIMPRESSAO SEMANAL - REVELACAO DE FILMES".
+           05  FILLER              PIC X(07)   VALUE "MOVTO: ".
+           05  DATA-MOVTO-REL      PIC 99/99/9999 VALUE ZEROS.
+           05  FILLER              PIC X(07)   VALUE SPACES.
+           05  HORA-REL            PIC X(5)    VALUE "  :  ".
+           05  FILLER              PIC XX      VALUE SPACES.
+           05  EMISSAO-REL         PIC 99/99/9999 BLANK WHEN ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(109)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(109)  VALUE
+           "SEQ FUNCIO-NOME       TURNO      QT-FI TP-FILME   HR-INI HR-
+      -    "FIM INTERRUP TP-INTERRUPÇ INTERV SLA".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(109)   VALUE SPACES.
+
+       01  LINTOT.
+           05  LINTOT-REL          PIC X(109)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD021" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD021.
+           MOVE "LBD023" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD023.
+           MOVE "LBD029" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD029.
+           MOVE "LBD101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD101.
+           OPEN INPUT CGD001 LBD021 LBD023 LBD029 LBD101.
+           IF ST-LBD101 <> "00"
+              DISPLAY "ERRO ABERTURA LBD101: " ST-LBD101
+              MOVE 1 TO ERRO-W.
+           IF COD-USUARIO-W NOT NUMERIC
+              DISPLAY "Executar pelo MENU"
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data inicial da reimpressao (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final da reimpressao (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+              DISPLAY "Tolerancia de interrupcao por turno (minutos): "
+              ACCEPT LIMITE-INTERRUP-W FROM CONSOLE
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           COPY CONDENSA.
+           MOVE DATA-INICIAL-W TO DATA-CORRENTE-W.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM UNTIL DATA-CORRENTE-W > DATA-FINAL-W
+              PERFORM IMPRIME-UM-DIA
+              MOVE 1              TO GRTIME-DAYS
+              MOVE DATA-CORRENTE-W TO GRTIME-DATE
+              MOVE "SOMA"         TO GRTIME-FUNCTION
+              MOVE "DIAS"         TO GRTIME-TYPE
+              CALL "GRTIME" USING PARAMETROS-GRTIME
+              MOVE GRTIME-DATE-FINAL TO DATA-CORRENTE-W
+           END-PERFORM.
+           COPY DESCONDENSA.
+
+       IMPRIME-UM-DIA SECTION.
+           MOVE DATA-CORRENTE-W TO DATA-MOVTO-L101.
+           MOVE ZEROS           TO SEQ-L101.
+           MOVE SPACES           TO TURNO-ANTERIOR-W.
+           MOVE ZEROS             TO TOT-INTERRUP-TURNO-W.
+           START LBD101 KEY IS NOT < CHAVE-L101 INVALID KEY
+                 MOVE "10" TO ST-LBD101.
+           PERFORM UNTIL ST-LBD101 = "10"
+             READ LBD101 NEXT RECORD AT END MOVE "10" TO ST-LBD101
+              NOT AT END
+                IF DATA-MOVTO-L101 <> DATA-CORRENTE-W
+                   MOVE "10" TO ST-LBD101
+                ELSE
+                   IF TURNO-L101 <> TURNO-ANTERIOR-W
+                      AND TURNO-ANTERIOR-W <> SPACES
+                      PERFORM IMPRIME-TOTAL-TURNO
+                   END-IF
+                   MOVE TURNO-L101 TO TURNO-ANTERIOR-W
+                   ADD TEMPO-INTERRUPC-L101 TO TOT-INTERRUP-TURNO-W
+                   PERFORM MOVER-DADOS-REL
+                   WRITE REG-RELAT FROM LINDET
+                   ADD 1 TO LIN
+                   IF LIN > 56 PERFORM CABECALHO END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+           IF TURNO-ANTERIOR-W <> SPACES
+              PERFORM IMPRIME-TOTAL-TURNO
+           END-IF.
+
+       IMPRIME-TOTAL-TURNO SECTION.
+           MOVE SPACES TO SLA-MARCA-W.
+           IF LIMITE-INTERRUP-W > 0
+              AND TOT-INTERRUP-TURNO-W > LIMITE-INTERRUP-W
+              MOVE "*** SLA" TO SLA-MARCA-W
+           END-IF.
+           MOVE SPACES TO LINTOT-REL.
+           STRING "   TOTAL TURNO " TURNO-ANTERIOR-W
+                  " INTERRUPCAO: " TOT-INTERRUP-TURNO-W
+                  " " SLA-MARCA-W
+                  DELIMITED BY SIZE INTO LINTOT-REL
+           END-STRING.
+           WRITE REG-RELAT FROM LINTOT.
+           ADD 1 TO LIN.
+           IF LIN > 56 PERFORM CABECALHO END-IF.
+           MOVE ZEROS TO TOT-INTERRUP-TURNO-W.
+
+       MOVER-DADOS-REL SECTION.
+           MOVE SPACES             TO LINDET-REL
+           MOVE SEQ-L101           TO LINDET-REL(1: 4)
+           MOVE FUNCIONARIO-L101   TO LINDET-REL(5: 07) CODIGO-CG01
+           READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01.
+           MOVE NOME-CG01          TO LINDET-REL(12: 10)
+           MOVE TURNO-L101         TO LINDET-REL(23: 2) CODIGO-LB23
+           READ LBD023 INVALID KEY MOVE SPACES TO DESCRICAO-LB23.
+           MOVE DESCRICAO-LB23     TO LINDET-REL(25: 8)
+           MOVE QTDE-FILMES-L101   TO LINDET-REL(34: 6)
+           MOVE TIPO-FILME-L101    TO LINDET-REL(40: 3) CODIGO-LB21
+           READ LBD021 INVALID KEY MOVE SPACES TO DESCRICAO-LB21.
+           MOVE DESCRICAO-LB21     TO LINDET-REL(43: 7).
+           MOVE HORA-INIC-L101     TO LINDET-REL(51: 7)
+           MOVE HORA-FIM-L101      TO LINDET-REL(58: 7)
+           MOVE TEMPO-INTERRUPC-L101  TO LINDET-REL(65: 9)
+           MOVE TIPO-INTERR-L101   TO LINDET-REL(74: 3) CODIGO-LB29.
+           READ LBD029 INVALID KEY MOVE SPACES TO DESCRICAO-LB29.
+           MOVE DESCRICAO-LB29     TO LINDET-REL(77: 9)
+           MOVE TEMPO-INTERVALO-L101 TO LINDET-REL(87: 6).
+           IF LIMITE-INTERRUP-W > 0
+              AND TEMPO-INTERRUPC-L101 > LIMITE-INTERRUP-W
+              MOVE "SLA" TO LINDET-REL(106: 3)
+           END-IF.
+
+       CABECALHO SECTION.
+           MOVE DATA-CORRENTE-W TO DATA-MOVTO-REL.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 4 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD001 LBD021 LBD023 LBD029 LBD101.
+           EXIT PROGRAM.
