@@ -0,0 +1,219 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP104.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Relatório de UTILIZAÇÃO TURNO X TIPO DE FILME, a partir
+      *do movimento diário de revelação (LBD101), para um DATA-MOVTO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX021.
+           COPY LBPX023.
+           COPY LBPX101.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY LBPW021.
+       COPY LBPW023.
+       COPY LBPW101.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LBD021             PIC XX       VALUE SPACES.
+           05  ST-LBD023             PIC XX       VALUE SPACES.
+           05  ST-LBD101             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
+           05  IND-T                 PIC 9(2)     VALUE ZEROS.
+           05  IND-F                 PIC 9(2)     VALUE ZEROS.
+           05  ACHOU-W               PIC 9        VALUE ZEROS.
+           05  QT-TURNOS-W           PIC 9(2)     VALUE ZEROS.
+           05  QT-FILMES-TIPO-W      PIC 9(2)     VALUE ZEROS.
+      *    LINDET-REL SO COMPORTA 9 COLUNAS DE TIPO DE FILME (MAIS A
+      *    COLUNA TOTAL) SEM ESTOURAR A LINHA DE 100 POSICOES. A PARTIR
+      *    DO 9O TIPO DISTINTO, OS DEMAIS SAO SOMADOS NUMA COLUNA UNICA
+      *    "OUTROS" (ULTIMA COLUNA).
+           05  MAX-COLUNAS-FILME-W   PIC 9(2)     VALUE 09.
+           05  TAB-TURNO.
+               10  TAB-TURNO-COD     OCCURS 20 TIMES PIC XX.
+               10  TAB-TURNO-DESC    OCCURS 20 TIMES PIC X(15).
+               10  TAB-TURNO-TOT     OCCURS 20 TIMES PIC 9(7).
+           05  TAB-FILME.
+               10  TAB-FILME-COD     OCCURS 20 TIMES PIC XXX.
+               10  TAB-FILME-DESC    OCCURS 20 TIMES PIC X(20).
+           05  MATRIZ-QTDE OCCURS 20 TIMES.
+               10  MATRIZ-QTDE-COL   OCCURS 20 TIMES PIC 9(7).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(59)   VALUE
+           "UTILIZACAO TURNO X TIPO DE FILME".
+           05  FILLER              PIC X(07)   VALUE "MOVTO: ".
+           05  DATA-MOVTO-REL      PIC 99/99/9999 VALUE ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(100)  VALUE ALL "=".
+       01  LINDET.
+           05  LINDET-REL          PIC X(100)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM MONTA-MATRIZ
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "LBD021" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD021.
+           MOVE "LBD023" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD023.
+           MOVE "LBD101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD101.
+           OPEN INPUT LBD021 LBD023 LBD101.
+           IF ST-LBD101 <> "00"
+              DISPLAY "ERRO ABERTURA LBD101: " ST-LBD101
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data do movimento (AAAAMMDD): "
+              ACCEPT DATA-MOVTO-W FROM CONSOLE
+           END-IF.
+
+       MONTA-MATRIZ SECTION.
+           MOVE DATA-MOVTO-W TO DATA-MOVTO-L101.
+           MOVE ZEROS        TO SEQ-L101.
+           START LBD101 KEY IS NOT < CHAVE-L101 INVALID KEY
+                 MOVE "10" TO ST-LBD101.
+           PERFORM UNTIL ST-LBD101 = "10"
+             READ LBD101 NEXT RECORD AT END MOVE "10" TO ST-LBD101
+              NOT AT END
+                IF DATA-MOVTO-L101 <> DATA-MOVTO-W
+                   MOVE "10" TO ST-LBD101
+                ELSE
+                   PERFORM ACHAR-INDICE-TURNO
+                   PERFORM ACHAR-INDICE-FILME
+                   ADD QTDE-FILMES-L101
+                     TO MATRIZ-QTDE-COL(IND-T IND-F)
+                     TAB-TURNO-TOT(IND-T)
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       ACHAR-INDICE-TURNO SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           PERFORM VARYING IND-T FROM 1 BY 1
+                     UNTIL IND-T > QT-TURNOS-W OR ACHOU-W = 1
+              IF TAB-TURNO-COD(IND-T) = TURNO-L101
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-W = 0
+              ADD 1 TO QT-TURNOS-W
+              MOVE QT-TURNOS-W TO IND-T
+              MOVE TURNO-L101  TO TAB-TURNO-COD(IND-T) CODIGO-LB23
+              READ LBD023 INVALID KEY MOVE SPACES TO DESCRICAO-LB23
+              END-READ
+              MOVE DESCRICAO-LB23 TO TAB-TURNO-DESC(IND-T)
+           ELSE
+              SUBTRACT 1 FROM IND-T
+           END-IF.
+
+       ACHAR-INDICE-FILME SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           PERFORM VARYING IND-F FROM 1 BY 1
+                     UNTIL IND-F > QT-FILMES-TIPO-W OR ACHOU-W = 1
+              IF TAB-FILME-COD(IND-F) = TIPO-FILME-L101
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-W = 0
+              IF QT-FILMES-TIPO-W < MAX-COLUNAS-FILME-W - 1
+                 ADD 1 TO QT-FILMES-TIPO-W
+                 MOVE QT-FILMES-TIPO-W TO IND-F
+                 MOVE TIPO-FILME-L101  TO TAB-FILME-COD(IND-F)
+                                          CODIGO-LB21
+                 READ LBD021 INVALID KEY MOVE SPACES TO DESCRICAO-LB21
+                 END-READ
+                 MOVE DESCRICAO-LB21 TO TAB-FILME-DESC(IND-F)
+              ELSE
+                 IF QT-FILMES-TIPO-W < MAX-COLUNAS-FILME-W
+                    ADD 1 TO QT-FILMES-TIPO-W
+                 END-IF
+                 MOVE QT-FILMES-TIPO-W TO IND-F
+                 MOVE TIPO-FILME-L101  TO TAB-FILME-COD(IND-F)
+                 MOVE "OUTROS"         TO TAB-FILME-DESC(IND-F)
+              END-IF
+           ELSE
+              SUBTRACT 1 FROM IND-F
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING IND-T FROM 1 BY 1 UNTIL IND-T > QT-TURNOS-W
+              MOVE SPACES TO LINDET-REL
+              MOVE TAB-TURNO-DESC(IND-T) TO LINDET-REL(1: 15)
+              PERFORM VARYING IND-F FROM 1 BY 1
+                        UNTIL IND-F > QT-FILMES-TIPO-W
+                 MOVE MATRIZ-QTDE-COL(IND-T IND-F)
+                   TO LINDET-REL(16 + ((IND-F - 1) * 8): 7)
+              END-PERFORM
+              MOVE TAB-TURNO-TOT(IND-T)
+                TO LINDET-REL(16 + (QT-FILMES-TIPO-W * 8): 7)
+              WRITE REG-RELAT FROM LINDET
+              ADD 1 TO LIN
+              IF LIN > 56 PERFORM CABECALHO END-IF
+           END-PERFORM.
+
+       CABECALHO SECTION.
+           MOVE DATA-MOVTO-W   TO DATA-MOVTO-REL.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE SPACES TO LINDET-REL.
+           MOVE "TURNO / TIPO FILME" TO LINDET-REL(1: 18).
+           PERFORM VARYING IND-F FROM 1 BY 1
+                     UNTIL IND-F > QT-FILMES-TIPO-W
+              MOVE TAB-FILME-DESC(IND-F)
+                TO LINDET-REL(16 + ((IND-F - 1) * 8): 7)
+           END-PERFORM.
+           MOVE "TOTAL" TO LINDET-REL(16 + (QT-FILMES-TIPO-W * 8): 5).
+           WRITE REG-RELAT FROM LINDET.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LBD021 LBD023 LBD101.
+           EXIT PROGRAM.
