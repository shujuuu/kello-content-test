@@ -0,0 +1,164 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP105.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Conferência de passagem de turno - lista lançamentos do
+      *movimento de revelação (LBD101) com QTDE-FILMES zerada ou
+      *HORA-FIM não preenchida, para revisão antes da troca de turno.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX001.
+           COPY LBPX023.
+           COPY LBPX101.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW001.
+       COPY LBPW023.
+       COPY LBPW101.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD023             PIC XX       VALUE SPACES.
+           05  ST-LBD101             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  PENDENCIAS-W          PIC 9(3)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-MOVTO-W          PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(59)   VALUE
+           "CONFERENCIA PASSAGEM DE TURNO - PENDENCIAS".
+           05  FILLER              PIC X(07)   VALUE "MOVTO: ".
+           05  DATA-MOVTO-REL      PIC 99/99/9999 VALUE ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(100)  VALUE
+           "SEQ FUNCIO-NOME       TURNO HR-INI HR-FIM   QT-FILMES MOT
+      -    "IVO".
+       01  LINDET.
+           05  LINDET-REL          PIC X(100)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W PENDENCIAS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD023" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD023.
+           MOVE "LBD101" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD101.
+           OPEN INPUT CGD001 LBD023 LBD101.
+           IF ST-LBD101 <> "00"
+              DISPLAY "ERRO ABERTURA LBD101: " ST-LBD101
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data do movimento (AAAAMMDD): "
+              ACCEPT DATA-MOVTO-W FROM CONSOLE
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE DATA-MOVTO-W TO DATA-MOVTO-L101.
+           MOVE ZEROS        TO SEQ-L101.
+           START LBD101 KEY IS NOT < CHAVE-L101 INVALID KEY
+                 MOVE "10" TO ST-LBD101.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM UNTIL ST-LBD101 = "10"
+             READ LBD101 NEXT RECORD AT END MOVE "10" TO ST-LBD101
+              NOT AT END
+                IF DATA-MOVTO-L101 <> DATA-MOVTO-W
+                   MOVE "10" TO ST-LBD101
+                ELSE
+                   IF QTDE-FILMES-L101 = ZEROS
+                      OR HORA-FIM-L101 = ZEROS OR HORA-FIM-L101 = SPACES
+                      ADD 1 TO PENDENCIAS-W
+                      PERFORM MOVER-DADOS-REL
+                      WRITE REG-RELAT FROM LINDET
+                      ADD 1 TO LIN
+                      IF LIN > 56 PERFORM CABECALHO END-IF
+                   END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+           MOVE SPACES TO LINDET-REL.
+           IF PENDENCIAS-W = ZEROS
+              MOVE "NENHUMA PENDENCIA ENCONTRADA" TO LINDET-REL(1: 29)
+           ELSE
+              MOVE "TOTAL DE PENDENCIAS: " TO LINDET-REL(1: 21)
+              MOVE PENDENCIAS-W TO LINDET-REL(22: 3)
+           END-IF.
+           WRITE REG-RELAT FROM LINDET.
+
+       MOVER-DADOS-REL SECTION.
+           MOVE SPACES             TO LINDET-REL
+           MOVE SEQ-L101           TO LINDET-REL(1: 4)
+           MOVE FUNCIONARIO-L101   TO LINDET-REL(5: 07) CODIGO-CG01
+           READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01
+           END-READ.
+           MOVE NOME-CG01          TO LINDET-REL(12: 10)
+           MOVE TURNO-L101         TO LINDET-REL(23: 2) CODIGO-LB23
+           READ LBD023 INVALID KEY MOVE SPACES TO DESCRICAO-LB23
+           END-READ.
+           MOVE HORA-INIC-L101     TO LINDET-REL(26: 7)
+           MOVE HORA-FIM-L101      TO LINDET-REL(33: 7)
+           MOVE QTDE-FILMES-L101   TO LINDET-REL(41: 6).
+           IF QTDE-FILMES-L101 = ZEROS
+              MOVE "QT-FILMES ZERADA" TO LINDET-REL(48: 16)
+           END-IF.
+           IF HORA-FIM-L101 = ZEROS OR HORA-FIM-L101 = SPACES
+              MOVE "HORA-FIM EM BRANCO" TO LINDET-REL(65: 18)
+           END-IF.
+
+       CABECALHO SECTION.
+           MOVE DATA-MOVTO-W    TO DATA-MOVTO-REL.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 4 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD001 LBD023 LBD101.
+           EXIT PROGRAM.
