@@ -0,0 +1,197 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP107.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Busca de lançamentos de AVALIAÇÃO DE NEGATIVOS (LBD102)
+      *por CONTRATO, percorrendo um intervalo de datas de movimento.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY COPX040.
+           COPY CGPX001.
+           COPY LBPX021.
+           COPY LBPX024.
+           COPY LBPX025.
+           COPY LBPX102.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY COPW040.
+       COPY CGPW001.
+       COPY LBPW021.
+       COPY LBPW024.
+       COPY LBPW025.
+       COPY LBPW102.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "CPTIME.CPY".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-COD040             PIC XX       VALUE SPACES.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD021             PIC XX       VALUE SPACES.
+           05  ST-LBD024             PIC XX       VALUE SPACES.
+           05  ST-LBD025             PIC XX       VALUE SPACES.
+           05  ST-LBD102             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  ACHADOS-W             PIC 9(4)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-CORRENTE-W       PIC 9(8)     VALUE ZEROS.
+           05  CONTRATO-W            PIC 9(4)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(59)   VALUE
+           "BUSCA POR CONTRATO - AVALIACAO DE NEGATIVOS".
+           05  FILLER              PIC X(10)   VALUE "CONTRATO: ".
+           05  CONTRATO-REL        PIC 9999    VALUE ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(100)  VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(100)  VALUE
+           "DATA-MOVTO  SEQ FOTOGR-NOME       TP-DESCRICAO  FIL-PRO FOT
+      -    "-PRO MOMENTO    PROBLEMA".
+       01  LINDET.
+           05  LINDET-REL          PIC X(100)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W ACHADOS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "COD040" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-COD040.
+           MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD021" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD021.
+           MOVE "LBD024" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD024.
+           MOVE "LBD025" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD025.
+           MOVE "LBD102" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD102.
+           OPEN INPUT COD040 CGD001 LBD021 LBD024 LBD025 LBD102.
+           IF ST-LBD102 <> "00"
+              DISPLAY "ERRO ABERTURA LBD102: " ST-LBD102
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Contrato: "
+              ACCEPT CONTRATO-W FROM CONSOLE
+              DISPLAY "Data inicial (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE CONTRATO-W TO CONTRATO-REL.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           MOVE DATA-INICIAL-W TO DATA-CORRENTE-W.
+           PERFORM UNTIL DATA-CORRENTE-W > DATA-FINAL-W
+              PERFORM BUSCA-UM-DIA
+              MOVE 1              TO GRTIME-DAYS
+              MOVE DATA-CORRENTE-W TO GRTIME-DATE
+              MOVE "SOMA"         TO GRTIME-FUNCTION
+              MOVE "DIAS"         TO GRTIME-TYPE
+              CALL "GRTIME" USING PARAMETROS-GRTIME
+              MOVE GRTIME-DATE-FINAL TO DATA-CORRENTE-W
+           END-PERFORM.
+           MOVE SPACES TO LINDET-REL.
+           IF ACHADOS-W = ZEROS
+              MOVE "NENHUM LANCAMENTO ENCONTRADO" TO LINDET-REL(1: 29)
+           ELSE
+              MOVE "TOTAL DE LANCAMENTOS: " TO LINDET-REL(1: 22)
+              MOVE ACHADOS-W TO LINDET-REL(23: 4)
+           END-IF.
+           WRITE REG-RELAT FROM LINDET.
+
+       BUSCA-UM-DIA SECTION.
+           MOVE DATA-CORRENTE-W TO DATA-MOVTO-L102.
+           MOVE ZEROS           TO SEQ-L102.
+           START LBD102 KEY IS NOT < CHAVE-L102 INVALID KEY
+                 MOVE "10" TO ST-LBD102.
+           PERFORM UNTIL ST-LBD102 = "10"
+             READ LBD102 NEXT RECORD AT END MOVE "10" TO ST-LBD102
+              NOT AT END
+                IF DATA-MOVTO-L102 <> DATA-CORRENTE-W
+                   MOVE "10" TO ST-LBD102
+                ELSE
+                   IF CONTRATO-L102 = CONTRATO-W
+                      ADD 1 TO ACHADOS-W
+                      PERFORM MOVER-DADOS-REL
+                      WRITE REG-RELAT FROM LINDET
+                      ADD 1 TO LIN
+                      IF LIN > 56 PERFORM CABECALHO END-IF
+                   END-IF
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       MOVER-DADOS-REL SECTION.
+           MOVE SPACES             TO LINDET-REL
+           MOVE DATA-MOVTO-L102    TO LINDET-REL(1: 8)
+           MOVE SEQ-L102           TO LINDET-REL(10: 4)
+           MOVE FOTOGRAFO-L102     TO LINDET-REL(15: 07) CODIGO-CG01
+           READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01
+           END-READ.
+           MOVE NOME-CG01          TO LINDET-REL(22: 10)
+           MOVE TIPO-FILME-L102    TO LINDET-REL(33: 3) CODIGO-LB21
+           READ LBD021 INVALID KEY MOVE SPACES TO DESCRICAO-LB21
+           END-READ.
+           MOVE DESCRICAO-LB21     TO LINDET-REL(36: 10).
+           MOVE QT-FILME-PROB-L102 TO LINDET-REL(47: 8)
+           MOVE QT-FOTOG-PROB-L102 TO LINDET-REL(55: 8)
+           MOVE MOMENTO-L102       TO LINDET-REL(63: 4) CODIGO-LB24
+           READ LBD024 INVALID KEY MOVE SPACES TO DESCRICAO-LB24
+           END-READ.
+           MOVE DESCRICAO-LB24     TO LINDET-REL(67: 10)
+           MOVE PROBLEMA-L102      TO LINDET-REL(78: 4) CODIGO-LB25
+           READ LBD025 INVALID KEY MOVE SPACES TO DESCRICAO-LB25
+           END-READ.
+           MOVE DESCRICAO-LB25     TO LINDET-REL(82: 10).
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE COD040 CGD001 LBD021 LBD024 LBD025 LBD102.
+           EXIT PROGRAM.
