@@ -0,0 +1,184 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP108.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Relatório de carga de trabalho por FOTOGRAFO, a partir
+      *dos lançamentos de AVALIAÇÃO DE NEGATIVOS (LBD102) num intervalo
+      *de datas.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX001.
+           COPY LBPX102.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW001.
+       COPY LBPW102.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+           COPY "CPTIME.CPY".
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-LBD102             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  DATA-CORRENTE-W       PIC 9(8)     VALUE ZEROS.
+           05  IND-F                 PIC 9(3)     VALUE ZEROS.
+           05  ACHOU-W               PIC 9        VALUE ZEROS.
+           05  QT-FOTOGRAFOS-W       PIC 9(3)     VALUE ZEROS.
+           05  TAB-FOTOGRAFO.
+               10  TAB-FOTO-COD      OCCURS 200 TIMES PIC 9(6).
+               10  TAB-FOTO-NOME     OCCURS 200 TIMES PIC X(20).
+               10  TAB-FOTO-OCOR     OCCURS 200 TIMES PIC 9(5).
+               10  TAB-FOTO-QTF      OCCURS 200 TIMES PIC 9(7).
+               10  TAB-FOTO-QTFOT    OCCURS 200 TIMES PIC 9(7).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "CARGA DE TRABALHO POR FOTOGRAFO - AVALIACAO DE NEGATIVOS".
+       01  CAB03.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(90)   VALUE
+           "CODIGO FOTOGRAFO-NOME       OCORRENCIAS  QT-FILME-PROB  QT-
+      -    "FOTOG-PROB".
+       01  LINDET.
+           05  LINDET-REL          PIC X(90)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM MONTA-ROLLUP
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "LBD102" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD102.
+           OPEN INPUT CGD001 LBD102.
+           IF ST-LBD102 <> "00"
+              DISPLAY "ERRO ABERTURA LBD102: " ST-LBD102
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data inicial (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+           END-IF.
+
+       MONTA-ROLLUP SECTION.
+           MOVE DATA-INICIAL-W TO DATA-CORRENTE-W.
+           PERFORM UNTIL DATA-CORRENTE-W > DATA-FINAL-W
+              PERFORM ACUMULA-UM-DIA
+              MOVE 1              TO GRTIME-DAYS
+              MOVE DATA-CORRENTE-W TO GRTIME-DATE
+              MOVE "SOMA"         TO GRTIME-FUNCTION
+              MOVE "DIAS"         TO GRTIME-TYPE
+              CALL "GRTIME" USING PARAMETROS-GRTIME
+              MOVE GRTIME-DATE-FINAL TO DATA-CORRENTE-W
+           END-PERFORM.
+
+       ACUMULA-UM-DIA SECTION.
+           MOVE DATA-CORRENTE-W TO DATA-MOVTO-L102.
+           MOVE ZEROS           TO SEQ-L102.
+           START LBD102 KEY IS NOT < CHAVE-L102 INVALID KEY
+                 MOVE "10" TO ST-LBD102.
+           PERFORM UNTIL ST-LBD102 = "10"
+             READ LBD102 NEXT RECORD AT END MOVE "10" TO ST-LBD102
+              NOT AT END
+                IF DATA-MOVTO-L102 <> DATA-CORRENTE-W
+                   MOVE "10" TO ST-LBD102
+                ELSE
+                   PERFORM ACHAR-INDICE-FOTOGRAFO
+                   ADD 1 TO TAB-FOTO-OCOR(IND-F)
+                   ADD QT-FILME-PROB-L102 TO TAB-FOTO-QTF(IND-F)
+                   ADD QT-FOTOG-PROB-L102 TO TAB-FOTO-QTFOT(IND-F)
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       ACHAR-INDICE-FOTOGRAFO SECTION.
+           MOVE ZEROS TO ACHOU-W.
+           PERFORM VARYING IND-F FROM 1 BY 1
+                     UNTIL IND-F > QT-FOTOGRAFOS-W OR ACHOU-W = 1
+              IF TAB-FOTO-COD(IND-F) = FOTOGRAFO-L102
+                 MOVE 1 TO ACHOU-W
+              END-IF
+           END-PERFORM.
+           IF ACHOU-W = 0
+              ADD 1 TO QT-FOTOGRAFOS-W
+              MOVE QT-FOTOGRAFOS-W TO IND-F
+              MOVE FOTOGRAFO-L102  TO TAB-FOTO-COD(IND-F) CODIGO-CG01
+              READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01
+              END-READ
+              MOVE NOME-CG01       TO TAB-FOTO-NOME(IND-F)
+           ELSE
+              SUBTRACT 1 FROM IND-F
+           END-IF.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING IND-F FROM 1 BY 1
+                     UNTIL IND-F > QT-FOTOGRAFOS-W
+              MOVE SPACES TO LINDET-REL
+              MOVE TAB-FOTO-COD(IND-F)  TO LINDET-REL(1: 6)
+              MOVE TAB-FOTO-NOME(IND-F) TO LINDET-REL(8: 20)
+              MOVE TAB-FOTO-OCOR(IND-F) TO LINDET-REL(29: 10)
+              MOVE TAB-FOTO-QTF(IND-F)  TO LINDET-REL(44: 9)
+              MOVE TAB-FOTO-QTFOT(IND-F) TO LINDET-REL(58: 9)
+              WRITE REG-RELAT FROM LINDET
+              ADD 1 TO LIN
+              IF LIN > 56 PERFORM CABECALHO END-IF
+           END-PERFORM.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD001 LBD102.
+           EXIT PROGRAM.
