@@ -0,0 +1,195 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP109.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 09/08/2026.
+      *FUNÇÃO: Relatório consolidado de EQUIPAMENTOS DE VIDEO (VID020)
+      *e TIPOS DE FILME (LBD021) cadastrados nas empresas informadas
+      *pelo operador, para conferência cruzada entre unidades (cada
+      *empresa mantém seu próprio VID020/LBD021, sem cadastro comum).
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX020.
+           COPY LBPX021.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW020.
+       COPY LBPW021.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(130).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID020             PIC XX       VALUE SPACES.
+           05  ST-LBD021             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  QT-EMPRESAS-W         PIC 9(2)     VALUE ZEROS.
+           05  IND-EMP-W             PIC 9(2)     VALUE ZEROS.
+           05  EMPRESA-DIGITADA-W    PIC XXX      VALUE SPACES.
+           05  QT-EQUIPTOS-W         PIC 9(5)     VALUE ZEROS.
+           05  QT-TIPOS-FILME-W      PIC 9(5)     VALUE ZEROS.
+           05  TAB-EMPRESAS.
+               10  EMPRESA-TAB-W     OCCURS 20 TIMES PIC XXX.
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(80)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(70)   VALUE
+           "EQUIPAMENTOS DE VIDEO E TIPOS DE FILME - CONSOLIDADO POR EM
+      -    "PRESA".
+       01  CAB03.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(90)   VALUE
+           "EMP TIPO         CODIGO  DESCRICAO".
+       01  LINDET.
+           05  LINDET-REL          PIC X(90)   VALUE SPACES.
+       01  LINTOT1.
+           05  FILLER              PIC X(32)   VALUE
+               "TOTAL DE EQUIPAMENTOS LISTADOS: ".
+           05  QT-EQUIPTOS-REL     PIC ZZ.ZZ9.
+           05  FILLER              PIC X(10)   VALUE SPACES.
+           05  FILLER              PIC X(26)   VALUE
+               "TOTAL DE TIPOS DE FILME: ".
+           05  QT-TIPOS-FILME-REL  PIC ZZ.ZZ9.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W QT-EMPRESAS-W QT-EQUIPTOS-W
+                         QT-TIPOS-FILME-W.
+           MOVE EMPRESA-W          TO EMP-REC.
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL.
+           PERFORM SOLICITA-EMPRESAS.
+           IF QT-EMPRESAS-W = 0
+              DISPLAY "NENHUMA EMPRESA INFORMADA PARA CONSOLIDACAO"
+              MOVE 1 TO ERRO-W
+           END-IF.
+
+       SOLICITA-EMPRESAS SECTION.
+           DISPLAY "INFORME OS CODIGOS DAS EMPRESAS A CONSOLIDAR (3 "
+                   "DIGITOS)".
+           DISPLAY "TECLE BRANCOS PARA ENCERRAR A LISTA".
+           MOVE SPACES TO EMPRESA-DIGITADA-W.
+           ACCEPT EMPRESA-DIGITADA-W FROM CONSOLE.
+           PERFORM UNTIL EMPRESA-DIGITADA-W = SPACES
+                      OR QT-EMPRESAS-W = 20
+              ADD 1 TO QT-EMPRESAS-W
+              MOVE EMPRESA-DIGITADA-W TO EMPRESA-TAB-W(QT-EMPRESAS-W)
+              MOVE SPACES TO EMPRESA-DIGITADA-W
+              ACCEPT EMPRESA-DIGITADA-W FROM CONSOLE
+           END-PERFORM.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING IND-EMP-W FROM 1 BY 1
+                     UNTIL IND-EMP-W > QT-EMPRESAS-W
+              PERFORM PROCESSAR-EMPRESA
+           END-PERFORM.
+           MOVE QT-EQUIPTOS-W    TO QT-EQUIPTOS-REL.
+           MOVE QT-TIPOS-FILME-W TO QT-TIPOS-FILME-REL.
+           WRITE REG-RELAT FROM LINTOT1 AFTER 2.
+
+       PROCESSAR-EMPRESA SECTION.
+           MOVE EMPRESA-TAB-W(IND-EMP-W) TO EMP-REC.
+           MOVE "VID020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID020.
+           OPEN INPUT VID020.
+           IF ST-VID020 = "00"
+              PERFORM IMPRIME-EQUIPAMENTOS
+              CLOSE VID020
+           ELSE
+              DISPLAY "EMPRESA " EMPRESA-TAB-W(IND-EMP-W)
+                      " SEM VID020: " ST-VID020
+           END-IF.
+           MOVE "LBD021" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD021.
+           OPEN INPUT LBD021.
+           IF ST-LBD021 = "00"
+              PERFORM IMPRIME-TIPOS-FILME
+              CLOSE LBD021
+           ELSE
+              DISPLAY "EMPRESA " EMPRESA-TAB-W(IND-EMP-W)
+                      " SEM LBD021: " ST-LBD021
+           END-IF.
+
+       IMPRIME-EQUIPAMENTOS SECTION.
+           MOVE ZEROS TO CODIGO-V20.
+           START VID020 KEY IS NOT < CODIGO-V20 INVALID KEY
+                 MOVE "10" TO ST-VID020.
+           PERFORM UNTIL ST-VID020 = "10"
+             READ VID020 NEXT RECORD AT END MOVE "10" TO ST-VID020
+              NOT AT END
+                MOVE SPACES                   TO LINDET-REL
+                MOVE EMPRESA-TAB-W(IND-EMP-W) TO LINDET-REL(1: 3)
+                MOVE "EQUIPAMENTO"            TO LINDET-REL(6: 11)
+                MOVE CODIGO-V20               TO LINDET-REL(19: 6)
+                MOVE DESCRICAO-V20            TO LINDET-REL(27: 31)
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN QT-EQUIPTOS-W
+                IF LIN > 56 PERFORM CABECALHO END-IF
+             END-READ
+           END-PERFORM.
+
+       IMPRIME-TIPOS-FILME SECTION.
+           MOVE ZEROS TO CODIGO-LB21.
+           START LBD021 KEY IS NOT < CODIGO-LB21 INVALID KEY
+                 MOVE "10" TO ST-LBD021.
+           PERFORM UNTIL ST-LBD021 = "10"
+             READ LBD021 NEXT RECORD AT END MOVE "10" TO ST-LBD021
+              NOT AT END
+                MOVE SPACES                   TO LINDET-REL
+                MOVE EMPRESA-TAB-W(IND-EMP-W) TO LINDET-REL(1: 3)
+                MOVE "TIPO FILME"             TO LINDET-REL(6: 10)
+                MOVE CODIGO-LB21              TO LINDET-REL(19: 2)
+                MOVE DESCRICAO-LB21           TO LINDET-REL(24: 20)
+                WRITE REG-RELAT FROM LINDET
+                ADD 1 TO LIN QT-TIPOS-FILME-W
+                IF LIN > 56 PERFORM CABECALHO END-IF
+             END-READ
+           END-PERFORM.
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 6 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           EXIT PROGRAM.
