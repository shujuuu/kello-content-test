@@ -0,0 +1,246 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LBP215.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Controle de remessa (expedição de álbum) - registra
+      *número da remessa, contrato, transportadora/retirada
+      *(RB1/RB2) e confirmação de entrega. Antes de liberar uma
+      *remessa nova, exige que o endereço de cobrança do cliente
+      *(CGD011) esteja completo.
+
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY LBPX215.
+           COPY CGPX011.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY LBPW215.
+           COPY CGPW011.
+
+       WORKING-STORAGE SECTION.
+           COPY "LBP215.CPB".
+           COPY "LBP215.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-LBD215             PIC XX       VALUE SPACES.
+           05  ST-CGD011             PIC XX       VALUE SPACES.
+           05  PATH-LBD215           PIC X(30)    VALUE SPACES.
+           05  PATH-CGD011           PIC X(30)    VALUE SPACES.
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "LBD215" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-LBD215.
+           MOVE "CGD011" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD011.
+           OPEN I-O LBD215
+           OPEN INPUT CGD011
+           MOVE 1 TO GRAVA-W.
+           IF ST-LBD215 = "35"
+              CLOSE LBD215      OPEN OUTPUT LBD215
+              CLOSE LBD215      OPEN I-O LBD215
+           END-IF.
+           IF ST-LBD215 <> "00"
+              MOVE "ERRO ABERTURA LBD215: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-LBD215 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ST-CGD011 <> "00"
+              MOVE "ERRO ABERTURA CGD011: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-CGD011 TO GS-MENSAGEM-ERRO(22: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+               WHEN GS-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+               WHEN GS-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN GS-CONFIRMA-ENTREGA-TRUE
+                   PERFORM CONFIRMA-ENTREGA
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE GS-REMESSA      TO NUMERO-REMESSA-L215.
+           READ LBD215 INVALID KEY INITIALIZE REG-LBD215
+                                   MOVE 1 TO GRAVA-W
+              NOT INVALID KEY
+                 MOVE CONTRATO-L215        TO GS-CONTRATO
+                 MOVE METODO-ENVIO-L215    TO GS-METODO
+                 MOVE TRANSPORTADORA-L215  TO GS-TRANSPORTADORA
+                 MOVE DATA-REMESSA-L215    TO GS-DATA-REMESSA
+                 MOVE DATA-ENTREGA-L215    TO GS-DATA-ENTREGA
+                 MOVE STATUS-L215          TO GS-STATUS
+                 MOVE FLAG-REENVIO-L215    TO GS-FLAG-REENVIO
+           END-READ.
+
+      *    Só valida o endereço quando a remessa está sendo criada -
+      *    uma remessa já liberada não deve travar por causa de uma
+      *    edição posterior nos dados de entrega/confirmação.
+       SALVAR-DADOS SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           IF GRAVA-W = 1
+              PERFORM VALIDA-ENDERECO-CLIENTE
+           END-IF.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-REMESSA         TO NUMERO-REMESSA-L215
+              MOVE GS-CONTRATO        TO CONTRATO-L215
+              MOVE GS-METODO          TO METODO-ENVIO-L215
+              MOVE GS-TRANSPORTADORA  TO TRANSPORTADORA-L215
+              MOVE GS-DATA-REMESSA    TO DATA-REMESSA-L215
+              MOVE GS-DATA-ENTREGA    TO DATA-ENTREGA-L215
+              MOVE GS-STATUS          TO STATUS-L215
+              MOVE GS-FLAG-REENVIO    TO FLAG-REENVIO-L215
+              MOVE COD-USUARIO-W      TO DIGITADOR-L215
+              IF GRAVA-W = 1
+                 WRITE REG-LBD215 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              ELSE REWRITE REG-LBD215 INVALID KEY
+                   PERFORM ERRO-GRAVACAO
+              END-IF
+              PERFORM LIMPAR-DADOS
+           END-IF.
+
+      *    Exige ENDERECO1-CG11, CEP1-CG11 e FONE1-CG11 preenchidos
+      *    no CGD011 do contrato antes de liberar a remessa - evita
+      *    devolução por endereço incompleto.
+       VALIDA-ENDERECO-CLIENTE SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           MOVE ZEROS TO CLASSIF-CG11.
+           MOVE GS-CONTRATO TO CODIGO-CG11.
+           READ CGD011 INVALID KEY
+                MOVE ZEROS TO VALIDACAO-OK-W
+                MOVE "CLIENTE DO CONTRATO NAO CADASTRADO"
+                                      TO GS-MENSAGEM-ERRO
+                PERFORM CARREGA-MENSAGEM-ERRO
+           END-READ.
+           IF VALIDACAO-OK-W = 1
+              AND (ENDERECO1-CG11 = SPACES
+                   OR CEP1-CG11 = ZEROS
+                   OR FONE1-CG11 = ZEROS)
+              MOVE ZEROS TO VALIDACAO-OK-W
+              MOVE "ENDERECO DO CLIENTE INCOMPLETO - NAO LIBERAR"
+                                    TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
+
+      *    Confirma a entrega da remessa e limpa o sinalizador de
+      *    reenvio, se houver.
+       CONFIRMA-ENTREGA SECTION.
+           MOVE GS-REMESSA TO NUMERO-REMESSA-L215.
+           READ LBD215 INVALID KEY
+                MOVE "REMESSA NAO ENCONTRADA" TO GS-MENSAGEM-ERRO
+                PERFORM CARREGA-MENSAGEM-ERRO
+              NOT INVALID KEY
+                MOVE GS-DATA-ENTREGA TO DATA-ENTREGA-L215
+                MOVE 1 TO STATUS-L215
+                MOVE ZEROS TO FLAG-REENVIO-L215
+                REWRITE REG-LBD215 INVALID KEY
+                     PERFORM ERRO-GRAVACAO
+                PERFORM LIMPAR-DADOS
+           END-READ.
+
+       EXCLUI-RECORD SECTION.
+           DELETE LBD215.
+           PERFORM LIMPAR-DADOS.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE.
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO" TO GS-MENSAGEM-ERRO
+           MOVE ST-LBD215       TO GS-MENSAGEM-ERRO(15: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-LBD215
+           INITIALIZE GS-DATA-BLOCK
+           MOVE 1 TO GRAVA-W
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "LBP215" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE LBD215 CGD011.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
