@@ -13,11 +13,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY VIPX020.
+           COPY DSPX001.
            SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
 
        DATA DIVISION.
        FILE SECTION.
        COPY VIPW020.
+       COPY DSPW001.
 
        FD  RELAT
            LABEL RECORD IS OMITTED.
@@ -32,11 +34,13 @@
        77  DISPLAY-ERROR-NO          PIC 9(4).
        01  VARIAVEIS.
            05  ST-VID020             PIC XX       VALUE SPACES.
+           05  ST-DSD001             PIC XX       VALUE SPACES.
            05  ULT-CODIGO            PIC 9(2)     VALUE ZEROS.
       *    Ult-codigo - será utilizado p/ encontrar o último código
       *    de CODIGO-V20 utilizado
            05  GRAVA-W               PIC 9        VALUE ZEROS.
            05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
            05  ORDEM-W               PIC 9        VALUE ZEROS.
       *    ordem-w - flag que controla a ordem do relatorio - numérico
       *    ou alfabético
@@ -107,6 +111,14 @@
               CLOSE VID020      OPEN OUTPUT VID020
               CLOSE VID020      OPEN I-O VID020
            END-IF.
+           MOVE "DSD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001.
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM VERIFICA-VERSAO-TELA.
            IF ST-VID020 <> "00"
               MOVE "ERRO ABERTURA VID020: "  TO GS-MENSAGEM-ERRO
               MOVE ST-VID020 TO GS-MENSAGEM-ERRO(23: 02)
@@ -119,6 +131,38 @@
               PERFORM ACHAR-CODIGO
               PERFORM LOAD-SCREENSET.
 
+       VERIFICA-VERSAO-TELA SECTION.
+      *    CONFERE A VERSAO ATUAL DA TELA CONTRA A ULTIMA REGISTRADA EM
+      *    DSD001, GRAVANDO UM NOVO REGISTRO DE HISTORICO SOMENTE
+      *    QUANDO A TELA FOR REDESENHADA (VERSAO DIFERENTE).
+           MOVE "VIP020" TO NOME-PROGRAMA-DS1.
+           MOVE 99999    TO SEQ-DS1.
+           START DSD001 KEY IS NOT > CHAVE-DS1 INVALID KEY
+                 MOVE "10" TO ST-DSD001.
+           IF ST-DSD001 <> "10"
+              READ DSD001 NEXT RECORD AT END MOVE "10" TO ST-DSD001
+              END-READ
+           END-IF.
+           IF ST-DSD001 = "10" OR NOME-PROGRAMA-DS1 <> "VIP020"
+              MOVE ZEROS     TO SEQ-DS1
+              MOVE SPACES    TO DATA-BLOCK-VERSAO-DS1 VERSAO-TELA-DS1
+              MOVE "VIP020"  TO NOME-PROGRAMA-DS1
+           END-IF.
+           IF DATA-BLOCK-VERSAO-DS1 <> DS-DATA-BLOCK-VERSION-NO
+              OR VERSAO-TELA-DS1 <> DS-VERSION-NO
+              PERFORM GRAVA-VERSAO-TELA
+           END-IF.
+
+       GRAVA-VERSAO-TELA SECTION.
+           MOVE "VIP020"                 TO NOME-PROGRAMA-DS1.
+           ADD 1                         TO SEQ-DS1.
+           MOVE DS-DATA-BLOCK-VERSION-NO TO DATA-BLOCK-VERSAO-DS1.
+           MOVE DS-VERSION-NO            TO VERSAO-TELA-DS1.
+           MOVE DATA-INV                 TO DATA-VERIFIC-DS1.
+           ACCEPT HORA-VERIFIC-DS1 FROM TIME.
+           MOVE COD-USUARIO-W            TO USUARIO-VERIFIC-DS1.
+           WRITE REG-DSD001 INVALID KEY CONTINUE END-WRITE.
+
        CORPO-PROGRAMA SECTION.
            EVALUATE TRUE
                WHEN GS-CENTRALIZA-TRUE
@@ -127,7 +171,7 @@
                    PERFORM SALVAR-DADOS
                    PERFORM CARREGA-ULTIMOS
                    PERFORM LIMPAR-DADOS
-                   PERFORM INCREMENTA-CODIGO
+                   PERFORM ACHAR-CODIGO
                    MOVE "SET-POSICAO-CURSOR1" TO DS-PROCEDURE
                WHEN GS-LOAD-FLG-TRUE
                    PERFORM CARREGAR-DADOS
@@ -187,16 +231,30 @@
            PERFORM LIMPAR-DADOS.
            MOVE 1 TO GRAVA-W.
        SALVAR-DADOS SECTION.
-           MOVE GS-CODIGO       TO CODIGO-V20.
-           MOVE GS-DESCRICAO    TO DESCRICAO-V20.
-           IF GRAVA-W = 1
-              WRITE REG-VID020 INVALID KEY
+           PERFORM VALIDA-DESCRICAO-DUPLICADA.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-CODIGO       TO CODIGO-V20
+              MOVE GS-DESCRICAO    TO DESCRICAO-V20
+              IF GRAVA-W = 1
+                 WRITE REG-VID020 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              ELSE REWRITE REG-VID020 INVALID KEY
                    PERFORM ERRO-GRAVACAO
-           ELSE REWRITE REG-VID020 INVALID KEY
-                PERFORM ERRO-GRAVACAO
-               NOT INVALID KEY
-                SUBTRACT 1 FROM ULT-CODIGO
+                  NOT INVALID KEY
+                   SUBTRACT 1 FROM ULT-CODIGO
+              END-IF
            END-IF.
+       VALIDA-DESCRICAO-DUPLICADA SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           MOVE GS-DESCRICAO TO DESCRICAO-V20.
+           READ VID020 KEY IS DESCRICAO-V20 INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 IF CODIGO-V20 <> GS-CODIGO
+                    MOVE ZEROS TO VALIDACAO-OK-W
+                    MOVE "DESCRICAO JA CADASTRADA" TO GS-MENSAGEM-ERRO
+                    PERFORM CARREGA-MENSAGEM-ERRO
+                 END-IF
+           END-READ.
        ERRO-GRAVACAO SECTION.
            MOVE "ERRO GRAVAÇÃO" TO GS-MENSAGEM-ERRO
            MOVE ST-VID020       TO GS-MENSAGEM-ERRO(23: 2)
@@ -304,7 +362,7 @@
              GO FINALIZAR-PROGRAMA
            END-IF.
        FINALIZAR-PROGRAMA SECTION.
-           CLOSE VID020.
+           CLOSE VID020 DSD001.
            move ds-quit-set to ds-control
            perform call-dialog-system.
            EXIT PROGRAM.
