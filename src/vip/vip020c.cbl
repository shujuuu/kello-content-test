@@ -0,0 +1,95 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP020C.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Exportação em CSV do cadastro de FILMADORA-LABORATORIO-
+      *VIDEO (VID020), para uso em planilhas.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX020.
+           SELECT ARQ-CSV ASSIGN TO CSV-PATH-W
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS ST-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW020.
+       FD  ARQ-CSV
+           LABEL RECORD IS OMITTED.
+       01  REG-CSV                  PIC X(100).
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID020             PIC XX       VALUE SPACES.
+           05  ST-CSV                PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  CSV-PATH-W            PIC X(60)    VALUE SPACES.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM EXPORTA-CSV
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VID020" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID020.
+           OPEN INPUT VID020.
+           IF ST-VID020 <> "00"
+              DISPLAY "ERRO ABERTURA VID020: " ST-VID020
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Arquivo CSV de saida: "
+              ACCEPT CSV-PATH-W FROM CONSOLE
+              OPEN OUTPUT ARQ-CSV
+              IF ST-CSV <> "00"
+                 DISPLAY "ERRO ABERTURA CSV: " ST-CSV
+                 MOVE 1 TO ERRO-W
+              END-IF
+           END-IF.
+
+       EXPORTA-CSV SECTION.
+           MOVE "CODIGO;DESCRICAO" TO REG-CSV.
+           WRITE REG-CSV.
+           MOVE ZEROS TO CODIGO-V20.
+           START VID020 KEY IS NOT < CODIGO-V20 INVALID KEY
+                 MOVE "10" TO ST-VID020.
+           PERFORM UNTIL ST-VID020 = "10"
+             READ VID020 NEXT RECORD AT END MOVE "10" TO ST-VID020
+              NOT AT END
+                PERFORM MONTA-LINHA-CSV
+                WRITE REG-CSV
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-CSV.
+
+       MONTA-LINHA-CSV SECTION.
+           MOVE SPACES TO REG-CSV.
+           STRING CODIGO-V20 DELIMITED BY SIZE
+                  ";"        DELIMITED BY SIZE
+                  FUNCTION TRIM(DESCRICAO-V20) DELIMITED BY SIZE
+                  INTO REG-CSV.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID020.
+           EXIT PROGRAM.
