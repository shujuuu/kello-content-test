@@ -0,0 +1,223 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP110.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Cadastro das observações e instruções de vídeo
+      *(VID110) - edição, cópia e insert. Impede que o mesmo
+      *funcionário figure como revisor da própria edição (TIPO-V110
+      *= 1) e registra o motivo quando o revisor rejeita a edição.
+
+       ENVIRONMENT DIVISION.
+       class-control.
+           Window             is class "wclass".
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX110.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY VIPW110.
+
+       WORKING-STORAGE SECTION.
+           COPY "VIP110.CPB".
+           COPY "VIP110.CPY".
+           COPY "DS-CNTRL.MF".
+           COPY "CBDATA.CPY".
+       78  REFRESH-TEXT-AND-DATA-PROC VALUE 255.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID110             PIC XX       VALUE SPACES.
+           05  PATH-VID110           PIC X(30)    VALUE SPACES.
+           05  GRAVA-W               PIC 9        VALUE ZEROS.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  VALIDACAO-OK-W        PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           COPY "PARAMETR".
+
+       77 janelaPrincipal              object reference.
+       77 handle8                      pic 9(08) comp-x value zeros.
+       77 wHandle                      pic 9(09) comp-5 value zeros.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           PERFORM CORPO-PROGRAMA UNTIL GS-EXIT-FLG-TRUE.
+           GO FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W.
+           INITIALIZE GS-DATA-BLOCK
+           INITIALIZE DS-CONTROL-BLOCK
+           MOVE GS-DATA-BLOCK-VERSION-NO TO DS-DATA-BLOCK-VERSION-NO
+           MOVE GS-VERSION-NO  TO DS-VERSION-NO
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VID110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID110.
+           OPEN I-O VID110
+           MOVE 1 TO GRAVA-W.
+           IF ST-VID110 = "35"
+              CLOSE VID110      OPEN OUTPUT VID110
+              CLOSE VID110      OPEN I-O VID110
+           END-IF.
+           IF ST-VID110 <> "00"
+              MOVE "ERRO ABERTURA VID110: "  TO GS-MENSAGEM-ERRO
+              MOVE ST-VID110 TO GS-MENSAGEM-ERRO(23: 02)
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF COD-USUARIO-W NOT NUMERIC
+              MOVE "Executar pelo MENU" TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO.
+           IF ERRO-W = ZEROS PERFORM LOAD-SCREENSET.
+
+       CORPO-PROGRAMA SECTION.
+           EVALUATE TRUE
+               WHEN GS-CENTRALIZA-TRUE
+                   PERFORM CENTRALIZAR
+               WHEN GS-SAVE-FLG-TRUE
+                   PERFORM SALVAR-DADOS
+               WHEN GS-LOAD-FLG-TRUE
+                   PERFORM CARREGAR-DADOS
+               WHEN GS-EXCLUI-FLG-TRUE
+                   PERFORM EXCLUI-RECORD
+               WHEN GS-CLR-FLG-TRUE
+                   PERFORM LIMPAR-DADOS
+               WHEN GS-REJEITA-FLG-TRUE
+                   PERFORM REJEITAR-EDICAO
+           END-EVALUATE.
+           PERFORM CLEAR-FLAGS.
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CENTRALIZAR SECTION.
+          move-object-handle principal handle8
+          move handle8 to wHandle
+          invoke Window "fromHandleWithClass" using wHandle Window
+                 returning janelaPrincipal
+
+          invoke janelaPrincipal "CentralizarNoDesktop".
+
+       CARREGAR-DADOS SECTION.
+           MOVE ZEROS TO GRAVA-W.
+           MOVE GS-CONTRATO     TO CONTRATO-V110.
+           MOVE GS-ITEM         TO ITEM-V110.
+           MOVE GS-TIPO         TO TIPO-V110.
+           READ VID110 INVALID KEY INITIALIZE REG-VID110
+                                   MOVE 1 TO GRAVA-W
+              NOT INVALID KEY
+                 MOVE FUNCIONARIO-V110     TO GS-FUNCIONARIO
+                 MOVE REVISOR-V110         TO GS-REVISOR
+                 MOVE DATA-V110            TO GS-DATA
+                 MOVE HORARIO-V110         TO GS-HORARIO
+                 MOVE USUARIO-V110         TO GS-USUARIO
+                 MOVE MOTIVO-REJEICAO-V110 TO GS-MOTIVO-REJEICAO
+                 MOVE OBS-REJEICAO-V110    TO GS-OBS-REJEICAO
+           END-READ.
+
+       SALVAR-DADOS SECTION.
+           PERFORM VALIDA-AUTO-REVISAO.
+           IF VALIDACAO-OK-W = 1
+              MOVE GS-CONTRATO        TO CONTRATO-V110
+              MOVE GS-ITEM            TO ITEM-V110
+              MOVE GS-TIPO            TO TIPO-V110
+              MOVE GS-FUNCIONARIO     TO FUNCIONARIO-V110
+              MOVE GS-REVISOR         TO REVISOR-V110
+              MOVE GS-DATA            TO DATA-V110
+              MOVE GS-HORARIO         TO HORARIO-V110
+              MOVE GS-USUARIO         TO USUARIO-V110
+              IF GRAVA-W = 1
+                 MOVE ZEROS  TO MOTIVO-REJEICAO-V110
+                 MOVE SPACES TO OBS-REJEICAO-V110
+                 WRITE REG-VID110 INVALID KEY
+                      PERFORM ERRO-GRAVACAO
+              ELSE REWRITE REG-VID110 INVALID KEY
+                   PERFORM ERRO-GRAVACAO
+              END-IF
+              PERFORM LIMPAR-DADOS
+           END-IF.
+
+      *    Uma edição (TIPO-V110 = 1) não pode ser revisada pelo
+      *    mesmo funcionário que a editou - toda edição precisa de
+      *    um segundo par de olhos.
+       VALIDA-AUTO-REVISAO SECTION.
+           MOVE 1 TO VALIDACAO-OK-W.
+           IF GS-TIPO = 1 AND GS-REVISOR = GS-FUNCIONARIO
+              MOVE ZEROS TO VALIDACAO-OK-W
+              MOVE "REVISOR NAO PODE SER O PROPRIO EDITOR"
+                                    TO GS-MENSAGEM-ERRO
+              PERFORM CARREGA-MENSAGEM-ERRO
+           END-IF.
+
+      *    Registra a rejeição de uma edição pelo revisor, gravando o
+      *    código do motivo e uma observação livre no próprio
+      *    registro do VID110.
+       REJEITAR-EDICAO SECTION.
+           MOVE GS-CONTRATO     TO CONTRATO-V110.
+           MOVE GS-ITEM         TO ITEM-V110.
+           MOVE GS-TIPO         TO TIPO-V110.
+           READ VID110 INVALID KEY
+                MOVE "REGISTRO NAO ENCONTRADO" TO GS-MENSAGEM-ERRO
+                PERFORM CARREGA-MENSAGEM-ERRO
+              NOT INVALID KEY
+                MOVE GS-MOTIVO-REJEICAO TO MOTIVO-REJEICAO-V110
+                MOVE GS-OBS-REJEICAO    TO OBS-REJEICAO-V110
+                REWRITE REG-VID110 INVALID KEY
+                     PERFORM ERRO-GRAVACAO
+                PERFORM LIMPAR-DADOS
+           END-READ.
+
+       EXCLUI-RECORD SECTION.
+           DELETE VID110.
+           PERFORM LIMPAR-DADOS.
+
+       CARREGA-MENSAGEM-ERRO SECTION.
+           PERFORM LOAD-SCREENSET.
+           MOVE "EXIBE-ERRO" TO DS-PROCEDURE.
+           PERFORM CALL-DIALOG-SYSTEM.
+           MOVE 1 TO ERRO-W.
+
+       ERRO-GRAVACAO SECTION.
+           MOVE "ERRO GRAVACAO" TO GS-MENSAGEM-ERRO
+           MOVE ST-VID110       TO GS-MENSAGEM-ERRO(15: 2)
+           PERFORM LOAD-SCREENSET
+           PERFORM CARREGA-MENSAGEM-ERRO.
+
+       LIMPAR-DADOS SECTION.
+           INITIALIZE REG-VID110
+           INITIALIZE GS-DATA-BLOCK
+           MOVE 1 TO GRAVA-W
+           PERFORM SET-UP-FOR-REFRESH-SCREEN.
+
+       CLEAR-FLAGS SECTION.
+           INITIALIZE GS-FLAG-GROUP.
+
+       SET-UP-FOR-REFRESH-SCREEN SECTION.
+           MOVE "REFRESH-DATA" TO DS-PROCEDURE.
+
+       LOAD-SCREENSET SECTION.
+           MOVE DS-PUSH-SET TO DS-CONTROL
+           MOVE "VIP110" TO DS-SET-NAME
+           PERFORM CALL-DIALOG-SYSTEM.
+
+       CALL-DIALOG-SYSTEM SECTION.
+           CALL "DSRUN" USING DS-CONTROL-BLOCK, GS-DATA-BLOCK.
+           IF NOT DS-NO-ERROR
+              MOVE DS-ERROR-CODE TO DISPLAY-ERROR-NO
+              DISPLAY "DS ERROR NO:  " DISPLAY-ERROR-NO
+              GO FINALIZAR-PROGRAMA
+           END-IF.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID110.
+           MOVE DS-QUIT-SET TO DS-CONTROL.
+           PERFORM CALL-DIALOG-SYSTEM.
+           EXIT PROGRAM.
