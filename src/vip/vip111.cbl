@@ -0,0 +1,191 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP111.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Relatório de carga de trabalho de revisão de vídeo
+      *(VID110), totalizando a quantidade de itens revisados por
+      *REVISOR-V110, aberto por TIPO-V110, num período de datas.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA
+         PRINTER IS LPRINTER.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CGPX001.
+           COPY VIPX110.
+           SELECT RELAT ASSIGN TO PRINTER NOME-IMPRESSORA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CGPW001.
+       COPY VIPW110.
+       FD  RELAT
+           LABEL RECORD IS OMITTED.
+       01  REG-RELAT.
+           05  FILLER              PIC X(100).
+       WORKING-STORAGE SECTION.
+           COPY IMPRESSORA.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-CGD001             PIC XX       VALUE SPACES.
+           05  ST-VID110             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  LIN                   PIC 9(2)     VALUE ZEROS.
+           05  PAGE-COUNT            PIC 9(2)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  TOTAL-REVISOR-W       PIC 9(7)     VALUE ZEROS.
+      *    Acumuladores por revisor (linha) x tipo (coluna) - tabela
+      *    montada em memória a partir da varredura sequencial do
+      *    VID110, semelhante ao TAB-FAIXA-COMB do LBP102.
+           05  QT-REVISOR-W          PIC 9(3)     VALUE ZEROS.
+      *    A TABELA E' MONTADA NA ORDEM DE VARREDURA DE VID110 (CHAVE
+      *    CONTRATO+ITEM+TIPO), NAO POR REVISOR, POR ISSO A LOCALIZACAO
+      *    DO REVISOR NA TABELA E' FEITA POR PESQUISA SEQUENCIAL.
+           05  TAB-REVISOR.
+               10  TAB-REVISOR-OCC OCCURS 200 TIMES
+                                    INDEXED BY TR-IDX.
+                   15  TR-REVISOR      PIC 9(6).
+                   15  TR-QT-EDICAO    PIC 9(5).
+                   15  TR-QT-COPIA     PIC 9(5).
+                   15  TR-QT-INSERT    PIC 9(5).
+           COPY "PARAMETR".
+
+       01  CAB01.
+           05  EMPRESA-REL         PIC X(70)   VALUE SPACES.
+           05  FILLER              PIC X(13)   VALUE SPACES.
+           05  FILLER              PIC X(5)    VALUE "PAG: ".
+           05  PAG-REL             PIC Z9      VALUE ZEROS.
+       01  CAB02.
+           05  FILLER              PIC X(50)   VALUE
+           "CARGA DE REVISAO DE VIDEO POR REVISOR".
+           05  FILLER              PIC X(07)   VALUE "DE:    ".
+           05  DATA-INI-REL        PIC 99/99/9999 VALUE ZEROS.
+           05  FILLER              PIC X(05)   VALUE " ATE:".
+           05  DATA-FIM-REL        PIC 99/99/9999 VALUE ZEROS.
+       01  CAB03.
+           05  FILLER              PIC X(90)   VALUE ALL "=".
+       01  CAB04.
+           05  FILLER              PIC X(90)   VALUE
+           "REVISOR   NOME                   EDICAO  COPIA  INSERT  T
+      -    "OTAL".
+
+       01  LINDET.
+           05  LINDET-REL          PIC X(90)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM MONTA-TABELA
+              PERFORM IMPRIME-RELATORIO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO PAGE-COUNT ERRO-W QT-REVISOR-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE NOME-EMPRESA-W     TO EMPRESA-REL
+           MOVE "CGD001" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-CGD001.
+           MOVE "VID110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID110.
+           OPEN INPUT CGD001 VID110.
+           IF ST-VID110 <> "00"
+              DISPLAY "ERRO ABERTURA VID110: " ST-VID110
+              MOVE 1 TO ERRO-W.
+           IF COD-USUARIO-W NOT NUMERIC
+              DISPLAY "Executar pelo MENU"
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data inicial (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+           END-IF.
+
+       MONTA-TABELA SECTION.
+           MOVE ZEROS TO CONTRATO-V110 ITEM-V110 TIPO-V110.
+           START VID110 KEY IS NOT < CHAVE-V110 INVALID KEY
+                 MOVE "10" TO ST-VID110.
+           PERFORM UNTIL ST-VID110 = "10"
+             READ VID110 NEXT RECORD AT END MOVE "10" TO ST-VID110
+              NOT AT END
+                IF DATA-V110 >= DATA-INICIAL-W
+                   AND DATA-V110 <= DATA-FINAL-W
+                   PERFORM ACUMULA-REVISOR
+                END-IF
+             END-READ
+           END-PERFORM.
+
+       ACUMULA-REVISOR SECTION.
+           SET TR-IDX TO 1.
+           SEARCH TAB-REVISOR-OCC
+              AT END
+                 ADD 1 TO QT-REVISOR-W
+                 MOVE REVISOR-V110 TO TR-REVISOR(QT-REVISOR-W)
+                 MOVE ZEROS TO TR-QT-EDICAO(QT-REVISOR-W)
+                              TR-QT-COPIA(QT-REVISOR-W)
+                              TR-QT-INSERT(QT-REVISOR-W)
+                 PERFORM SOMA-TIPO
+              WHEN TR-REVISOR(TR-IDX) = REVISOR-V110
+                 MOVE TR-IDX TO QT-REVISOR-W
+                 PERFORM SOMA-TIPO
+           END-SEARCH.
+
+       SOMA-TIPO SECTION.
+           EVALUATE TIPO-V110
+              WHEN 1 ADD 1 TO TR-QT-EDICAO(QT-REVISOR-W)
+              WHEN 2 ADD 1 TO TR-QT-COPIA(QT-REVISOR-W)
+              WHEN 3 ADD 1 TO TR-QT-INSERT(QT-REVISOR-W)
+           END-EVALUATE.
+
+       IMPRIME-RELATORIO SECTION.
+           MOVE DATA-INICIAL-W TO DATA-INI-REL.
+           MOVE DATA-FINAL-W   TO DATA-FIM-REL.
+           MOVE ZEROS TO LIN. PERFORM CABECALHO.
+           PERFORM VARYING TR-IDX FROM 1 BY 1
+                     UNTIL TR-IDX > QT-REVISOR-W
+              PERFORM MOVER-DADOS-REL
+              WRITE REG-RELAT FROM LINDET
+              ADD 1 TO LIN
+              IF LIN > 56 PERFORM CABECALHO END-IF
+           END-PERFORM.
+
+       MOVER-DADOS-REL SECTION.
+           MOVE SPACES              TO LINDET-REL
+           MOVE TR-REVISOR(TR-IDX)  TO LINDET-REL(1: 8) CODIGO-CG01
+           READ CGD001 INVALID KEY MOVE SPACES TO NOME-CG01.
+           MOVE NOME-CG01           TO LINDET-REL(11: 20)
+           MOVE TR-QT-EDICAO(TR-IDX)  TO LINDET-REL(32: 7)
+           MOVE TR-QT-COPIA(TR-IDX)   TO LINDET-REL(40: 7)
+           MOVE TR-QT-INSERT(TR-IDX)  TO LINDET-REL(48: 7)
+           COMPUTE TOTAL-REVISOR-W = TR-QT-EDICAO(TR-IDX)
+                 + TR-QT-COPIA(TR-IDX) + TR-QT-INSERT(TR-IDX)
+           MOVE TOTAL-REVISOR-W       TO LINDET-REL(56: 7).
+
+       CABECALHO SECTION.
+           ADD 1 TO PAGE-COUNT.  MOVE PAGE-COUNT TO PAG-REL.
+           IF PAGE-COUNT = 1
+              WRITE REG-RELAT FROM CAB01
+           ELSE WRITE REG-RELAT FROM CAB01 AFTER PAGE.
+           WRITE REG-RELAT FROM CAB02 AFTER 2.
+           WRITE REG-RELAT FROM CAB03.
+           WRITE REG-RELAT FROM CAB04.
+           WRITE REG-RELAT FROM CAB03.
+           MOVE 4 TO LIN.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE CGD001 VID110.
+           EXIT PROGRAM.
