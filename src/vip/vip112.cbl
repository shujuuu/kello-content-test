@@ -0,0 +1,113 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP112.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/08/2026.
+      *FUNÇÃO: Reatribuição em lote de FUNCIONARIO-V110/REVISOR-V110
+      *no VID110, para uso quando um editor ou revisor sai da equipe
+      *e todos os registros abertos precisam apontar para o novo
+      *responsável, num intervalo de DATA-V110.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX110.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW110.
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID110             PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  CODIGO-ANTIGO-W       PIC 9(6)     VALUE ZEROS.
+           05  CODIGO-NOVO-W         PIC 9(6)     VALUE ZEROS.
+           05  CAMPO-ALVO-W          PIC 9        VALUE ZEROS.
+      *    CAMPO-ALVO 1-REVISOR  2-FUNCIONARIO  3-AMBOS
+           05  DATA-INICIAL-W        PIC 9(8)     VALUE ZEROS.
+           05  DATA-FINAL-W          PIC 9(8)     VALUE ZEROS.
+           05  QT-ALTERADOS-W        PIC 9(6)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM PROCESSA-REATRIBUICAO
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W QT-ALTERADOS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VID110" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID110.
+           OPEN I-O VID110.
+           IF ST-VID110 <> "00"
+              DISPLAY "ERRO ABERTURA VID110: " ST-VID110
+              MOVE 1 TO ERRO-W.
+           IF COD-USUARIO-W NOT NUMERIC
+              DISPLAY "Executar pelo MENU"
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Codigo do funcionario antigo: "
+              ACCEPT CODIGO-ANTIGO-W FROM CONSOLE
+              DISPLAY "Codigo do funcionario novo: "
+              ACCEPT CODIGO-NOVO-W FROM CONSOLE
+              DISPLAY "Campo (1-REVISOR 2-FUNCIONARIO 3-AMBOS): "
+              ACCEPT CAMPO-ALVO-W FROM CONSOLE
+              DISPLAY "Data inicial (AAAAMMDD): "
+              ACCEPT DATA-INICIAL-W FROM CONSOLE
+              DISPLAY "Data final (AAAAMMDD): "
+              ACCEPT DATA-FINAL-W FROM CONSOLE
+           END-IF.
+
+       PROCESSA-REATRIBUICAO SECTION.
+           MOVE ZEROS TO CONTRATO-V110 ITEM-V110 TIPO-V110.
+           START VID110 KEY IS NOT < CHAVE-V110 INVALID KEY
+                 MOVE "10" TO ST-VID110.
+           PERFORM UNTIL ST-VID110 = "10"
+             READ VID110 NEXT RECORD AT END MOVE "10" TO ST-VID110
+              NOT AT END
+                IF DATA-V110 >= DATA-INICIAL-W
+                   AND DATA-V110 <= DATA-FINAL-W
+                   PERFORM AVALIA-REGISTRO
+                END-IF
+             END-READ
+           END-PERFORM.
+           DISPLAY "REGISTROS ALTERADOS: " QT-ALTERADOS-W.
+
+       AVALIA-REGISTRO SECTION.
+           MOVE ZEROS TO ERRO-W.
+           IF (CAMPO-ALVO-W = 1 OR CAMPO-ALVO-W = 3)
+              AND REVISOR-V110 = CODIGO-ANTIGO-W
+              MOVE CODIGO-NOVO-W TO REVISOR-V110
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF (CAMPO-ALVO-W = 2 OR CAMPO-ALVO-W = 3)
+              AND FUNCIONARIO-V110 = CODIGO-ANTIGO-W
+              MOVE CODIGO-NOVO-W TO FUNCIONARIO-V110
+              MOVE 1 TO ERRO-W
+           END-IF.
+           IF ERRO-W = 1
+              REWRITE REG-VID110
+              ADD 1 TO QT-ALTERADOS-W
+           END-IF.
+           MOVE ZEROS TO ERRO-W.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID110.
+           EXIT PROGRAM.
