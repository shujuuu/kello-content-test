@@ -0,0 +1,195 @@
+       COPY DSLANG.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIP113.
+       AUTHOR. MANUTENCAO KELLO.
+       DATE-WRITTEN. 08/09/2026.
+      *FUNÇÃO: Atualiza o campo IDENTIFICADOR-V100 de VID100 a partir
+      *de NR-FITA-V100/NR-FITAS-V100, conforme a virada de numeração
+      *de fita ocorrida em uma DATA-MOVTO de corte. Reaproveita a
+      *regra de conversão de GALHOVIP100-2, tornando-a um job de
+      *manutenção parametrizado (data de corte informada em tempo de
+      *execução, não mais fixa em código) e re-executável: registros
+      *com DATA-MOVTO-V100 <= corte não são alterados por uma nova
+      *execução, e se já tiverem sido alterados por uma execução
+      *anterior com data de corte errada, a alteração indevida e'
+      *desfeita a partir do histórico gravado em VI100HIS.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+         DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY VIPX100.
+           SELECT VI100HIS ASSIGN TO ARQUIVO-VI100HIS
+               ORGANIZATION INDEXED ACCESS MODE DYNAMIC
+               RECORD KEY CHAVE-VI100HIS
+               ALTERNATE RECORD KEY IS NR-FITA-H100V WITH DUPLICATES
+               FILE STATUS ST-VI100HIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY VIPW100.
+      *HISTORICO DAS ALTERACOES DE IDENTIFICADOR-V100 FEITAS POR ESTE
+      *JOB, PARA PERMITIR CONFERIR/REVERTER UMA VIRADA DE NUMERACAO DE
+      *FITA EXECUTADA COM DATA DE CORTE ERRADA. CHAVE = MOMENTO DA
+      *EXECUCAO + SEQUENCIAL DA ALTERACAO DENTRO DA EXECUCAO.
+       FD  VI100HIS.
+       01  REG-VI100HIS.
+           05  CHAVE-VI100HIS.
+               10  HORA-EXECUCAO-H100V   PIC 9(8).
+               10  SEQ-ALTERACAO-H100V   PIC 9(9).
+           05  DATA-CORTE-H100V          PIC 9(8).
+           05  DATA-MOVTO-H100V          PIC 9(8).
+           05  NR-FITA-H100V             PIC 9(9).
+           05  ANTES-IDENTIFICADOR-H100V PIC 9(9).
+           05  DEPOIS-IDENTIFICADOR-H100V PIC 9(9).
+       01  ARQUIVO-VI100HIS              PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77  DISPLAY-ERROR-NO          PIC 9(4).
+       01  VARIAVEIS.
+           05  ST-VID100             PIC XX       VALUE SPACES.
+           05  ST-VI100HIS           PIC XX       VALUE SPACES.
+           05  ERRO-W                PIC 9        VALUE ZEROS.
+           05  QT-LIDOS-W            PIC 9(7)     VALUE ZEROS.
+           05  QT-ALTERADOS-W        PIC 9(7)     VALUE ZEROS.
+           05  HORA-EXECUCAO-W       PIC 9(8)     VALUE ZEROS.
+           05  SEQ-ALTERACAO-W       PIC 9(9)     VALUE ZEROS.
+           05  QT-REVERTIDOS-W       PIC 9(7)     VALUE ZEROS.
+           05  ACHOU-HIST-W          PIC 9        VALUE ZEROS.
+           05  IDENTIFICADOR-ANTES-W PIC 9(9)     VALUE ZEROS.
+           05  EMP-REFERENCIA.
+               10  FILLER            PIC X(15)
+                   VALUE "\PROGRAMA\KELLO".
+               10  VAR1              PIC X VALUE "\".
+               10  EMP-REC           PIC XXX.
+               10  VAR2              PIC X VALUE "\".
+               10  ARQ-REC           PIC X(10).
+           05  EMPRESA-REF REDEFINES EMP-REFERENCIA PIC X(30).
+           05  DATA-CORTE-W          PIC 9(8)     VALUE ZEROS.
+           COPY "PARAMETR".
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS SECTION.
+           PERFORM INICIALIZA-PROGRAMA.
+           IF ERRO-W = 0
+              PERFORM ATUALIZA-IDENTIFICADORES
+           END-IF.
+           PERFORM FINALIZAR-PROGRAMA.
+
+       INICIALIZA-PROGRAMA SECTION.
+           ACCEPT PARAMETROS-W FROM COMMAND-LINE.
+           MOVE ZEROS TO ERRO-W QT-LIDOS-W QT-ALTERADOS-W
+                         QT-REVERTIDOS-W.
+           MOVE EMPRESA-W          TO EMP-REC
+           MOVE "VID100" TO ARQ-REC.  MOVE EMPRESA-REF TO PATH-VID100.
+           MOVE "VI100HIS" TO ARQ-REC.  MOVE EMPRESA-REF
+               TO ARQUIVO-VI100HIS.
+           OPEN I-O VID100.
+           IF ST-VID100 = "35"
+              OPEN OUTPUT VID100
+              CLOSE       VID100
+              OPEN I-O    VID100
+           END-IF.
+           IF ST-VID100 <> "00"
+              DISPLAY "ERRO ABERTURA VID100: " ST-VID100
+              MOVE 1 TO ERRO-W.
+           OPEN I-O VI100HIS.
+           IF ST-VI100HIS = "35"
+              OPEN OUTPUT VI100HIS
+              CLOSE       VI100HIS
+              OPEN I-O    VI100HIS
+           END-IF.
+           IF ST-VI100HIS <> "00"
+              DISPLAY "ERRO ABERTURA VI100HIS: " ST-VI100HIS
+              MOVE 1 TO ERRO-W.
+           IF ERRO-W = 0
+              DISPLAY "Data de corte do movimento (AAAAMMDD): "
+              ACCEPT DATA-CORTE-W FROM CONSOLE
+              ACCEPT HORA-EXECUCAO-W FROM TIME
+           END-IF.
+
+       ATUALIZA-IDENTIFICADORES SECTION.
+           INITIALIZE REG-VID100.
+           START VID100 KEY IS NOT LESS CHAVE-V100 INVALID KEY
+                 MOVE "10" TO ST-VID100.
+           PERFORM UNTIL ST-VID100 = "10"
+              READ VID100 NEXT RECORD AT END
+                   MOVE "10" TO ST-VID100
+              NOT AT END
+                   ADD 1 TO QT-LIDOS-W
+                   IF DATA-MOVTO-V100 > DATA-CORTE-W
+                      MOVE IDENTIFICADOR-V100 TO ANTES-IDENTIFICADOR-H100V
+                      IF NR-FITA-V100 > 9999
+                         MOVE NR-FITA-V100  TO IDENTIFICADOR-V100
+                      ELSE
+                         MOVE NR-FITAS-V100 TO IDENTIFICADOR-V100
+                      END-IF
+                      REWRITE REG-VID100
+                      ADD 1 TO QT-ALTERADOS-W
+                      PERFORM GRAVA-HISTORICO-V100
+                   ELSE
+                      PERFORM PROCURA-HISTORICO-V100
+                      IF ACHOU-HIST-W = 1
+                         MOVE IDENTIFICADOR-V100 TO
+                                        DEPOIS-IDENTIFICADOR-H100V
+                         MOVE IDENTIFICADOR-ANTES-W TO IDENTIFICADOR-V100
+                         REWRITE REG-VID100
+                         ADD 1 TO QT-REVERTIDOS-W
+                         MOVE IDENTIFICADOR-ANTES-W TO
+                                        ANTES-IDENTIFICADOR-H100V
+                         PERFORM GRAVA-HISTORICO-V100
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+           DISPLAY "VID100 LIDOS.....: " QT-LIDOS-W.
+           DISPLAY "VID100 ALTERADOS.: " QT-ALTERADOS-W.
+           DISPLAY "VID100 REVERTIDOS: " QT-REVERTIDOS-W.
+
+      *    UM REGISTRO COM DATA-MOVTO-V100 <= DATA DE CORTE INFORMADA
+      *    NESTA EXECUCAO NAO DEVERIA TER SIDO TOCADO. SE ELE APARECE EM
+      *    VI100HIS COM O IDENTIFICADOR-V100 ATUAL IGUAL AO
+      *    DEPOIS-IDENTIFICADOR-H100V DE UMA EXECUCAO ANTERIOR, E' PORQUE
+      *    AQUELA EXECUCAO USOU UMA DATA DE CORTE ERRADA (MENOR QUE A
+      *    DEVIDA) E ALTEROU ESTE REGISTRO INDEVIDAMENTE; DESFAZ A
+      *    ALTERACAO, RESTAURANDO O ANTES-IDENTIFICADOR-H100V DAQUELA
+      *    EXECUCAO E REGISTRANDO A PROPRIA REVERSAO EM VI100HIS.
+       PROCURA-HISTORICO-V100 SECTION.
+           MOVE ZEROS TO ACHOU-HIST-W IDENTIFICADOR-ANTES-W.
+           MOVE NR-FITA-V100 TO NR-FITA-H100V.
+           START VI100HIS KEY IS NOT LESS NR-FITA-H100V INVALID KEY
+                 MOVE "10" TO ST-VI100HIS.
+           IF ST-VI100HIS = "00"
+              PERFORM UNTIL ST-VI100HIS = "10"
+                 READ VI100HIS NEXT RECORD AT END
+                      MOVE "10" TO ST-VI100HIS
+                 NOT AT END
+                      IF NR-FITA-H100V <> NR-FITA-V100
+                         MOVE "10" TO ST-VI100HIS
+                      ELSE
+                         IF DEPOIS-IDENTIFICADOR-H100V = IDENTIFICADOR-V100
+                            MOVE 1 TO ACHOU-HIST-W
+                            MOVE ANTES-IDENTIFICADOR-H100V TO
+                                                 IDENTIFICADOR-ANTES-W
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       GRAVA-HISTORICO-V100 SECTION.
+           ADD 1 TO SEQ-ALTERACAO-W.
+           MOVE HORA-EXECUCAO-W       TO HORA-EXECUCAO-H100V
+           MOVE SEQ-ALTERACAO-W       TO SEQ-ALTERACAO-H100V
+           MOVE DATA-CORTE-W          TO DATA-CORTE-H100V
+           MOVE DATA-MOVTO-V100       TO DATA-MOVTO-H100V
+           MOVE NR-FITA-V100          TO NR-FITA-H100V
+           MOVE IDENTIFICADOR-V100    TO DEPOIS-IDENTIFICADOR-H100V
+           WRITE REG-VI100HIS INVALID KEY CONTINUE END-WRITE.
+
+       FINALIZAR-PROGRAMA SECTION.
+           CLOSE VID100 VI100HIS.
+           EXIT PROGRAM.
