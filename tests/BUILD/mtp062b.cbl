@@ -23,6 +23,12 @@
 
            copy iepx011.
 
+           copy mtpx062.
+
+           copy mtpx021.
+
+           COPY DSPX001.
+
            select   ordserv assign       to arquivo-ordserv
                             organization is line sequential
                             access mode  is      sequential
@@ -34,6 +40,21 @@
                             record key   is        chave-wk
                             file status  is         st-work.
 
+           select   navegador-teste assign to caminho-navegador-teste-w
+                            organization is line sequential
+                            access mode  is      sequential
+                            file  status is      st-navegador-w.
+
+           select   etiq-csv assign       to    arquivo-csv-w
+                            organization is line sequential
+                            access mode  is      sequential
+                            file  status is      st-csv-w.
+
+           select   relatorio-etiq assign to    arquivo-rel-w
+                            organization is line sequential
+                            access mode  is      sequential
+                            file  status is      st-rel-w.
+
        data division.
        file section.
 
@@ -45,6 +66,12 @@
 
            copy iepw011.
 
+           copy mtpw062.
+
+           copy mtpw021.
+
+           COPY DSPW001.
+
        fd ordserv.
        01 reg-ordserv                          pic x(450).
 
@@ -54,6 +81,17 @@
              10 folha-wk                       pic 9(05).
              10 numero-etiqueta-wk             pic 9(02).
              10 desc-etiqueta-wk               pic x(09).
+          05 contrato-wk                       pic 9(08).
+          05 seq-wk                            pic 9(03).
+
+       fd navegador-teste.
+       01 reg-navegador-teste                   pic x(01).
+
+       fd etiq-csv.
+       01 reg-csv                               pic x(200).
+
+       fd relatorio-etiq.
+       01 reg-rel                               pic x(200).
 
        working-storage section.
        78 dialog-system       value "DSGRUN".
@@ -80,6 +118,41 @@
        01 pagina1             pic 9(02) value zeros.
        01 numero-pagina       pic 9(05) value zeros.
        01 aux-numero-pagina   pic 9(05) value zeros.
+       01 layout-cod-w        pic 9(01) value 1.
+      *    LAYOUT-COD 1-PIMACO 20/FOLHA  2-PIMACO 24/FOLHA
+      *               3-PIMACO 30/FOLHA
+       01 qtde-etiq-pagina-w  pic 9(02) value 20.
+       01 contador-etiq-pagina-w pic 9(02) value zeros.
+       01 contador-tela-w     pic 9(02) value zeros.
+       01 slot-etiqueta-w     pic 9(02) value zeros.
+       01 grupo-etiqueta-w    pic 9(02) value zeros.
+       01 aux-subpagina-w     pic 9(02) value 1.
+       01 total-subpaginas-w  pic 9(02) value 1.
+       01 achou-etiqueta-w    pic x(01) value "N".
+       01 aux-divisao-w       pic 9(04) value zeros.
+       01 st-mtc062           pic x(02) value "00".
+       01 path-mtc062         pic x(30) value spaces.
+       01 st-mtd021           pic x(02) value "00".
+       01 path-mtd021         pic x(30) value spaces.
+      *    FOLHA-REIMPRESSAO-W = ZEROS-> IMPRESSAO NORMAL, DESDE A
+      *    PRIMEIRA FOLHA (E MARCA MTD021). > ZEROS -> REIMPRESSAO
+      *    PARCIAL A PARTIR DA FOLHA INFORMADA (RECUPERACAO DE ENGASGO
+      *    DE PAPEL), SEM REPETIR FOLHAS ANTERIORES E SEM MARCAR MTD021
+      *    NOVAMENTE.
+       01 folha-reimpressao-w pic 9(05) value zeros.
+       01 st-dsd001           pic x(02) value "00".
+       01 ja-impresso-w       pic x(01) value "N".
+       01 data-impressao-w    pic 9(08) value zeros.
+       01 caminho-navegador-w pic x(100) value spaces.
+       01 st-navegador-w      pic x(02) value "00".
+       01 caminho-navegador-teste-w pic x(100) value spaces.
+       01 arquivo-csv-w       pic x(60) value spaces.
+       01 st-csv-w            pic x(02) value "00".
+       01 arquivo-rel-w       pic x(60) value spaces.
+       01 st-rel-w            pic x(02) value "00".
+       01 relatorio-etiq-ok-w pic x(01) value "N".
+       01 status-relatorio-w  pic x(40) value spaces.
+       01 linha-relatorio-w   pic x(200) value spaces.
        01 limpar-etiquetas    pic x(01) value spaces.
        01 ok                  pic x(01).
        01 pode                pic x(01).
@@ -165,7 +238,47 @@
            MOVE "MTD019"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-MTD019.
            MOVE "MTD020"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-MTD020.
            MOVE "IED011"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-IED011.
+           MOVE "MTC062"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-MTC062.
+           MOVE "MTD021"  TO ARQ-REC. MOVE EMPRESA-REF TO PATH-MTD021.
            OPEN INPUT MTD019 MTD020 IED011 CAD010
+           OPEN I-O MTC062
+           IF ST-MTC062 = "35"
+              OPEN OUTPUT MTC062
+              CLOSE       MTC062
+              OPEN I-O    MTC062
+           END-IF.
+           OPEN I-O MTD021
+           IF ST-MTD021 = "35"
+              OPEN OUTPUT MTD021
+              CLOSE       MTD021
+              OPEN I-O    MTD021
+           END-IF.
+           MOVE "DSD001" TO ARQ-REC. MOVE EMPRESA-REF TO PATH-DSD001.
+           OPEN I-O DSD001
+           IF ST-DSD001 = "35"
+              OPEN OUTPUT DSD001
+              CLOSE       DSD001
+              OPEN I-O    DSD001
+           END-IF.
+           PERFORM 021-VERIFICA-VERSAO-TELA.
+           ACCEPT DATA-IMPRESSAO-W FROM DATE YYYYMMDD.
+           MOVE 1 TO CHAVE-C062.
+           READ MTC062 KEY IS CHAVE-C062 INVALID KEY
+                MOVE 1     TO LAYOUT-COD-C062
+                MOVE SPACES TO CAMINHO-NAVEGADOR-C062.
+           MOVE LAYOUT-COD-C062        TO LAYOUT-COD-W.
+           MOVE CAMINHO-NAVEGADOR-C062 TO CAMINHO-NAVEGADOR-W.
+           EVALUATE LAYOUT-COD-W
+              WHEN 2  MOVE 24 TO QTDE-ETIQ-PAGINA-W
+              WHEN 3  MOVE 30 TO QTDE-ETIQ-PAGINA-W
+              WHEN OTHER MOVE 20 TO QTDE-ETIQ-PAGINA-W
+           END-EVALUATE.
+      *    NUMERO DE TELAS/SUBPAGINAS DE 20 ETIQUETAS NECESSARIAS PARA
+      *    EXIBIR UMA FOLHA COMPLETA (1 PARA LAYOUT 20/FOLHA, 2 PARA
+      *    24 OU 30/FOLHA).
+           COMPUTE TOTAL-SUBPAGINAS-W = ((QTDE-ETIQ-PAGINA-W - 1) / 20)
+                   + 1.
+           MOVE ZEROS TO CONTADOR-ETIQ-PAGINA-W CONTADOR-TELA-W.
            IF ST-CAD010 <> "00"
               STRING "ERRO ABERTURA CAD010: " ST-CAD010 INTO MENSAGEM
               MOVE "C" TO TIPO-MSG
@@ -198,6 +311,8 @@
            initialize pagina1
            move 1 to numero-pagina
            move 1 to aux-numero-pagina
+           move 1 to aux-subpagina-w
+           move zeros to folha-reimpressao-w
 
            open output work
            close       work.
@@ -205,6 +320,42 @@
        020-rotina-inicial-fim.
            exit.
 
+       021-verifica-versao-tela section.
+      *    confere a versao atual da tela contra a ultima registrada
+      *    em dsd001, gravando um novo registro de historico somente
+      *    quando a tela for redesenhada (versao diferente).
+           move "MTP062B" to nome-programa-ds1.
+           move 99999     to seq-ds1.
+           start dsd001 key is not > chave-ds1 invalid key
+                 move "10" to st-dsd001.
+           if st-dsd001 <> "10"
+              read dsd001 next record at end move "10" to st-dsd001
+              end-read
+           end-if.
+           if st-dsd001 = "10" or nome-programa-ds1 <> "MTP062B"
+              move zeros     to seq-ds1
+              move spaces    to data-block-versao-ds1 versao-tela-ds1
+              move "MTP062B" to nome-programa-ds1
+           end-if.
+           if data-block-versao-ds1 <> ds-data-block-version-no
+              or versao-tela-ds1 <> ds-version-no
+              perform 022-grava-versao-tela
+           end-if.
+       021-verifica-versao-tela-fim.
+           exit.
+
+       022-grava-versao-tela section.
+           move "MTP062B"                to nome-programa-ds1.
+           add 1                         to seq-ds1.
+           move ds-data-block-version-no to data-block-versao-ds1.
+           move ds-version-no            to versao-tela-ds1.
+           accept data-verific-ds1 from date yyyymmdd.
+           accept hora-verific-ds1 from time.
+           move cod-usuario-w            to usuario-verific-ds1.
+           write reg-dsd001 invalid key continue end-write.
+       022-grava-versao-tela-fim.
+           exit.
+
        030-rotina-principal section.
            perform 050-call-dialog-system.
            perform 060-processar-cobol.
@@ -215,7 +366,7 @@
            if  abriu-gs = "S"
                move    ds-quit-set to ds-control
                perform 050-call-dialog-system.
-           close mtd019 mtd020 ied011 cad010
+           close mtd019 mtd020 ied011 cad010 mtc062 mtd021 dsd001
            perform 045-fim-prog.
        040-rotina-final-fim.
            exit.
@@ -248,20 +399,20 @@
       *                 if tipo-etiqueta = 1
       *                    perform 800-etiqueta-numerica
       *                 else
+                           move zeros to folha-reimpressao-w
                            perform 700-imprimir-etiqueta
+                           perform 740-abrir-navegador
       *                 end-if
 
-                        move spaces to arq-explorer
-                           STRING
-                        '"C:\Program Files (x86)\Google\Chrome\Applicati
-      -                 'on\"' 'chrome file:///c:/tempsis/'
-                                  usuario-w ".HTM" into arq-explorer
-
-      *                 '"c:\program files\internet explorer\"'
-      *                 'iexplore.exe file:///c:/tempsis/'
-      *                           usuario-w ".HTM" into arq-explorer
-                        move "CHAMAR-EXPLORER" to ds-procedure
-                        perform 050-call-dialog-system
+      *        REIMPRESSAO PARCIAL (RECUPERACAO DE ENGASGO DE PAPEL): GERA
+      *        NOVAMENTE O HTML APENAS A PARTIR DA PAGINA ATUALMENTE
+      *        EXIBIDA NA TELA (AUX-NUMERO-PAGINA, AJUSTADA PELO OPERADOR
+      *        COM "A"/"F"), SEM REPETIR AS PAGINAS JA IMPRESSAS COM
+      *        SUCESSO E SEM MARCAR NOVAMENTE MTD021 (JA MARCADO NA
+      *        IMPRESSAO ORIGINAL COMPLETA).
+               when "R" move aux-numero-pagina to folha-reimpressao-w
+                        perform 700-imprimir-etiqueta
+                        perform 740-abrir-navegador
 
                when "A" perform 061-anterior
                when "F" perform 062-proximo
@@ -270,6 +421,8 @@
                         move 0 to etiquetas-movidas
                         move 1 to numero-pagina
                         move 1 to aux-numero-pagina
+                        move 1 to aux-subpagina-w
+                        move zeros to folha-reimpressao-w
                         initialize pagina1
                         perform 063-carregar-pagina
            end-evaluate.
@@ -288,148 +441,57 @@
 
 
        061-anterior section.
-           open input work
-           initialize reg-work
-           if aux-numero-pagina = 1
+      *    "A"/ANTERIOR NAVEGA POR SUBPAGINA (BLOCO DE ATE 20 ETIQUETAS
+      *    NA TELA), NAO POR FOLHA, JA QUE UMA FOLHA DE 24 OU 30
+      *    ETIQUETAS OCUPA MAIS DE UM BLOCO DE TELA (VER
+      *    CALCULAR-SLOT-ETIQUETA/GRUPO-ETIQUETA-W).
+           if aux-numero-pagina = 1 and aux-subpagina-w = 1
               move "Página Inicial" to mensagem
               move "C" to tipo-msg
               perform 140-exibir-mensagem
            else
-              move spaces to desc-etiqueta1
-                             desc-etiqueta2
-                             desc-etiqueta3
-                             desc-etiqueta4
-                             desc-etiqueta5
-                             desc-etiqueta6
-                             desc-etiqueta7
-                             desc-etiqueta8
-                             desc-etiqueta9
-                             desc-etiqueta10
-                             desc-etiqueta11
-                             desc-etiqueta12
-                             desc-etiqueta13
-                             desc-etiqueta14
-                             desc-etiqueta15
-                             desc-etiqueta16
-                             desc-etiqueta17
-                             desc-etiqueta18
-                             desc-etiqueta19
-                             desc-etiqueta20
-
-              compute aux-numero-pagina = aux-numero-pagina - 1
-              initialize reg-work
-              move aux-numero-pagina to folha-wk
-              start work key is not less chave-wk invalid key
-                   move "10" to st-work
-              end-start
-              perform until st-work = "10"
-                   read work next at end
-                        move "10" to st-work
-                   not at end
-                        if aux-numero-pagina <> folha-wk
-                           move "10" to st-work
-                        else
-                      evaluate numero-etiqueta-wk
-                        when 1  move desc-etiqueta-wk to desc-etiqueta1
-                        when 2  move desc-etiqueta-wk to desc-etiqueta2
-                        when 3  move desc-etiqueta-wk to desc-etiqueta3
-                        when 4  move desc-etiqueta-wk to desc-etiqueta4
-                        when 5  move desc-etiqueta-wk to desc-etiqueta5
-                        when 6  move desc-etiqueta-wk to desc-etiqueta6
-                        when 7  move desc-etiqueta-wk to desc-etiqueta7
-                        when 8  move desc-etiqueta-wk to desc-etiqueta8
-                        when 9  move desc-etiqueta-wk to desc-etiqueta9
-                        when 10 move desc-etiqueta-wk to desc-etiqueta10
-                        when 11 move desc-etiqueta-wk to desc-etiqueta11
-                        when 12 move desc-etiqueta-wk to desc-etiqueta12
-                        when 13 move desc-etiqueta-wk to desc-etiqueta13
-                        when 14 move desc-etiqueta-wk to desc-etiqueta14
-                        when 15 move desc-etiqueta-wk to desc-etiqueta15
-                        when 16 move desc-etiqueta-wk to desc-etiqueta16
-                        when 17 move desc-etiqueta-wk to desc-etiqueta17
-                        when 18 move desc-etiqueta-wk to desc-etiqueta18
-                        when 19 move desc-etiqueta-wk to desc-etiqueta19
-                        when 20 move desc-etiqueta-wk to desc-etiqueta20
-                      end-evaluate
-                        end-if
-                   end-read
-              end-perform
-           end-if
-           close work.
+              if aux-subpagina-w > 1
+                 compute aux-subpagina-w = aux-subpagina-w - 1
+              else
+                 compute aux-numero-pagina = aux-numero-pagina - 1
+                 move total-subpaginas-w to aux-subpagina-w
+              end-if
+              perform 063-carregar-pagina
+           end-if.
        061-anterior-fim.
            exit.
 
        062-proximo section.
-           open input work
-           initialize reg-work
-           compute aux-numero-pagina = aux-numero-pagina + 1
-           move spaces to desc-etiqueta1
-                          desc-etiqueta2
-                          desc-etiqueta3
-                          desc-etiqueta4
-                          desc-etiqueta5
-                          desc-etiqueta6
-                          desc-etiqueta7
-                          desc-etiqueta8
-                          desc-etiqueta9
-                          desc-etiqueta10
-                          desc-etiqueta11
-                          desc-etiqueta12
-                          desc-etiqueta13
-                          desc-etiqueta14
-                          desc-etiqueta15
-                          desc-etiqueta16
-                          desc-etiqueta17
-                          desc-etiqueta18
-                          desc-etiqueta19
-                          desc-etiqueta20
-
-           initialize reg-work
-           move aux-numero-pagina to folha-wk
-           start work key is not less chave-wk invalid key
-                move "10" to st-work
-                move "Página Final" to mensagem
-                move "C" to tipo-msg
-                perform 140-exibir-mensagem
-                compute aux-numero-pagina = aux-numero-pagina - 1
-           end-start
-           perform until st-work = "10"
-                read work next at end
-                     move "10" to st-work
-                not at end
-                     if aux-numero-pagina <> folha-wk
-                        move "10" to st-work
-                     else
-                   evaluate numero-etiqueta-wk
-                     when 1  move desc-etiqueta-wk to desc-etiqueta1
-                     when 2  move desc-etiqueta-wk to desc-etiqueta2
-                     when 3  move desc-etiqueta-wk to desc-etiqueta3
-                     when 4  move desc-etiqueta-wk to desc-etiqueta4
-                     when 5  move desc-etiqueta-wk to desc-etiqueta5
-                     when 6  move desc-etiqueta-wk to desc-etiqueta6
-                     when 7  move desc-etiqueta-wk to desc-etiqueta7
-                     when 8  move desc-etiqueta-wk to desc-etiqueta8
-                     when 9  move desc-etiqueta-wk to desc-etiqueta9
-                     when 10 move desc-etiqueta-wk to desc-etiqueta10
-                     when 11 move desc-etiqueta-wk to desc-etiqueta11
-                     when 12 move desc-etiqueta-wk to desc-etiqueta12
-                     when 13 move desc-etiqueta-wk to desc-etiqueta13
-                     when 14 move desc-etiqueta-wk to desc-etiqueta14
-                     when 15 move desc-etiqueta-wk to desc-etiqueta15
-                     when 16 move desc-etiqueta-wk to desc-etiqueta16
-                     when 17 move desc-etiqueta-wk to desc-etiqueta17
-                     when 18 move desc-etiqueta-wk to desc-etiqueta18
-                     when 19 move desc-etiqueta-wk to desc-etiqueta19
-                     when 20 move desc-etiqueta-wk to desc-etiqueta20
-                   end-evaluate
-                     end-if
-                end-read
-           end-perform
-           close work.
+      *    "F"/PROXIMO, ANALOGO A 061-ANTERIOR: AVANCA UMA SUBPAGINA
+      *    DENTRO DA FOLHA ATUAL E SO PASSA PARA A FOLHA SEGUINTE
+      *    QUANDO A ULTIMA SUBPAGINA DA FOLHA JA ESTIVER SENDO EXIBIDA.
+           if aux-subpagina-w < total-subpaginas-w
+              add 1 to aux-subpagina-w
+           else
+              add 1 to aux-numero-pagina
+              move 1 to aux-subpagina-w
+           end-if
+           perform 063-carregar-pagina
+           if achou-etiqueta-w = "N"
+              if aux-subpagina-w > 1
+                 compute aux-subpagina-w = aux-subpagina-w - 1
+              else
+                 compute aux-numero-pagina = aux-numero-pagina - 1
+                 move total-subpaginas-w to aux-subpagina-w
+              end-if
+              move "Página Final" to mensagem
+              move "C" to tipo-msg
+              perform 140-exibir-mensagem
+              perform 063-carregar-pagina
+           end-if.
        062-proximo-fim.
            exit.
 
        063-carregar-pagina section.
+      *    CARREGA NA TELA A SUBPAGINA (BLOCO DE ATE 20 ETIQUETAS)
+      *    INDICADA POR AUX-NUMERO-PAGINA/AUX-SUBPAGINA-W, DEVOLVENDO
+      *    ACHOU-ETIQUETA-W = "N" QUANDO A SUBPAGINA PEDIDA NAO EXISTE
+      *    (FIM DAS ETIQUETAS ENFILEIRADAS).
            open input work
            move spaces to desc-etiqueta1
                           desc-etiqueta2
@@ -452,6 +514,7 @@
                           desc-etiqueta19
                           desc-etiqueta20
 
+           move "N" to achou-etiqueta-w
            initialize reg-work
            move aux-numero-pagina to folha-wk
            start work key is not less chave-wk invalid key
@@ -464,29 +527,37 @@
                      if aux-numero-pagina <> folha-wk
                         move "10" to st-work
                      else
-                   evaluate numero-etiqueta-wk
-                     when 1  move desc-etiqueta-wk to desc-etiqueta1
-                     when 2  move desc-etiqueta-wk to desc-etiqueta2
-                     when 3  move desc-etiqueta-wk to desc-etiqueta3
-                     when 4  move desc-etiqueta-wk to desc-etiqueta4
-                     when 5  move desc-etiqueta-wk to desc-etiqueta5
-                     when 6  move desc-etiqueta-wk to desc-etiqueta6
-                     when 7  move desc-etiqueta-wk to desc-etiqueta7
-                     when 8  move desc-etiqueta-wk to desc-etiqueta8
-                     when 9  move desc-etiqueta-wk to desc-etiqueta9
-                     when 10 move desc-etiqueta-wk to desc-etiqueta10
-                     when 11 move desc-etiqueta-wk to desc-etiqueta11
-                     when 12 move desc-etiqueta-wk to desc-etiqueta12
-                     when 13 move desc-etiqueta-wk to desc-etiqueta13
-                     when 14 move desc-etiqueta-wk to desc-etiqueta14
-                     when 15 move desc-etiqueta-wk to desc-etiqueta15
-                     when 16 move desc-etiqueta-wk to desc-etiqueta16
-                     when 17 move desc-etiqueta-wk to desc-etiqueta17
-                     when 18 move desc-etiqueta-wk to desc-etiqueta18
-                     when 19 move desc-etiqueta-wk to desc-etiqueta19
-                     when 20 move desc-etiqueta-wk to desc-etiqueta20
-                   end-evaluate
-                     end-if
+                   perform calcular-slot-etiqueta
+                   if grupo-etiqueta-w = aux-subpagina-w
+                      move "S" to achou-etiqueta-w
+                      evaluate slot-etiqueta-w
+                        when 1  move desc-etiqueta-wk to desc-etiqueta1
+                        when 2  move desc-etiqueta-wk to desc-etiqueta2
+                        when 3  move desc-etiqueta-wk to desc-etiqueta3
+                        when 4  move desc-etiqueta-wk to desc-etiqueta4
+                        when 5  move desc-etiqueta-wk to desc-etiqueta5
+                        when 6  move desc-etiqueta-wk to desc-etiqueta6
+                        when 7  move desc-etiqueta-wk to desc-etiqueta7
+                        when 8  move desc-etiqueta-wk to desc-etiqueta8
+                        when 9  move desc-etiqueta-wk to desc-etiqueta9
+                        when 10 move desc-etiqueta-wk to desc-etiqueta10
+                        when 11 move desc-etiqueta-wk to desc-etiqueta11
+                        when 12 move desc-etiqueta-wk to desc-etiqueta12
+                        when 13 move desc-etiqueta-wk to desc-etiqueta13
+                        when 14 move desc-etiqueta-wk to desc-etiqueta14
+                        when 15 move desc-etiqueta-wk to desc-etiqueta15
+                        when 16 move desc-etiqueta-wk to desc-etiqueta16
+                        when 17 move desc-etiqueta-wk to desc-etiqueta17
+                        when 18 move desc-etiqueta-wk to desc-etiqueta18
+                        when 19 move desc-etiqueta-wk to desc-etiqueta19
+                        when 20 move desc-etiqueta-wk to desc-etiqueta20
+                      end-evaluate
+                   else
+                      if grupo-etiqueta-w > aux-subpagina-w
+                         move "10" to st-work
+                      end-if
+                   end-if
+                        end-if
                 end-read
            end-perform
            close work.
@@ -606,7 +677,8 @@
                                  nao-gerou-album-mtg <> 1)
                                  if fogo-mtg <> 1 and 8
                                     perform verificar-produtos
-                                    if pode = "S"
+                                    perform verificar-impresso
+                                    if pode = "S" and ja-impresso-w = "N"
                                        add 1    to total-etiquetas
                                     end-if
                                  end-if
@@ -707,8 +779,18 @@
 
       *---------------- joga folha a folha
 
+              move "c:\tempsis\relatorio_etiquetas.txt" to arquivo-rel-w
+              open output relatorio-etiq
+              if st-rel-w <> "00"
+                 move "N" to relatorio-etiq-ok-w
+              else
+                 move "S" to relatorio-etiq-ok-w
+                 move "CONTRATO/ALBUM;SITUACAO" to reg-rel
+                 write reg-rel
+              end-if
               initialize reg-mtd019
               move 1 to aux-numero-pagina
+              move 1 to aux-subpagina-w
               move acp-contrato  to contrato-mt19
               move acp-album-ini to seq-mt19
               start mtd019 key is not less album-mt19 invalid key
@@ -731,101 +813,53 @@
                                     nao-gerou-album-mtg <> 1)
                                     if fogo-mtg <> 1 and 8
                                        perform verificar-produtos
-                                       if pode = "S"
+                                       perform verificar-impresso
+                                       if pode = "S" and ja-impresso-w = "N"
+                                          move "ENFILEIRADA" to
+                                                          status-relatorio-w
                                           add 1 to etiquetas-movidas
                                           perform mover-dados
+                                       else
+                                          if ja-impresso-w = "S"
+                                             move "IGNORADA - ALBUM JA IMPRESSO"
+                                                     to status-relatorio-w
+                                          else
+                                             move
+                                             "IGNORADA - PRODUTO NAO SELECIONADO"
+                                                     to status-relatorio-w
+                                          end-if
                                        end-if
+                                    else
+                                       move "IGNORADA - MARCADA COMO FOGO"
+                                               to status-relatorio-w
                                     end-if
+                                 else
+                                    move "IGNORADA - ALBUM NAO GERADO (OPCAO)"
+                                            to status-relatorio-w
                                  end-if
+                                 perform gravar-linha-relatorio
                             end-read
                          end-if
                       end-if
                   end-read
               end-perform
+              if relatorio-etiq-ok-w = "S"
+                 close relatorio-etiq
+                 string "Relação de etiquetas enfileiradas/ignoradas em "
+                        arquivo-rel-w delimited by space
+                                       into mensagem
+                 move "C" to tipo-msg
+                 perform 140-exibir-mensagem
+              end-if
            end-if
 
 
-           move spaces to desc-etiqueta1
-                          desc-etiqueta2
-                          desc-etiqueta3
-                          desc-etiqueta4
-                          desc-etiqueta5
-                          desc-etiqueta6
-                          desc-etiqueta7
-                          desc-etiqueta8
-                          desc-etiqueta9
-                          desc-etiqueta10
-                          desc-etiqueta11
-                          desc-etiqueta12
-                          desc-etiqueta13
-                          desc-etiqueta14
-                          desc-etiqueta15
-                          desc-etiqueta16
-                          desc-etiqueta17
-                          desc-etiqueta18
-                          desc-etiqueta19
-                          desc-etiqueta20
+      *    RECARREGA A TELA NA 1A SUBPAGINA DA 1A FOLHA (063-CARREGAR-
+      *    PAGINA JA TRATA O CASO DE LAYOUT 24/30 POR FOLHA).
            close      work
-           open input work
-           initialize reg-work
-           start work key is not less chave-wk invalid key
-               move "N" to st-work
-           end-start
-           perform until st-work = "10"
-               read work next at end
-                   move "10" to st-work
-               not at end
-                   if folha-wk <> 1
-                      move "10" to st-work
-                   else
-                      evaluate numero-etiqueta-wk
-                        when 1  move desc-etiqueta-wk
-                                  to desc-etiqueta1
-                        when 2  move desc-etiqueta-wk
-                                  to desc-etiqueta2
-                        when 3  move desc-etiqueta-wk
-                                  to desc-etiqueta3
-                        when 4  move desc-etiqueta-wk
-                                  to desc-etiqueta4
-                        when 5  move desc-etiqueta-wk
-                                  to desc-etiqueta5
-                        when 6  move desc-etiqueta-wk
-                                  to desc-etiqueta6
-                        when 7  move desc-etiqueta-wk
-                                  to desc-etiqueta7
-                        when 8  move desc-etiqueta-wk
-                                  to desc-etiqueta8
-                        when 9  move desc-etiqueta-wk
-                                  to desc-etiqueta9
-                        when 10 move desc-etiqueta-wk
-                                  to desc-etiqueta10
-                        when 11 move desc-etiqueta-wk
-                                  to desc-etiqueta11
-                        when 12 move desc-etiqueta-wk
-                                  to desc-etiqueta12
-                        when 13 move desc-etiqueta-wk
-                                  to desc-etiqueta13
-                        when 14 move desc-etiqueta-wk
-                                  to desc-etiqueta14
-                        when 15 move desc-etiqueta-wk
-                                  to desc-etiqueta15
-                        when 16 move desc-etiqueta-wk
-                                  to desc-etiqueta16
-                        when 17 move desc-etiqueta-wk
-                                  to desc-etiqueta17
-                        when 18 move desc-etiqueta-wk
-                                  to desc-etiqueta18
-                        when 19 move desc-etiqueta-wk
-                                  to desc-etiqueta19
-                        when 20 move desc-etiqueta-wk
-                                  to desc-etiqueta20
-                      end-evaluate
-                   end-if
-               end-read
-           end-perform
-      *    move 1 to numero-pagina
            move 1 to aux-numero-pagina
-           close work.
+           move 1 to aux-subpagina-w
+           perform 063-carregar-pagina.
        500-incluir-fim.
            exit.
 
@@ -860,7 +894,34 @@
        verificar-produtos-fim.
            exit.
 
+       verificar-impresso section.
+           move contrato-mt19 to contrato-m21
+           move seq-mt19      to seq-m21
+           read mtd021 key is chave-m21 invalid key
+                move "N" to ja-impresso-w
+           not invalid key
+                move "S" to ja-impresso-w
+           end-read.
+       verificar-impresso-fim.
+           exit.
+
+       gravar-linha-relatorio section.
+      *    GRAVA UMA LINHA DO RELATORIO PREVIO DE ETIQUETAS, MOSTRANDO
+      *    CADA CONTRATO/ALBUM AVALIADO E SE FOI ENFILEIRADO OU
+      *    IGNORADO (E O MOTIVO), ANTES DA IMPRESSAO EFETIVA.
+           if relatorio-etiq-ok-w = "S"
+              move spaces to linha-relatorio-w
+              string contrato-mt19 "/" seq-mt19 ";" status-relatorio-w
+                     delimited by size into linha-relatorio-w
+              move linha-relatorio-w to reg-rel
+              write reg-rel
+           end-if.
+       gravar-linha-relatorio-fim.
+           exit.
+
        mover-dados section.
+           move contrato-mt19 to contrato-wk.
+           move seq-mt19      to seq-wk.
            perform qtde-copias times
                                  move "N" to ok
             if numero-pagina > 0 and limpar-etiquetas = "S"
@@ -911,205 +972,399 @@
             if ok = "N" and desc-etiqueta1 = spaces and selecao1 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta1
                move numero-pagina  to folha-wk
-               move 1              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta1 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao1
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao1
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao1
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta2 = spaces and selecao2 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta2
                move numero-pagina  to folha-wk
-               move 2              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta2 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao2
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao2
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao2
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta3 = spaces and selecao3 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta3
                move numero-pagina  to folha-wk
-               move 3              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta3 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao3
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao3
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao3
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta4 = spaces and selecao4 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta4
                move numero-pagina  to folha-wk
-               move 4              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta4 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao4
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao4
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao4
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta5 = spaces and selecao5 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta5
                move numero-pagina  to folha-wk
-               move 5              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta5 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao5
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao5
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao5
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta6 = spaces and selecao6 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta6
                move numero-pagina  to folha-wk
-               move 6              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta6 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao6
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao6
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao6
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta7 = spaces and selecao7 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta7
                move numero-pagina  to folha-wk
-               move 7              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta7 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao7
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao7
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao7
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta8 = spaces and selecao8 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta8
                move numero-pagina  to folha-wk
-               move 8              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta8 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao8
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao8
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao8
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta9 = spaces and selecao9 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta9
                move numero-pagina  to folha-wk
-               move 9              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta9 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao9
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao9
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao9
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta10 = spaces and selecao10 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta10
                move numero-pagina   to folha-wk
-               move 10              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta10 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao10
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao10
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao10
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta11 = spaces and selecao11 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta11
                move numero-pagina   to folha-wk
-               move 11              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta11 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao11
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao11
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao11
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta12 = spaces and selecao12 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta12
                move numero-pagina   to folha-wk
-               move 12              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta12 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao12
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao12
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao12
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta13 = spaces and selecao13 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta13
                move numero-pagina   to folha-wk
-               move 13              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta13 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao13
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao13
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao13
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta14 = spaces and selecao14 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta14
                move numero-pagina   to folha-wk
-               move 14              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta14 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao14
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao14
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao14
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta15 = spaces and selecao15 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta15
                move numero-pagina   to folha-wk
-               move 15              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta15 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao15
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao15
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao15
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta16 = spaces and selecao16 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta16
                move numero-pagina   to folha-wk
-               move 16              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta16 to desc-etiqueta-wk
                move "S" to ok
                write reg-work
-               move "N" to limpar-etiquetas
-                           selecao16
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao16
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao16
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta17 = spaces and selecao17 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta17
                move numero-pagina   to folha-wk
-               move 17              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta17 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao17
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao17
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao17
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta18 = spaces and selecao18 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta18
                move numero-pagina   to folha-wk
-               move 18              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta18 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao18
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao18
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao18
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta19 = spaces and selecao19 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta19
                move numero-pagina   to folha-wk
-               move 19              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta19 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               move "N" to limpar-etiquetas
-                           selecao19
+               add  1 to contador-tela-w
+               if contador-tela-w >= 20
+                  move "S" to limpar-etiquetas selecao19
+                  move zeros to contador-tela-w
+               else
+                  move "N" to limpar-etiquetas selecao19
+               end-if
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
             end-if
             if ok = "N" and desc-etiqueta20 = spaces and selecao20 = "N"
                string contrato-mt19 "/" seq-mt19 into desc-etiqueta20
                move numero-pagina   to folha-wk
-               move 20              to numero-etiqueta-wk
+               add  1 to contador-etiq-pagina-w
+               move contador-etiq-pagina-w to numero-etiqueta-wk
                move desc-etiqueta20 to desc-etiqueta-wk
                write reg-work
                move "S" to ok
-               add  1               to numero-pagina
-               move "S" to limpar-etiquetas
-                           selecao20
+               move zeros to contador-tela-w
+               if contador-etiq-pagina-w >= qtde-etiq-pagina-w
+                  add  1     to numero-pagina
+                  move zeros to contador-etiq-pagina-w
+               end-if
+               move "S" to limpar-etiquetas selecao20
             end-if.
-       500-incluir-fim.
+       mover-dados-fim.
            exit.
 
        700-imprimir-etiqueta section.
@@ -1170,20 +1425,24 @@
            initialize reg-work
            move "S" to always
            move zeros to numero-pagina
+           if folha-reimpressao-w > zeros
+              move folha-reimpressao-w to folha-wk
+           end-if
            start work key is not less chave-wk invalid key
                move "10" to st-work.
            perform until st-work = "10"
                read work next at end
                    move "10" to st-work
                not at end
-                   if numero-pagina <> folha-wk
+                   perform calcular-slot-etiqueta
+                   if slot-etiqueta-w = 1
                       if numero-pagina <> 0
                          perform imprimir
                          perform limpar-etiqueta
                       end-if
                       move folha-wk to numero-pagina
                    end-if
-                   evaluate numero-etiqueta-wk
+                   evaluate slot-etiqueta-w
                       when 1  move desc-etiqueta-wk to desc-etiqueta1
                               perform mover-etiqueta1
                       when 2  move desc-etiqueta-wk to desc-etiqueta2
@@ -1228,6 +1487,10 @@
                end-read
            end-perform
 
+           if folha-reimpressao-w = zeros
+              perform marcar-albuns-impressos
+           end-if
+
            close work
 
            move "N" to always
@@ -1242,6 +1505,25 @@
        700-imprimir-etiqueta-fim.
            exit.
 
+       calcular-slot-etiqueta section.
+      *    TRADUZ NUMERO-ETIQUETA-WK (SEQUENCIAL DENTRO DA FOLHA, PODE
+      *    PASSAR DE 20 QUANDO QTDE-ETIQ-PAGINA-W = 24 OU 30) NA
+      *    POSICAO FISICA DE TELA/HTML (1 A 20), QUE E RECICLADA A
+      *    CADA 20 ETIQUETAS.
+           divide numero-etiqueta-wk by 20
+                  giving  aux-divisao-w
+                  remainder slot-etiqueta-w.
+           if slot-etiqueta-w = 0
+              move 20 to slot-etiqueta-w
+           end-if.
+      *    GRUPO-ETIQUETA-W = A QUANTAS TELAS/SUBPAGINAS DE 20 ETIQUETAS
+      *    (1A, 2A ...) A ETIQUETA NUMERO-ETIQUETA-WK PERTENCE DENTRO
+      *    DA FOLHA, PARA LAYOUTS DE 24 OU 30 ETIQUETAS POR FOLHA.
+           compute grupo-etiqueta-w =
+                   ((numero-etiqueta-wk - 1) / 20) + 1.
+       calcular-slot-etiqueta-fim.
+           exit.
+
        limpar-etiqueta section.
            initialize campo-017   campo-018  campo-019
                       campo-020   campo-021  campo-022
@@ -2765,6 +3047,111 @@
        730-fechar-impressora-fim.
            exit.
 
+       marcar-albuns-impressos section.
+      *    ATUALIZA MTD021 COM A DATA DE IMPRESSAO DE CADA ALBUM QUE
+      *    TEVE ETIQUETA(S) EFETIVAMENTE IMPRESSA(S) NESTA EXECUCAO.
+           initialize reg-work
+           start work key is not less chave-wk invalid key
+               move "10" to st-work
+           end-start.
+           perform until st-work = "10"
+               read work next at end
+                   move "10" to st-work
+               not at end
+                   move contrato-wk to contrato-m21
+                   move seq-wk      to seq-m21
+                   read mtd021 key is chave-m21 invalid key
+                        move data-impressao-w to data-impressao-m21
+                        move 1                to qt-etiquetas-m21
+                        move cod-usuario-w    to usuario-impressao-m21
+                        write reg-mtd021
+                   not invalid key
+                        move data-impressao-w to data-impressao-m21
+                        add  1 to qt-etiquetas-m21
+                        move cod-usuario-w    to usuario-impressao-m21
+                        rewrite reg-mtd021
+                   end-read
+           end-read
+           end-perform.
+       marcar-albuns-impressos-fim.
+           exit.
+
+       735-exportar-etiquetas-csv section.
+      *    GERA UMA RELACAO EM CSV DAS ETIQUETAS JA ENFILEIRADAS EM
+      *    WORK, PARA USO QUANDO O NAVEGADOR CONFIGURADO NAO ESTIVER
+      *    DISPONIVEL PARA ABRIR O HTML IMPRESSO.
+           move "c:\tempsis\etiquetas.csv" to arquivo-csv-w.
+           open output etiq-csv.
+           if st-csv-w <> "00"
+              go to 735-exportar-etiquetas-csv-fim.
+
+           move "FOLHA;ETIQUETA;ALBUM" to reg-csv
+           write reg-csv.
+
+           open input work.
+           initialize reg-work.
+           start work key is not less chave-wk invalid key
+                move "10" to st-work
+           end-start.
+           perform until st-work = "10"
+               read work next at end
+                   move "10" to st-work
+               not at end
+                   string folha-wk           ";"
+                          numero-etiqueta-wk ";"
+                          desc-etiqueta-wk    into reg-csv
+                   write reg-csv
+               end-read
+           end-perform.
+           close work.
+           close etiq-csv.
+       735-exportar-etiquetas-csv-fim.
+           exit.
+
+       740-abrir-navegador section.
+      *    ABRE O HTML DE ETIQUETAS RECEM-GERADO (POR 700-IMPRIMIR-
+      *    ETIQUETA) NO NAVEGADOR CONFIGURADO EM MTC062, TANTO PARA UMA
+      *    IMPRESSAO COMPLETA ("P") QUANTO PARA UMA REIMPRESSAO PARCIAL
+      *    ("R").
+           if caminho-navegador-w = spaces
+              STRING
+           'C:\Program Files (x86)\Google\Chrome\Applicati
+      -    'on\chrome.exe' into caminho-navegador-teste-w
+           else
+              move caminho-navegador-w to
+                                    caminho-navegador-teste-w
+           end-if
+           open input navegador-teste
+           close      navegador-teste
+
+           if st-navegador-w = "00"
+              move spaces to arq-explorer
+              if caminho-navegador-w = spaces
+                 STRING
+           '"C:\Program Files (x86)\Google\Chrome\Applicati
+      -    'on\"' 'chrome file:///c:/tempsis/'
+                     usuario-w ".HTM" into arq-explorer
+              else
+                 STRING '"' caminho-navegador-w
+                            delimited by space
+                        '" file:///c:/tempsis/'
+                        usuario-w ".HTM" into arq-explorer
+              end-if
+
+              move "CHAMAR-EXPLORER" to ds-procedure
+              perform 050-call-dialog-system
+           else
+              perform 735-exportar-etiquetas-csv
+              string "Navegador nao encontrado. Etiquetas "
+                     "exportadas para "
+                     arquivo-csv-w delimited by space
+                                    into mensagem
+              move "C" to tipo-msg
+              perform 140-exibir-mensagem
+           end-if.
+       740-abrir-navegador-fim.
+           exit.
+
        790-imprimir-linha section.
            move lnk-detalhe        to reg-ordserv
            write reg-ordserv.
